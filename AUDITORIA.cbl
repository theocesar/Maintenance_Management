@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITORIA.
+      ******************************************************************
+      * Author: Théo César
+      * Date: 09/08/2026
+      * Purpose: Log de auditoria centralizado para CLIENTE, VEICULOS,
+      *          PECAS e MANUTENCAO
+      * Modifications:
+      *    09/08/2026 - Auditoria's structure finished. Every
+      *    cadastro/alteracao/exclusao nos quatro modulos grava uma
+      *    linha aqui com operacao, chave, valor antigo/novo e
+      *    data/hora, em vez de a mudanca ficar sem rastro nenhum.
+      *    09/08/2026 - File path is now built from the VOLVO_COBOL_DIR
+      *    environment variable (falling back to the old hardcoded
+      *    folder) instead of being wired to one developer's desktop.
+      *    09/08/2026 - Each audit line now also carries the ID of the
+      *    employee logged in when the change was made, read from
+      *    Operador-atual.txt (written by PRINCIPAL.cbl at login).
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT RELATO-AUDITORIA ASSIGN TO WS-ARQ-AUDITORIA-PATH
+       FILE STATUS IS AS-STATUS-S.
+
+       SELECT OPERADOR-ATUAL ASSIGN TO WS-ARQ-OPERADOR-PATH
+       FILE STATUS IS AS-STATUS-OPER.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD RELATO-AUDITORIA
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-AUDITORIA                 PIC X(235).
+
+       FD OPERADOR-ATUAL
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-OPERADOR-ATUAL            PIC X(25).
+
+       WORKING-STORAGE SECTION.
+
+       01 AS-STATUS-S                   PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-OPER                PIC 9(02) VALUE ZEROS.
+
+       01 WS-DATA                       PIC X(08) VALUE SPACES.
+       01 WS-HORA                       PIC X(06) VALUE SPACES.
+       01 WS-EXISTE-ARQUIVO             PIC X(01) VALUE 'N'.
+
+      *-----------------------------------------------------------------
+      *              DIRETORIO DE DADOS (CONFIGURAVEL)
+      *-----------------------------------------------------------------
+       01 WS-CFG-BASE-DIR               PIC X(60) VALUE SPACES.
+       01 WS-ARQ-AUDITORIA-PATH         PIC X(80) VALUE SPACES.
+       01 WS-ARQ-OPERADOR-PATH          PIC X(80) VALUE SPACES.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+      *         OPERADOR LOGADO
+      *-----------------------------------------------------------------
+       01 LINDET-OPERADOR.
+           05 LINDET-OPER-ID            PIC X(04) VALUE SPACES.
+           05 LINDET-OPER-SPACE1        PIC X(01) VALUE '|'.
+           05 LINDET-OPER-NOME          PIC X(20) VALUE SPACES.
+
+       01 ARMAZENA-OPERADOR             PIC X(25) VALUE SPACES.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+      *         DEFINICAO DE DETALHE
+      *-----------------------------------------------------------------
+       01 LINDET-AUDITORIA.
+           05 LINDET-AUD-DATA           PIC X(10) VALUE SPACES.
+           05 LINDET-AUD-SPACE1         PIC X(01) VALUE '|'.
+           05 LINDET-AUD-HORA           PIC X(08) VALUE SPACES.
+           05 LINDET-AUD-SPACE2         PIC X(01) VALUE '|'.
+           05 LINDET-AUD-MODULO         PIC X(10) VALUE SPACES.
+           05 LINDET-AUD-SPACE3         PIC X(01) VALUE '|'.
+           05 LINDET-AUD-OPERACAO       PIC X(10) VALUE SPACES.
+           05 LINDET-AUD-SPACE4         PIC X(01) VALUE '|'.
+           05 LINDET-AUD-CHAVE          PIC X(15) VALUE SPACES.
+           05 LINDET-AUD-SPACE5         PIC X(01) VALUE '|'.
+           05 LINDET-AUD-VALOR-ANTIGO   PIC X(75) VALUE SPACES.
+           05 LINDET-AUD-SPACE6         PIC X(01) VALUE '|'.
+           05 LINDET-AUD-VALOR-NOVO     PIC X(75) VALUE SPACES.
+           05 LINDET-AUD-SPACE7         PIC X(01) VALUE '|'.
+           05 LINDET-AUD-OPERADOR       PIC X(25) VALUE SPACES.
+      *-----------------------------------------------------------------
+
+       LINKAGE SECTION.
+
+       01 WS-SUB-MODULO                 PIC X(10) VALUE SPACES.
+       01 WS-SUB-OPERACAO               PIC X(10) VALUE SPACES.
+       01 WS-SUB-CHAVE                  PIC X(15) VALUE SPACES.
+       01 WS-SUB-VALOR-ANTIGO           PIC X(75) VALUE SPACES.
+       01 WS-SUB-VALOR-NOVO             PIC X(75) VALUE SPACES.
+
+       PROCEDURE DIVISION USING WS-SUB-MODULO, WS-SUB-OPERACAO,
+                       WS-SUB-CHAVE, WS-SUB-VALOR-ANTIGO,
+                       WS-SUB-VALOR-NOVO.
+       MAIN-PROCEDURE.
+
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 2000-PROCESSAR.
+           PERFORM 3000-FINALIZAR.
+
+
+            STOP RUN.
+
+      *-----------------------------------------------------------------
+      *         INICIALIZACAO
+      *-----------------------------------------------------------------
+
+       1000-INICIALIZAR                SECTION.
+
+           PERFORM 1010-CARREGAR-DIRETORIO
+           PERFORM 1020-CARREGAR-OPERADOR
+
+           ACCEPT WS-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA FROM TIME
+
+           MOVE WS-DATA(1:4) TO LINDET-AUD-DATA(7:4)
+           MOVE WS-DATA(5:2) TO LINDET-AUD-DATA(4:2)
+           MOVE WS-DATA(7:2) TO LINDET-AUD-DATA(1:2)
+           MOVE '/'          TO LINDET-AUD-DATA(3:1)
+                                 LINDET-AUD-DATA(6:1)
+
+           MOVE WS-HORA(1:2) TO LINDET-AUD-HORA(1:2)
+           MOVE WS-HORA(3:2) TO LINDET-AUD-HORA(4:2)
+           MOVE WS-HORA(5:2) TO LINDET-AUD-HORA(7:2)
+           MOVE ':'          TO LINDET-AUD-HORA(3:1)
+                                 LINDET-AUD-HORA(6:1)
+
+           OPEN INPUT RELATO-AUDITORIA
+           IF AS-STATUS-S = ZEROS
+               MOVE 'S' TO WS-EXISTE-ARQUIVO
+               CLOSE RELATO-AUDITORIA
+           ELSE
+               MOVE 'N' TO WS-EXISTE-ARQUIVO
+           END-IF
+
+           IF WS-EXISTE-ARQUIVO = 'S'
+               OPEN EXTEND RELATO-AUDITORIA
+               IF AS-STATUS-S NOT EQUALS ZEROS
+                   DISPLAY 'DEU ERRO NA ABERTURA ' AS-STATUS-S
+               END-IF
+           ELSE
+               OPEN OUTPUT RELATO-AUDITORIA
+               IF AS-STATUS-S NOT EQUALS ZEROS
+                   DISPLAY 'DEU ERRO NA ABERTURA ' AS-STATUS-S
+               END-IF
+           END-IF
+           .
+       1000-INICIALIZAR-FIM.
+           EXIT.
+
+      *    SECAO PARA MONTAR O CAMINHO DO ARQUIVO A PARTIR DE UM
+      *    DIRETORIO CONFIGURAVEL PELA VARIAVEL DE AMBIENTE
+      *    VOLVO_COBOL_DIR, CAINDO PARA O DIRETORIO PADRAO SE ELA NAO
+      *    ESTIVER DEFINIDA.
+       1010-CARREGAR-DIRETORIO         SECTION.
+
+           ACCEPT WS-CFG-BASE-DIR FROM ENVIRONMENT 'VOLVO_COBOL_DIR'
+           IF WS-CFG-BASE-DIR = SPACES
+               MOVE 'C:/Users/Theo/Desktop/Escola/Volvo/COBOL/' TO
+                   WS-CFG-BASE-DIR
+           END-IF
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'Auditoria.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-AUDITORIA-PATH
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'Operador-atual.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-OPERADOR-PATH
+           .
+       1010-CARREGAR-DIRETORIO-FIM.
+           EXIT.
+
+      *    LE O FUNCIONARIO LOGADO NO PRINCIPAL.CBL PARA CARIMBAR A
+      *    LINHA DE AUDITORIA COM QUEM FEZ A MUDANCA. SE O ARQUIVO
+      *    AINDA NAO EXISTIR (PROGRAMA CHAMADO FORA DO FLUXO NORMAL
+      *    DO PRINCIPAL), O OPERADOR FICA REGISTRADO COMO DESCONHECIDO.
+       1020-CARREGAR-OPERADOR          SECTION.
+
+           MOVE SPACES TO LINDET-OPERADOR
+           MOVE 'DESCONHECIDO' TO LINDET-OPER-NOME
+
+           OPEN INPUT OPERADOR-ATUAL
+           IF AS-STATUS-OPER = ZEROS
+               READ OPERADOR-ATUAL INTO ARMAZENA-OPERADOR
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE ARMAZENA-OPERADOR TO LINDET-OPERADOR
+               END-READ
+               CLOSE OPERADOR-ATUAL
+           END-IF
+           .
+       1020-CARREGAR-OPERADOR-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *         PROCESSAMENTO
+      *-----------------------------------------------------------------
+
+       2000-PROCESSAR                  SECTION.
+
+           MOVE WS-SUB-MODULO       TO LINDET-AUD-MODULO
+           MOVE WS-SUB-OPERACAO     TO LINDET-AUD-OPERACAO
+           MOVE WS-SUB-CHAVE        TO LINDET-AUD-CHAVE
+           MOVE WS-SUB-VALOR-ANTIGO TO LINDET-AUD-VALOR-ANTIGO
+           MOVE WS-SUB-VALOR-NOVO   TO LINDET-AUD-VALOR-NOVO
+           MOVE LINDET-OPERADOR     TO LINDET-AUD-OPERADOR
+
+           MOVE LINDET-AUDITORIA TO ARQ-AUDITORIA
+           WRITE ARQ-AUDITORIA
+           .
+       2000-PROCESSAR-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *         FINALIZACAO
+      *-----------------------------------------------------------------
+
+       3000-FINALIZAR                  SECTION.
+
+           CLOSE RELATO-AUDITORIA
+           IF AS-STATUS-S NOT EQUALS ZEROS
+               DISPLAY 'DEU ERRO NO FECHAMENTO ' AS-STATUS-S
+           END-IF
+
+            EXIT PROGRAM
+           .
+       3000-FINALIZAR-FIM.
+           EXIT.
+
+       END PROGRAM AUDITORIA.
