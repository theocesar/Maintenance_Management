@@ -15,6 +15,31 @@
       *    of the sequential files. Now all of them will be generated
       *    and stored in a other folder in order to improve the
       *    project's organization.
+      *    09/08/2026 - Vehicle records now carry the owner's CPF (a
+      *    real key into Clientes.txt) instead of a free-text owner
+      *    name, so a client's data can't drift out of sync with their
+      *    vehicles. CPF is checked against Clientes.txt at cadastro.
+      *    09/08/2026 - Added an option to delete a vehicle by placa.
+      *    09/08/2026 - Fixed the update option's field parsing so
+      *    multi-word marca/modelo values (e.g. "ALFA ROMEO") survive a
+      *    round trip through the file instead of shifting fields.
+      *    09/08/2026 - Validate the plate format (old AAA-9999 or
+      *    Mercosul AAA9A99) when a vehicle is registered.
+      *    09/08/2026 - Cadastro, alteracao and exclusao now each call
+      *    AUDITORIA to log the operation, key and old/new values.
+      *    09/08/2026 - File paths are now built from the VOLVO_COBOL_DIR
+      *    environment variable (falling back to the old hardcoded
+      *    folder) instead of being wired to one developer's desktop.
+      *    09/08/2026 - Veiculos.txt is now an indexed file keyed by
+      *    placa instead of a flat sequential ledger. Alteracao and
+      *    exclusao now READ the record straight by placa instead of
+      *    scanning the whole file, and exclusao issues a direct
+      *    DELETE, so Veiculos1.txt and the delete-via-copy dance it
+      *    existed for are gone.
+      *    09/08/2026 - Clientes.txt is now also read here as an
+      *    indexed file (it is Clientes.txt's own layout, keyed by CPF,
+      *    same as CLIENTE.cbl uses), so the CPF check at cadastro is a
+      *    direct keyed READ instead of a scan.
       * Purpose: Elaboração projeto final
       * Tectonics: CBL
       ******************************************************************
@@ -22,10 +47,18 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-       SELECT RELATO ASSIGN TO
-       'C:/Users/Theo/Desktop/Escola/Volvo/COBOL/Files/Veiculos.txt'
+       SELECT RELATO ASSIGN TO WS-ARQ-RELATO-PATH
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS ARQ-RELATO-PLACA
        FILE STATUS IS AS-STATUS-S.
 
+       SELECT CLIENTES ASSIGN TO WS-ARQ-CLIENTES-PATH
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS ARQ-CLIENTES-CPF
+       FILE STATUS IS AS-STATUS-CLI.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -36,14 +69,18 @@
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
 
-       01 ARQ-RELATO1        PIC X(73).
+       01 ARQ-RELATO1.
+           05 ARQ-RELATO-PLACA          PIC X(08).
+           05 ARQ-RELATO-SUFIXO         PIC X(57).
 
-       01 FILLER REDEFINES ARQ-RELATO1.
-               05 ARQ-R-PLACA               PIC X(13).
-               05 ARQ-R-MARCA               PIC X(15).
-               05 ARQ-R-MODELO              PIC X(15).
-               05 ARQ-R-ANO                 PIC X(15).
-               05 ARQ-R-PROPRIETARIO        PIC X(15).
+       FD CLIENTES
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-CLIENTES-LINHA.
+           05 ARQ-CLIENTES-PREFIXO     PIC X(13).
+           05 ARQ-CLIENTES-CPF         PIC X(11).
+           05 ARQ-CLIENTES-SUFIXO      PIC X(38).
 
       *----------------------------------------------------------------
 
@@ -52,6 +89,16 @@
        01 AS-STATUS-E1                  PIC 9(02)  VALUE ZEROS.
        01 AS-STATUS-E2                  PIC 9(02)  VALUE ZEROS.
        01 AS-STATUS-S                   PIC 9(02)  VALUE ZEROS.
+       01 AS-STATUS-CLI                 PIC 9(02)  VALUE ZEROS.
+       01 WS-EXCLUIR-PLACA              PIC X(08)  VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      *              DIRETORIO DE DADOS (CONFIGURAVEL)
+      *-----------------------------------------------------------------
+       01 WS-CFG-BASE-DIR                  PIC X(60)   VALUE SPACES.
+       01 WS-ARQ-RELATO-PATH               PIC X(80)   VALUE SPACES.
+       01 WS-ARQ-CLIENTES-PATH             PIC X(80)   VALUE SPACES.
+      *-----------------------------------------------------------------
 
 
        01 WS-CABEC-REL1                 PIC X(73) VALUE ALL '='.
@@ -80,7 +127,7 @@
            05 LINDET01-REL-SPACE4          PIC X(10) VALUE SPACE.
            05 LINDET01-REL-ANO             PIC X(06) VALUE 'ANO'.
            05 LINDET01-REL-SPACE5          PIC X(01) VALUE SPACE.
-           05 LINDET01-REL-PROPRIETARIO  PIC X(12) VALUE 'PROPRIETARIO'.
+           05 LINDET01-REL-CPF-PROP      PIC X(12) VALUE 'CPF-PROPRIET'.
       *-----------------------------------------------------------------
 
        01 LINDET02-REL.
@@ -92,7 +139,16 @@
            05 LINDET02-REL-SPACE-3             PIC X(03)  VALUE ' | '.
            05 LINDET02-REL-ANO-V               PIC X(04) VALUE SPACE.
            05 LINDET02-REL-SPACE-4             PIC X(03)  VALUE ' | '.
-           05 LINDET02-REL-PROPRIETARIO-V      PIC X(24) VALUE SPACE.
+           05 LINDET02-REL-CPF-PROP-V          PIC 9(11) VALUE ZEROS.
+
+      * DADOS DO CLIENTE LIDOS DE CLIENTES.TXT PARA VALIDAR O CPF DO
+      * PROPRIETARIO INFORMADO NO CADASTRO DO VEICULO
+       01 WS-CLI-DADOS                     PIC X(62) VALUE SPACES.
+       01 WS-CLI-NOME                      PIC X(10) VALUE SPACES.
+       01 WS-CLI-CPF                       PIC 9(11) VALUE ZEROS.
+       01 WS-CLI-ENDERECO                  PIC X(15) VALUE SPACES.
+       01 WS-CLI-TELEFONE                  PIC X(13) VALUE SPACES.
+       01 WS-CLI-ENCONTRADO                PIC X(01) VALUE 'N'.
 
        01 AS-FIM                       PIC X(04)    VALUE 'NAO'.
        01 AS-FIM-LOOP-MAIN             PIC X(04)    VALUE 'NAO'.
@@ -101,14 +157,25 @@
        01 AS-HORA                      PIC X(06)    VALUE ZEROS.
        01 OPERACAO                     PIC 9(02)    VALUE ZEROS.
        01 BUSCAR                       PIC X(08)    VALUE ZEROS.
-       01 ARMAZENA-RELATO              PIC X(73)    VALUE ZEROS.
+       01 ARMAZENA-RELATO              PIC X(65)    VALUE ZEROS.
        01 ARMAZENA-PLACA               PIC X(08)    VALUE ZEROS.
-       01 ARMAZENA-MARCA               PIC X(13)    VALUE ZEROS.
-       01 ARMAZENA-MODELO              PIC X(13)    VALUE ZEROS.
+       01 ARMAZENA-MARCA               PIC X(15)    VALUE ZEROS.
+       01 ARMAZENA-MODELO              PIC X(15)    VALUE ZEROS.
        01 ARMAZENA-ANO                 PIC X(04)    VALUE ZEROS.
-       01 ARMAZENA-PROPRIETARIO        PIC X(73)    VALUE ZEROS.
+       01 ARMAZENA-CPF-PROP            PIC 9(11)    VALUE ZEROS.
        01 OPERACAO-UPDATE              PIC X(02)    VALUE ZEROS.
        01 WS-EXISTE-ARQUIVO            PIC X(01)  VALUE 'N'.
+       01 WS-PLACA-VALIDA              PIC X(01)  VALUE 'N'.
+
+      *-----------------------------------------------------------------
+      *              LOG DE AUDITORIA
+      *-----------------------------------------------------------------
+       01 WS-AUD-MODULO                PIC X(10)  VALUE 'VEICULOS'.
+       01 WS-AUD-OPERACAO              PIC X(10)  VALUE SPACES.
+       01 WS-AUD-CHAVE                 PIC X(15)  VALUE SPACES.
+       01 WS-AUD-VALOR-ANTIGO          PIC X(75)  VALUE SPACES.
+       01 WS-AUD-VALOR-NOVO            PIC X(75)  VALUE SPACES.
+      *-----------------------------------------------------------------
 
 
        LINKAGE SECTION.
@@ -129,21 +196,23 @@
 
        1000-INICIALIZAR           SECTION.
 
-           PERFORM 1100-CHECAR-ARQUIVO-EXISTE.
+           PERFORM 1010-CARREGAR-DIRETORIO.
 
-           OPEN I-O RELATO
+           PERFORM 1100-CHECAR-ARQUIVO-EXISTE.
 
            IF WS-EXISTE-ARQUIVO = 'N'
 
                PERFORM 1200-ABRIR-ARQUIVO-OUTPUT
 
-           ELSE
-
                CLOSE RELATO
 
                IF AS-STATUS-S NOT EQUAL ZEROS
                    DISPLAY 'ERRO FECHAR'
-                END-IF
+               END-IF
+
+               PERFORM 1300-ABRIR-ARQUIVO-EXTEND
+
+           ELSE
 
                PERFORM 1300-ABRIR-ARQUIVO-EXTEND
            END-IF.
@@ -153,6 +222,29 @@
        1000-INICIALIZAR-EXIT.
            EXIT.
 
+      *    SECAO PARA MONTAR OS CAMINHOS DOS ARQUIVOS A PARTIR DE UM
+      *    DIRETORIO CONFIGURAVEL PELA VARIAVEL DE AMBIENTE
+      *    VOLVO_COBOL_DIR, CAINDO PARA O DIRETORIO PADRAO SE ELA NAO
+      *    ESTIVER DEFINIDA.
+       1010-CARREGAR-DIRETORIO         SECTION.
+
+           ACCEPT WS-CFG-BASE-DIR FROM ENVIRONMENT 'VOLVO_COBOL_DIR'
+           IF WS-CFG-BASE-DIR = SPACES
+               MOVE 'C:/Users/Theo/Desktop/Escola/Volvo/COBOL/' TO
+                   WS-CFG-BASE-DIR
+           END-IF
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'Files/Veiculos.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-RELATO-PATH
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'Clientes.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-CLIENTES-PATH
+           .
+       1010-CARREGAR-DIRETORIO-EXIT.
+           EXIT.
+
         1100-CHECAR-ARQUIVO-EXISTE SECTION.
            OPEN INPUT RELATO
                IF AS-STATUS-S = 0
@@ -175,10 +267,10 @@
            EXIT.
 
        1300-ABRIR-ARQUIVO-EXTEND SECTION.
-           OPEN EXTEND RELATO
+           OPEN I-O RELATO
 
            IF AS-STATUS-S NOT EQUAL ZEROS
-            DISPLAY 'ERRO AO ABRIR RELATO VEICULOS PARA EXTEND'
+            DISPLAY 'ERRO AO ABRIR RELATO VEICULOS'
             AS-STATUS-S
            END-IF.
 
@@ -193,7 +285,8 @@
            DISPLAY '(1) - CADASTRAR NOVO VEICULO'
            DISPLAY '(2) - ALTERAR CADASTRO DE VEICULO'
            DISPLAY '(3) - APRESENTAR TODOS OS CADASTROS'
-           DISPLAY '(4) - ENCERRAR SISTEMA'
+           DISPLAY '(4) - EXCLUIR VEICULO'
+           DISPLAY '(5) - ENCERRAR SISTEMA'
            ACCEPT OPERACAO
 
            EVALUATE OPERACAO
@@ -226,7 +319,7 @@
            END-IF
 
            PERFORM UNTIL AS-FIM = 'SIM'
-               READ RELATO INTO ARMAZENA-RELATO
+               READ RELATO NEXT RECORD INTO ARMAZENA-RELATO
                    AT END
                           MOVE 'SIM' TO AS-FIM
                           MOVE 'SIM' TO AS-FIM-LOOP-MAIN
@@ -241,6 +334,16 @@
 
            WHEN 4
 
+               CLOSE RELATO
+               IF AS-STATUS-S NOT EQUAL ZEROS
+                   DISPLAY 'DEU ERRO NO FECHAR RELATO VEICULOS'
+                   AS-STATUS-S
+               END-IF
+
+               PERFORM 2400-DELETE-VEICULO
+
+           WHEN 5
+
                CLOSE RELATO
                DISPLAY 'PROGRAMA ENCERRADO'
                MOVE 'SIM' TO AS-FIM-LOOP-MAIN
@@ -262,33 +365,109 @@
                DISPLAY 'ERRO FECHAR RELATO CREATE'
            END-IF
 
-           OPEN EXTEND RELATO
+           OPEN I-O RELATO
            IF AS-STATUS-S  NOT EQUAL ZEROS
                DISPLAY 'ERRO AO ABIR RELATO CREATE'
            END-IF
 
            DISPLAY 'INFORME A PLACA DO VEICULO: '
            ACCEPT LINDET02-REL-PLACA-V
+           PERFORM 2160-VALIDAR-FORMATO-PLACA
+           PERFORM UNTIL WS-PLACA-VALIDA = 'S'
+               DISPLAY 'PLACA INVALIDA. USE O FORMATO AAA-9999 OU'
+               DISPLAY 'O FORMATO MERCOSUL AAA9A99. INFORME OUTRA: '
+               ACCEPT LINDET02-REL-PLACA-V
+               PERFORM 2160-VALIDAR-FORMATO-PLACA
+           END-PERFORM
            DISPLAY 'INFORME A MARCA DO VEICULO: '
            ACCEPT LINDET02-REL-MARCA-V
            DISPLAY 'INFORME O MODELO DO VEICULO: '
            ACCEPT LINDET02-REL-MODELO-V
            DISPLAY 'INFORME ANO DO VEICULO: '
            ACCEPT LINDET02-REL-ANO-V
-           DISPLAY 'INFORME O PROPRIETARIO DO VEICULO: '
-           ACCEPT LINDET02-REL-PROPRIETARIO-V
+           DISPLAY 'INFORME O CPF DO PROPRIETARIO: '
+           ACCEPT LINDET02-REL-CPF-PROP-V
+           PERFORM 2150-VALIDAR-CPF-PROPRIETARIO
+           PERFORM UNTIL WS-CLI-ENCONTRADO = 'S'
+               DISPLAY 'CPF NAO CADASTRADO EM CLIENTES. INFORME OUTRO: '
+               ACCEPT LINDET02-REL-CPF-PROP-V
+               PERFORM 2150-VALIDAR-CPF-PROPRIETARIO
+           END-PERFORM
 
 
            MOVE LINDET02-REL TO ARQ-RELATO1
            WRITE ARQ-RELATO1
+               INVALID KEY
+                   DISPLAY 'JA EXISTE UM VEICULO COM ESSA PLACA'
+               NOT INVALID KEY
+                   MOVE 'INCLUSAO' TO WS-AUD-OPERACAO
+                   MOVE LINDET02-REL-PLACA-V TO WS-AUD-CHAVE
+                   MOVE SPACES TO WS-AUD-VALOR-ANTIGO
+                   MOVE ARQ-RELATO1 TO WS-AUD-VALOR-NOVO
+                   CALL 'AUDITORIA' USING WS-AUD-MODULO,
+                       WS-AUD-OPERACAO, WS-AUD-CHAVE,
+                       WS-AUD-VALOR-ANTIGO, WS-AUD-VALOR-NOVO
+
+                   DISPLAY ' CADASTRO REALIZADO COM SUCESSO '
+           END-WRITE
+           .
+       2100-CREATE-VEICULO-EXIT.
+           EXIT.
 
+      * SECAO PARA VALIDAR O FORMATO DA PLACA INFORMADA. ACEITA O
+      * FORMATO ANTIGO (AAA-9999) E O FORMATO MERCOSUL (AAA9A99)
+       2160-VALIDAR-FORMATO-PLACA SECTION.
 
-           DISPLAY ' CADASTRO REALIZADO COM SUCESSO '
+           MOVE 'N' TO WS-PLACA-VALIDA
 
+           IF LINDET02-REL-PLACA-V(1:3) IS ALPHABETIC AND
+              LINDET02-REL-PLACA-V(4:1) = '-' AND
+              LINDET02-REL-PLACA-V(5:4) IS NUMERIC
+               MOVE 'S' TO WS-PLACA-VALIDA
+           END-IF
 
-             .
-       2100-CREATE-VEICULO-EXIT.
+           IF LINDET02-REL-PLACA-V(1:3) IS ALPHABETIC AND
+              LINDET02-REL-PLACA-V(4:1) IS NUMERIC AND
+              LINDET02-REL-PLACA-V(5:1) IS ALPHABETIC AND
+              LINDET02-REL-PLACA-V(6:2) IS NUMERIC AND
+              LINDET02-REL-PLACA-V(8:1) = SPACE
+               MOVE 'S' TO WS-PLACA-VALIDA
+           END-IF
+           .
+       2160-VALIDAR-FORMATO-PLACA-EXIT.
+           EXIT.
+
+      * SECAO PARA CONFIRMAR QUE O CPF INFORMADO PARA O PROPRIETARIO
+      * EXISTE EM CLIENTES.TXT
+       2150-VALIDAR-CPF-PROPRIETARIO SECTION.
+
+           MOVE 'N' TO WS-CLI-ENCONTRADO
+
+           OPEN INPUT CLIENTES
+           IF AS-STATUS-CLI NOT EQUAL ZEROS
+               DISPLAY 'NENHUM CLIENTE CADASTRADO AINDA' AS-STATUS-CLI
+           ELSE
+               MOVE LINDET02-REL-CPF-PROP-V TO ARQ-CLIENTES-CPF
+               READ CLIENTES INTO WS-CLI-DADOS
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-CLI-ENCONTRADO
+                       UNSTRING WS-CLI-DADOS DELIMITED BY '|' INTO
+                                           WS-CLI-NOME
+                                           WS-CLI-CPF
+                                           WS-CLI-ENDERECO
+                                           WS-CLI-TELEFONE
+               END-READ
+
+               CLOSE CLIENTES
+           END-IF
+           .
+       2150-VALIDAR-CPF-PROPRIETARIO-EXIT.
            EXIT.
+
+      * SECAO PARA ATUALIZAR UM VEICULO, LOCALIZANDO-O DIRETAMENTE PELA
+      * CHAVE (PLACA) EM VEZ DE PERCORRER O ARQUIVO INTEIRO.
        2200-UPDATE-VEICULO     SECTION.
       *-----------------------------------------------------------------
       * UPDATE DE VEICULO
@@ -297,8 +476,6 @@
            DISPLAY 'INFORME A PLACA DO VEICULO: '
            ACCEPT BUSCAR
 
-
-           MOVE 'NAO' TO AS-FIM
            OPEN I-O RELATO
 
            IF AS-STATUS-S NOT EQUAL ZEROS
@@ -307,75 +484,129 @@
 
            END-IF
 
-           PERFORM UNTIL AS-FIM = 'SIM'
-
-
-               READ RELATO INTO ARMAZENA-RELATO
-                   AT END
-                       MOVE 'SIM' TO AS-FIM
-                       DISPLAY 'PLACA NAO ENCONTRADA'
+           MOVE BUSCAR TO ARQ-RELATO-PLACA
+           READ RELATO INTO ARMAZENA-RELATO
+               INVALID KEY
+                   DISPLAY 'PLACA NAO ENCONTRADA'
+                   CLOSE RELATO
+               NOT INVALID KEY
+
+                   UNSTRING ARMAZENA-RELATO DELIMITED BY '|' INTO
+                   ARMAZENA-PLACA
+                   ARMAZENA-MARCA
+                   ARMAZENA-MODELO
+                   ARMAZENA-ANO
+                   ARMAZENA-CPF-PROP
+
+                   MOVE ARMAZENA-RELATO TO
+                   WS-AUD-VALOR-ANTIGO
+                   DISPLAY 'NOVOS DADOS DO VEICULO: '
+                   DISPLAY 'PLACA:'
+                   ACCEPT ARMAZENA-PLACA
+                   DISPLAY 'MARCA:'
+                   ACCEPT ARMAZENA-MARCA
+                   DISPLAY 'MODELO:'
+                   ACCEPT ARMAZENA-MODELO
+                   DISPLAY 'ANO:'
+                   ACCEPT ARMAZENA-ANO
+                   DISPLAY 'CPF DO PROPRIETARIO:'
+                   ACCEPT ARMAZENA-CPF-PROP
+
+                   MOVE ARMAZENA-PLACA TO
+                   LINDET02-REL-PLACA-V
+                   MOVE ARMAZENA-MARCA TO
+                   LINDET02-REL-MARCA-V
+
+                   MOVE ARMAZENA-MODELO TO
+                   LINDET02-REL-MODELO-V
+
+                   MOVE ARMAZENA-ANO TO
+                   LINDET02-REL-ANO-V
+
+                   MOVE ARMAZENA-CPF-PROP TO
+                   LINDET02-REL-CPF-PROP-V
+
+                   PERFORM 2160-VALIDAR-FORMATO-PLACA
+                   PERFORM UNTIL WS-PLACA-VALIDA = 'S'
+                       DISPLAY 'PLACA INVALIDA. USE O FORMATO'
+                       DISPLAY 'AAA-9999 OU O FORMATO MERCOSUL'
+                       DISPLAY 'AAA9A99. INFORME OUTRA: '
+                       ACCEPT LINDET02-REL-PLACA-V
+                       PERFORM 2160-VALIDAR-FORMATO-PLACA
+                   END-PERFORM
+                   MOVE LINDET02-REL-PLACA-V TO ARMAZENA-PLACA
+
+                   PERFORM 2150-VALIDAR-CPF-PROPRIETARIO
+                   PERFORM UNTIL WS-CLI-ENCONTRADO = 'S'
+                       DISPLAY 'CPF NAO CADASTRADO EM CLIENTES.'
+                       DISPLAY 'INFORME OUTRO: '
+                       ACCEPT LINDET02-REL-CPF-PROP-V
+                       PERFORM 2150-VALIDAR-CPF-PROPRIETARIO
+                   END-PERFORM
+
+                   MOVE LINDET02-REL TO ARQ-RELATO1
+
+                   IF ARMAZENA-PLACA = BUSCAR
+                       REWRITE ARQ-RELATO1
+                       MOVE 'ALTERACAO' TO WS-AUD-OPERACAO
+                       MOVE BUSCAR TO WS-AUD-CHAVE
+                       MOVE ARQ-RELATO1 TO WS-AUD-VALOR-NOVO
+                       CALL 'AUDITORIA' USING
+                           WS-AUD-MODULO,
+                           WS-AUD-OPERACAO,
+                           WS-AUD-CHAVE,
+                           WS-AUD-VALOR-ANTIGO,
+                           WS-AUD-VALOR-NOVO
+                       DISPLAY 'ALTERACAO FEITA COM SUCESSO'
+                   ELSE
+                       MOVE ARMAZENA-PLACA TO ARQ-RELATO-PLACA
+                       READ RELATO
+                           INVALID KEY
+                               MOVE BUSCAR TO ARQ-RELATO-PLACA
+                               DELETE RELATO
+                               WRITE ARQ-RELATO1
+                                   INVALID KEY
+                                       DISPLAY
+                                   'ERRO AO GRAVAR A NOVA PLACA'
+                                   NOT INVALID KEY
+                                       MOVE 'ALTERACAO' TO
+                                           WS-AUD-OPERACAO
+                                       MOVE BUSCAR TO
+                                           WS-AUD-CHAVE
+                                       MOVE ARQ-RELATO1 TO
+                                           WS-AUD-VALOR-NOVO
+                                       CALL 'AUDITORIA' USING
+                                           WS-AUD-MODULO,
+                                           WS-AUD-OPERACAO,
+                                           WS-AUD-CHAVE,
+                                           WS-AUD-VALOR-ANTIGO,
+                                           WS-AUD-VALOR-NOVO
+                                       DISPLAY
+                                   'ALTERACAO FEITA COM SUCESSO'
+                               END-WRITE
+                           NOT INVALID KEY
+                               DISPLAY
+                           'JA EXISTE UM VEICULO COM ESSA PLACA'
+                       END-READ
+                   END-IF
+
+                   DISPLAY 'DESEJA FAZER MAIS ALTERACOES?'
+                   DISPLAY 'DIGITE: '
+                   DISPLAY '(1) SIM, FAZER MAIS ALTERACOES'
+                   DISPLAY '(2) NAO, ENCERRAR PROGRAMA'
+                   ACCEPT OPERACAO-UPDATE
+
+                   EVALUATE OPERACAO-UPDATE
+
+                   WHEN 1
                        CLOSE RELATO
                        PERFORM 2200-UPDATE-VEICULO
-                   NOT AT END
-
-
-                       UNSTRING ARMAZENA-RELATO DELIMITED BY SPACES INTO
-                       ARMAZENA-PLACA
-                       ARMAZENA-MARCA
-                       ARMAZENA-MODELO
-                       ARMAZENA-ANO
-                       ARMAZENA-PROPRIETARIO
-
-                       IF ARMAZENA-PLACA = BUSCAR
-                               DISPLAY 'NOVOS DADOS DO VEICULO: '
-                               DISPLAY 'PLACA:'
-                               ACCEPT ARMAZENA-PLACA
-                               DISPLAY 'MARCA:'
-                               ACCEPT ARMAZENA-MARCA
-                               DISPLAY 'MODELO:'
-                               ACCEPT ARMAZENA-MODELO
-                               DISPLAY 'ANO:'
-                               ACCEPT ARMAZENA-ANO
-                               DISPLAY 'PROPRIETARIO:'
-                               ACCEPT ARMAZENA-PROPRIETARIO
-
-                               MOVE ARMAZENA-PLACA TO
-                               LINDET02-REL-PLACA-V
-                               MOVE ARMAZENA-MARCA TO
-                               LINDET02-REL-MARCA-V
-
-                               MOVE ARMAZENA-MODELO TO
-                               LINDET02-REL-MODELO-V
-
-                               MOVE ARMAZENA-ANO TO
-                               LINDET02-REL-ANO-V
-
-                               MOVE ARMAZENA-PROPRIETARIO TO
-                               LINDET02-REL-PROPRIETARIO-V
-
-
-                               MOVE LINDET02-REL TO ARQ-RELATO1
-                               REWRITE ARQ-RELATO1
-                               DISPLAY 'ALTERACAO FEITA COM SUCESSO'
-                               DISPLAY 'DESEJA FAZER MAIS ALTERACOES?'
-                               DISPLAY 'DIGITE: '
-                               DISPLAY '(1) SIM, FAZER MAIS ALTERACOES'
-                               DISPLAY '(2) NAO, ENCERRAR PROGRAMA'
-                               ACCEPT OPERACAO-UPDATE
-
-                               EVALUATE OPERACAO-UPDATE
-
-                               WHEN 1
-                                   CLOSE RELATO
-                                   PERFORM 2200-UPDATE-VEICULO
-                               WHEN 2
-                                   MOVE 'SIM' TO AS-FIM-LOOP-MAIN
-                                   DISPLAY 'PROGRAMA ENCERRADO'
-                                   MOVE 'SIM' TO AS-FIM
-                                   CLOSE RELATO
-                       END-IF
-                END-READ
-           END-PERFORM
+                   WHEN 2
+                       MOVE 'SIM' TO AS-FIM-LOOP-MAIN
+                       DISPLAY 'PROGRAMA ENCERRADO'
+                       CLOSE RELATO
+                   END-EVALUATE
+           END-READ
 
 
            .
@@ -385,6 +616,43 @@
        2000-PROCESSAR-EXIT.
            EXIT.
 
+      * SECAO PARA EXCLUIR UM VEICULO PELA PLACA, LOCALIZANDO-O
+      * DIRETAMENTE PELA CHAVE E EMITINDO UM DELETE.
+       2400-DELETE-VEICULO         SECTION.
+
+           DISPLAY 'INFORME A PLACA DO VEICULO A SER EXCLUIDO: '
+           ACCEPT WS-EXCLUIR-PLACA
+
+           OPEN I-O RELATO
+           IF AS-STATUS-S NOT EQUAL ZEROS
+               DISPLAY 'ERRO NA ABERTURA RELATO EXCLUIR' AS-STATUS-S
+           END-IF
+
+           MOVE WS-EXCLUIR-PLACA TO ARQ-RELATO-PLACA
+           READ RELATO INTO ARMAZENA-RELATO
+               INVALID KEY
+                   DISPLAY 'VEICULO NAO ENCONTRADO'
+               NOT INVALID KEY
+                   MOVE 'EXCLUSAO' TO WS-AUD-OPERACAO
+                   MOVE WS-EXCLUIR-PLACA TO WS-AUD-CHAVE
+                   MOVE ARMAZENA-RELATO TO
+                       WS-AUD-VALOR-ANTIGO
+                   MOVE SPACES TO WS-AUD-VALOR-NOVO
+                   CALL 'AUDITORIA' USING WS-AUD-MODULO,
+                       WS-AUD-OPERACAO, WS-AUD-CHAVE,
+                       WS-AUD-VALOR-ANTIGO,
+                       WS-AUD-VALOR-NOVO
+
+                   DELETE RELATO
+           END-READ
+
+           CLOSE RELATO
+
+           DISPLAY 'VEICULO EXCLUIDO COM SUCESSO'
+           .
+       2400-DELETE-VEICULO-EXIT.
+           EXIT.
+
 
        3000-FINALIZAR              SECTION.
 
