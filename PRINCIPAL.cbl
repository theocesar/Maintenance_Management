@@ -13,16 +13,241 @@
       *    07/02/2024 - Successfully linked all classes to PRINCIPAL.
       *    07/02/2024 - Tried once more to put the main menu in a loop,
       *    but it failed again.
+      *    09/08/2026 - The main menu (and the Clientes and Manutencoes
+      *    menus it calls) now loops properly, so the user can go back
+      *    and forth between menus without relaunching the program.
+      *    09/08/2026 - Added an employee login before the main menu.
+      *    The logged-in employee's ID/name is written to
+      *    Operador-atual.txt so AUDITORIA.cbl can stamp every audit
+      *    line with who actually made the change.
       ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT FUNCIONARIOS ASSIGN TO WS-ARQ-FUNCIONARIOS-PATH
+       FILE STATUS IS AS-STATUS-FUNC.
+
+       SELECT OPERADOR-ATUAL ASSIGN TO WS-ARQ-OPERADOR-PATH
+       FILE STATUS IS AS-STATUS-OPER.
+
        DATA DIVISION.
        FILE SECTION.
+
+       FD FUNCIONARIOS
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-FUNCIONARIOS               PIC X(36).
+
+       FD OPERADOR-ATUAL
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-OPERADOR-ATUAL             PIC X(25).
+
        WORKING-STORAGE SECTION.
 
        01 WS-OPCAO                     PIC X(01)   VALUE SPACES.
+       01 AS-FIM-LOOP-MAIN             PIC X(04)   VALUE 'NAO'.
+
+       01 AS-STATUS-FUNC                PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-OPER                PIC 9(02) VALUE ZEROS.
+       01 WS-EXISTE-ARQUIVO-FUNC        PIC X(01) VALUE 'N'.
+       01 ARMAZENA-FUNCIONARIO          PIC X(36) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      *              DIRETORIO DE DADOS (CONFIGURAVEL)
+      *-----------------------------------------------------------------
+       01 WS-CFG-BASE-DIR               PIC X(60) VALUE SPACES.
+       01 WS-ARQ-FUNCIONARIOS-PATH      PIC X(80) VALUE SPACES.
+       01 WS-ARQ-OPERADOR-PATH          PIC X(80) VALUE SPACES.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+      *         DEFINICAO DE DETALHE
+      *-----------------------------------------------------------------
+       01 LINDET-FUNCIONARIO.
+           05 LINDET-FUNC-ID            PIC X(04) VALUE SPACES.
+           05 LINDET-FUNC-SPACE1        PIC X(01) VALUE '|'.
+           05 LINDET-FUNC-NOME          PIC X(20) VALUE SPACES.
+           05 LINDET-FUNC-SPACE2        PIC X(01) VALUE '|'.
+           05 LINDET-FUNC-SENHA         PIC X(10) VALUE SPACES.
+
+       01 LINDET-OPERADOR.
+           05 LINDET-OPER-ID            PIC X(04) VALUE SPACES.
+           05 LINDET-OPER-SPACE1        PIC X(01) VALUE '|'.
+           05 LINDET-OPER-NOME          PIC X(20) VALUE SPACES.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+      *         CONTROLE DO LOGIN
+      *-----------------------------------------------------------------
+       01 WS-LOGIN-ID                   PIC X(04) VALUE SPACES.
+       01 WS-LOGIN-SENHA                PIC X(10) VALUE SPACES.
+       01 WS-LOGIN-OK                   PIC X(01) VALUE 'N'.
+       01 AS-FIM-FUNC                   PIC X(04) VALUE 'NAO'.
+      *-----------------------------------------------------------------
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM 0100-INICIALIZAR
+           PERFORM 0500-FAZER-LOGIN
+
+           PERFORM 1000-DISPLAY-MENU UNTIL AS-FIM-LOOP-MAIN = 'SIM'
+
+           STOP RUN
+           .
+
+      *-----------------------------------------------------------------
+      *         INICIALIZACAO
+      *-----------------------------------------------------------------
+
+       0100-INICIALIZAR                SECTION.
+
+           PERFORM 0200-CARREGAR-DIRETORIO
+           PERFORM 0300-CHECAR-ARQUIVO-FUNCIONARIOS
+           .
+       0100-INICIALIZAR-FIM.
+           EXIT.
+
+      *    SECAO PARA MONTAR O CAMINHO DOS ARQUIVOS A PARTIR DE UM
+      *    DIRETORIO CONFIGURAVEL PELA VARIAVEL DE AMBIENTE
+      *    VOLVO_COBOL_DIR, CAINDO PARA O DIRETORIO PADRAO SE ELA NAO
+      *    ESTIVER DEFINIDA.
+       0200-CARREGAR-DIRETORIO         SECTION.
+
+           ACCEPT WS-CFG-BASE-DIR FROM ENVIRONMENT 'VOLVO_COBOL_DIR'
+           IF WS-CFG-BASE-DIR = SPACES
+               MOVE 'C:/Users/Theo/Desktop/Escola/Volvo/COBOL/' TO
+                   WS-CFG-BASE-DIR
+           END-IF
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'Funcionarios.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-FUNCIONARIOS-PATH
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'Operador-atual.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-OPERADOR-PATH
+           .
+       0200-CARREGAR-DIRETORIO-FIM.
+           EXIT.
+
+      *    NA PRIMEIRA EXECUCAO O ARQUIVO DE FUNCIONARIOS AINDA NAO
+      *    EXISTE, ENTAO E CRIADO JA COM UM FUNCIONARIO PADRAO PARA O
+      *    SISTEMA CONTINUAR UTILIZAVEL SEM CADASTRO MANUAL PREVIO.
+       0300-CHECAR-ARQUIVO-FUNCIONARIOS SECTION.
+
+           OPEN INPUT FUNCIONARIOS
+           IF AS-STATUS-FUNC = ZEROS
+               MOVE 'S' TO WS-EXISTE-ARQUIVO-FUNC
+               CLOSE FUNCIONARIOS
+           ELSE
+               MOVE 'N' TO WS-EXISTE-ARQUIVO-FUNC
+           END-IF
+
+           IF WS-EXISTE-ARQUIVO-FUNC = 'N'
+               OPEN OUTPUT FUNCIONARIOS
+
+               MOVE '0001'          TO LINDET-FUNC-ID
+               MOVE 'ADMINISTRADOR' TO LINDET-FUNC-NOME
+               MOVE '1234'          TO LINDET-FUNC-SENHA
+
+               MOVE LINDET-FUNCIONARIO TO ARQ-FUNCIONARIOS
+               WRITE ARQ-FUNCIONARIOS
+
+               CLOSE FUNCIONARIOS
+           END-IF
+           .
+       0300-CHECAR-ARQUIVO-FUNCIONARIOS-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *         LOGIN DO FUNCIONARIO
+      *-----------------------------------------------------------------
+
+       0500-FAZER-LOGIN                SECTION.
+
+           MOVE 'N' TO WS-LOGIN-OK
+           PERFORM 0510-LER-CREDENCIAIS UNTIL WS-LOGIN-OK = 'S'
+           .
+       0500-FAZER-LOGIN-FIM.
+           EXIT.
+
+       0510-LER-CREDENCIAIS             SECTION.
+
+           DISPLAY "|---------------------------------------|"
+           DISPLAY "|              LOGIN                    |"
+           DISPLAY "|---------------------------------------|"
+           DISPLAY "Matricula: "
+           ACCEPT WS-LOGIN-ID
+           DISPLAY "Senha: "
+           ACCEPT WS-LOGIN-SENHA
+
+           MOVE 'NAO' TO AS-FIM-FUNC
+           OPEN INPUT FUNCIONARIOS
+           PERFORM 0520-VALIDAR-CREDENCIAIS
+               UNTIL AS-FIM-FUNC = 'SIM' OR WS-LOGIN-OK = 'S'
+           CLOSE FUNCIONARIOS
+
+           IF WS-LOGIN-OK = 'N'
+               DISPLAY "MATRICULA OU SENHA INVALIDA. TENTE NOVAMENTE."
+           ELSE
+               PERFORM 0530-GRAVAR-OPERADOR-ATUAL
+               DISPLAY "BEM-VINDO, " LINDET-FUNC-NOME
+           END-IF
+           .
+       0510-LER-CREDENCIAIS-FIM.
+           EXIT.
+
+       0520-VALIDAR-CREDENCIAIS         SECTION.
+
+           READ FUNCIONARIOS INTO ARMAZENA-FUNCIONARIO
+               AT END
+                   MOVE 'SIM' TO AS-FIM-FUNC
+               NOT AT END
+                   UNSTRING ARMAZENA-FUNCIONARIO DELIMITED BY '|' INTO
+                                       LINDET-FUNC-ID
+                                       LINDET-FUNC-NOME
+                                       LINDET-FUNC-SENHA
+
+                   IF LINDET-FUNC-ID = WS-LOGIN-ID AND
+                      LINDET-FUNC-SENHA = WS-LOGIN-SENHA
+                       MOVE 'S' TO WS-LOGIN-OK
+                   END-IF
+           END-READ
+           .
+       0520-VALIDAR-CREDENCIAIS-FIM.
+           EXIT.
+
+      *    GRAVA O FUNCIONARIO LOGADO EM OPERADOR-ATUAL.TXT PARA QUE
+      *    O AUDITORIA.CBL SAIBA QUEM ESTA OPERANDO O SISTEMA NESTA
+      *    EXECUCAO, SEM PRECISAR MUDAR A INTERFACE DE CHAMADA DE
+      *    CLIENTE/VEICULOS/PECAS/MANUTENCAO.
+       0530-GRAVAR-OPERADOR-ATUAL       SECTION.
+
+           MOVE LINDET-FUNC-ID   TO LINDET-OPER-ID
+           MOVE LINDET-FUNC-NOME TO LINDET-OPER-NOME
+
+           OPEN OUTPUT OPERADOR-ATUAL
+           MOVE LINDET-OPERADOR TO ARQ-OPERADOR-ATUAL
+           WRITE ARQ-OPERADOR-ATUAL
+           CLOSE OPERADOR-ATUAL
+           .
+       0530-GRAVAR-OPERADOR-ATUAL-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *         MENU PRINCIPAL
+      *-----------------------------------------------------------------
+
+       1000-DISPLAY-MENU SECTION.
+
            DISPLAY "|---------------------------------------|"
            DISPLAY "|            MENU PRINCIPAL             |"
            DISPLAY "|---------------------------------------|"
@@ -46,10 +271,13 @@
            WHEN '4'
                CALL 'MANUTENCAO' USING WS-OPCAO
            WHEN 'S'
-               STOP RUN
+               MOVE 'SIM' TO AS-FIM-LOOP-MAIN
            WHEN OTHER
-               STOP RUN
+               MOVE 'SIM' TO AS-FIM-LOOP-MAIN
            END-EVALUATE
 
            .
+       1000-DISPLAY-MENU-FIM.
+           EXIT.
+
        END PROGRAM PRINCIPAL.
