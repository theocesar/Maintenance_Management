@@ -27,6 +27,33 @@
       *    05/02/2024 - Adding comments to sections in INITIALIZATION.
       *    05/02/2024 - Don't make the menu inside a loop. Major bug as
       *    a result of it.
+      *    09/08/2026 - Added CPF check-digit validation on cadastro and
+      *    on CPF changes during atualizacao, so a typo'd CPF can't get
+      *    written to Clientes.txt in the first place.
+      *    09/08/2026 - Added a search-by-partial-name option to the
+      *    client menu for calls that come in without the CPF at hand.
+      *    09/08/2026 - The menu now loops back after each option
+      *    instead of returning to PRINCIPAL, so more than one client
+      *    can be handled per visit to this menu.
+      *    09/08/2026 - Startup now checks the temporary delete file for
+      *    leftover records and finishes an interrupted exclusao before
+      *    opening it fresh, instead of silently discarding it.
+      *    09/08/2026 - Cadastro, atualizacao and exclusao now each call
+      *    AUDITORIA to log the operation, key and old/new values, so
+      *    changes to a client record leave a trail.
+      *    09/08/2026 - File paths are now built from the
+      *    VOLVO_COBOL_DIR environment variable (falling back to the
+      *    old hardcoded folder) instead of being wired to one
+      *    developer's desktop.
+      *    09/08/2026 - Clientes.txt is now an indexed file keyed by
+      *    CPF instead of a flat sequential ledger. Atualizacao and
+      *    exclusao now READ the record straight by CPF instead of
+      *    scanning the whole file, and exclusao issues a direct
+      *    DELETE, so Clientes1.txt and the interrupted-exclusao
+      *    recovery it existed for are gone (an indexed file can't be
+      *    rewritten with duplicate/blank spacer records the way the
+      *    old sequential one was, and no longer needs the copy-swap
+      *    trick to remove a record).
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -35,16 +62,12 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-       SELECT RELATO ASSIGN TO
-       'C:/Users/Theo/Desktop/Escola/Volvo/COBOL/Clientes.txt'
-       ORGANIZATION IS SEQUENTIAL
+       SELECT RELATO ASSIGN TO WS-ARQ-RELATO-PATH
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS ARQ-RELATO-CPF
        FILE STATUS IS AS-STATUS-S.
 
-       SELECT RELATO-NOVO ASSIGN TO
-       'C:/Users/Theo/Desktop/Escola/Volvo/COBOL/Clientes1.txt'
-       ORGANIZATION IS SEQUENTIAL
-       FILE STATUS IS AS-STATUS-S1.
-
        DATA DIVISION.
        FILE SECTION.
 
@@ -52,18 +75,21 @@
           RECORDING MODE IS F
           BLOCK CONTAINS 0 RECORDS.
 
-       01 ARQ-RELATO-LINHA                 PIC X(62).
-
-       FD RELATO-NOVO
-          RECORDING MODE IS F
-          BLOCK CONTAINS 0 RECORDS.
-
-       01 ARQ-RELATO-NOVO                  PIC X(62).
+       01 ARQ-RELATO-LINHA.
+           05 ARQ-RELATO-PREFIXO           PIC X(13).
+           05 ARQ-RELATO-CPF               PIC X(11).
+           05 ARQ-RELATO-SUFIXO            PIC X(38).
 
        WORKING-STORAGE SECTION.
 
        01 AS-STATUS-S                      PIC 9(02)   VALUE ZEROS.
-       01 AS-STATUS-S1                     PIC 9(02)   VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      *              DIRETORIO DE DADOS (CONFIGURAVEL)
+      *-----------------------------------------------------------------
+       01 WS-CFG-BASE-DIR                  PIC X(60)   VALUE SPACES.
+       01 WS-ARQ-RELATO-PATH               PIC X(80)   VALUE SPACES.
+      *-----------------------------------------------------------------
 
       *-----------------------------------------------------------------
       *                    DEFINI��O DE CABE�ALHO
@@ -113,12 +139,52 @@
        01 WS-FIM                           PIC X(01)   VALUE 'N'.
        01 WS-OPCAO                         PIC 9(01)   VALUE ZEROS.
        01 WS-AUX                           PIC X(10)   VALUE ZEROS.
+       01 AS-FIM-LOOP-MAIN                 PIC X(04)   VALUE 'NAO'.
        01 WS-EXISTE-DADOS                  PIC X(01)   VALUE 'N'.
        01 WS-CLOSE-FILE                    PIC X(01)   VALUE 'S'.
        01 WS-DADOS                         PIC X(62)   VALUE SPACES.
        01 WS-CPF-BUSCA                     PIC 9(11)   VALUE ZEROS.
        01 WS-CONTINUE-UPDATE               PIC X(01)   VALUE 'S'.
 
+      *-----------------------------------------------------------------
+      *              VALIDACAO DO DIGITO VERIFICADOR DO CPF
+      *-----------------------------------------------------------------
+       01 WS-CPF-VALIDO                    PIC X(01)   VALUE 'S'.
+       01 WS-CPF-EDITADO                   PIC 9(11)   VALUE ZEROS.
+       01 WS-CPF-DIGITOS REDEFINES WS-CPF-EDITADO.
+           05 WS-CPF-D                     PIC 9(01) OCCURS 11 TIMES.
+       01 WS-CPF-IDX                       PIC 9(02)   VALUE ZEROS.
+       01 WS-CPF-SOMA                      PIC 9(04)   VALUE ZEROS.
+       01 WS-CPF-QUOC                      PIC 9(04)   VALUE ZEROS.
+       01 WS-CPF-RESTO                     PIC 9(04)   VALUE ZEROS.
+       01 WS-CPF-DV1                       PIC 9(01)   VALUE ZEROS.
+       01 WS-CPF-DV2                       PIC 9(01)   VALUE ZEROS.
+       01 WS-CPF-IGUAIS                    PIC X(01)   VALUE 'N'.
+
+      *-----------------------------------------------------------------
+      *              LOG DE AUDITORIA
+      *-----------------------------------------------------------------
+       01 WS-AUD-MODULO                    PIC X(10)   VALUE 'CLIENTE'.
+       01 WS-AUD-OPERACAO                  PIC X(10)   VALUE SPACES.
+       01 WS-AUD-CHAVE                     PIC X(15)   VALUE SPACES.
+       01 WS-AUD-VALOR-ANTIGO              PIC X(75)   VALUE SPACES.
+       01 WS-AUD-VALOR-NOVO                PIC X(75)   VALUE SPACES.
+      *-----------------------------------------------------------------
+      *              BUSCA DE CLIENTE POR NOME PARCIAL
+      *-----------------------------------------------------------------
+       01 WS-BUSCA-NOME                    PIC X(10)   VALUE SPACES.
+       01 WS-BUSCA-NOME-LEN                PIC 9(02)   VALUE ZEROS.
+       01 WS-BUSCA-MAXPOS                  PIC 9(02)   VALUE ZEROS.
+       01 WS-BUSCA-POS                     PIC 9(02)   VALUE ZEROS.
+       01 WS-NOME-CONTIDO                  PIC X(01)   VALUE 'N'.
+       01 WS-NOME-ENCONTRADO               PIC X(01)   VALUE 'N'.
+      *-----------------------------------------------------------------
+      *              BUSCA DE CLIENTE POR NOME PARCIAL
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+      *              VALIDACAO DO DIGITO VERIFICADOR DO CPF
+      *-----------------------------------------------------------------
+
 
        LINKAGE SECTION.
 
@@ -135,6 +201,7 @@
        PROCEDURE DIVISION USING WS-SUB-OPTION.
 
            PERFORM 1000-INICIALIZAR
+           PERFORM 1100-DISPLAY-MENU UNTIL AS-FIM-LOOP-MAIN = 'SIM'
            PERFORM 3000-FINALIZAR
            .
 
@@ -149,29 +216,46 @@
 
        1000-INICIALIZAR                    SECTION.
 
+           PERFORM 1010-CARREGAR-DIRETORIO
+
            PERFORM 1050-VERIFICAR-DADOS
 
            IF WS-EXISTE-DADOS = 'S'
-               OPEN EXTEND RELATO
+               OPEN I-O RELATO
                PERFORM 1125-VERIFICAR-ABERTURA
-
-               OPEN OUTPUT RELATO-NOVO
-               PERFORM 1200-ABERTURA-SEC
            ELSE
                OPEN OUTPUT RELATO
                PERFORM 1125-VERIFICAR-ABERTURA
 
-               OPEN OUTPUT RELATO-NOVO
-               PERFORM 1200-ABERTURA-SEC
+               CLOSE RELATO
+               PERFORM 1150-VERIFICAR-FECHAMENTO
 
+               OPEN I-O RELATO
+               PERFORM 1125-VERIFICAR-ABERTURA
            END-IF
 
-           PERFORM 1100-DISPLAY-MENU
-
             .
        1000-INICIALIZAR-FIM.
             EXIT.
 
+      *    SECAO PARA MONTAR O CAMINHO DO ARQUIVO A PARTIR DE UM
+      *    DIRETORIO CONFIGURAVEL PELA VARIAVEL DE AMBIENTE
+      *    VOLVO_COBOL_DIR, CAINDO PARA O DIRETORIO PADRAO SE ELA NAO
+      *    ESTIVER DEFINIDA.
+       1010-CARREGAR-DIRETORIO             SECTION.
+
+           ACCEPT WS-CFG-BASE-DIR FROM ENVIRONMENT 'VOLVO_COBOL_DIR'
+           IF WS-CFG-BASE-DIR = SPACES
+               MOVE 'C:/Users/Theo/Desktop/Escola/Volvo/COBOL/' TO
+                   WS-CFG-BASE-DIR
+           END-IF
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'Clientes.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-RELATO-PATH
+           .
+       1010-CARREGAR-DIRETORIO-FIM.
+           EXIT.
 
       *    SE��O PARA VERIFICAR SE O ARQUIVO RELATO EXISTE OU N�O
       *    SE ELE EXISTIR, RETORNA SE ELE ESTA VAZIO OU N�O
@@ -187,7 +271,7 @@
                OPEN INPUT RELATO
                PERFORM 1125-VERIFICAR-ABERTURA
 
-               READ RELATO
+               READ RELATO NEXT RECORD
                    AT END
                        MOVE 'N' TO WS-EXISTE-DADOS
                    NOT AT END
@@ -209,7 +293,7 @@
                OPEN INPUT RELATO
                PERFORM 1125-VERIFICAR-ABERTURA
 
-                   READ RELATO
+                   READ RELATO NEXT RECORD
                    AT END
                        MOVE 'N' TO WS-EXISTE-DADOS
                    NOT AT END
@@ -225,33 +309,6 @@
        1050-VERIFICAR-DADOS-FIM.
            EXIT.
 
-
-      * SE��O PARA VERIFICAR SE O ARQUIVO RELATO-NOVO ESTA VAZIO OU N�O.
-       1075-EXISTE-DADOS-NOVO              SECTION.
-
-           CLOSE RELATO-NOVO
-           IF AS-STATUS-S1 NOT EQUALS ZEROS
-               DISPLAY 'DEU ERRO NO FECHAMENTO: ' AS-STATUS-S1
-           END-IF
-
-           OPEN INPUT RELATO-NOVO
-           PERFORM 1200-ABERTURA-SEC
-
-           READ RELATO-NOVO
-               AT END
-                   MOVE 'N' TO WS-EXISTE-DADOS
-               NOT AT END
-                   MOVE 'S' TO WS-EXISTE-DADOS
-           END-READ
-
-           CLOSE RELATO-NOVO
-           IF AS-STATUS-S1 NOT EQUALS ZEROS
-               DISPLAY 'DEU ERRO NO FECHAMENTO: ' AS-STATUS-S1
-           END-IF
-           .
-       1075-EXISTE-DADOS-NOVO-FIM.
-           EXIT.
-
        1100-DISPLAY-MENU                   SECTION.
 
            DISPLAY "|---------------------------------------|"
@@ -261,26 +318,30 @@
            DISPLAY "| 2. Consultar Cliente                  |"
            DISPLAY "| 3. Atualizar Cliente                  |"
            DISPLAY "| 4. Excluir Cliente                    |"
-           DISPLAY "| 5. Sair                               |"
+           DISPLAY "| 5. Buscar Cliente por Nome            |"
+           DISPLAY "| 6. Sair                               |"
            DISPLAY "|---------------------------------------|"
            DISPLAY "Escolha uma opcao:"
            ACCEPT WS-OPCAO
 
                EVALUATE TRUE
            WHEN WS-OPCAO = 1
+               MOVE SPACES TO WS-AUX
                PERFORM 2100-CADASTRAR-CLIENTE UNTIL WS-AUX = 'N'
            WHEN WS-OPCAO = 2
                PERFORM 2200-CONSULTAR-CLIENTE
            WHEN WS-OPCAO = 3
+               MOVE SPACES TO WS-AUX
                PERFORM 2300-ATUALIZAR-CLIENTE UNTIL WS-AUX = 'N'
            WHEN WS-OPCAO = 4
+               MOVE SPACES TO WS-AUX
                PERFORM 2400-EXCLUIR-CLIENTE UNTIL WS-AUX = 'N'
-               PERFORM 2500-SOBESCREVER-ARQ
            WHEN WS-OPCAO = 5
-               PERFORM 3000-FINALIZAR
+               PERFORM 2250-BUSCAR-POR-NOME
+           WHEN WS-OPCAO = 6
+               MOVE 'SIM' TO AS-FIM-LOOP-MAIN
            WHEN OTHER
                DISPLAY 'ESCOLHA INVALIDA'
-               PERFORM 3000-FINALIZAR
            END-EVALUATE
            .
        1100-DISPLAY-MENU-FIM.
@@ -299,7 +360,7 @@
            EXIT.
 
 
-      * SE��O PARA VERIFICAR O STATUS DE FECHAMENTO DO ARQUIVO RELATO
+      * SECAO PARA VERIFICAR O STATUS DE FECHAMENTO DO ARQUIVO RELATO
        1150-VERIFICAR-FECHAMENTO           SECTION.
 
            IF AS-STATUS-S NOT EQUALS ZEROS
@@ -311,18 +372,6 @@
            EXIT.
 
 
-      * SE��O PARA VERIFICAR O STATUS DE ABERTURA DO ARQUIVO RELATO-NOVO
-       1200-ABERTURA-SEC                   SECTION.
-
-           IF AS-STATUS-S1 NOT EQUALS ZEROS
-               DISPLAY 'DEU ERRO NA ABERTURA ' AS-STATUS-S1
-           END-IF
-
-           .
-       1200-ABERTURA-SEC-FIM.
-           EXIT.
-
-
       *-----------------------------------------------------------------
       *                            INICIALIZA��O
       *-----------------------------------------------------------------
@@ -331,12 +380,79 @@
       *                            PROCESSAMENTO
       *-----------------------------------------------------------------
 
+      * SECAO PARA VALIDAR O CPF INFORMADO PELO DIGITO VERIFICADOR
+       2150-VALIDAR-CPF                    SECTION.
+
+           MOVE 'S' TO WS-CPF-VALIDO
+           MOVE LINDET01-REL-CPF TO WS-CPF-EDITADO
+
+           MOVE 'S' TO WS-CPF-IGUAIS
+           PERFORM VARYING WS-CPF-IDX FROM 2 BY 1
+                   UNTIL WS-CPF-IDX > 11
+               IF WS-CPF-D(WS-CPF-IDX) NOT EQUAL WS-CPF-D(1)
+                   MOVE 'N' TO WS-CPF-IGUAIS
+               END-IF
+           END-PERFORM
+
+           IF WS-CPF-EDITADO = ZEROS OR WS-CPF-IGUAIS = 'S'
+               MOVE 'N' TO WS-CPF-VALIDO
+           ELSE
+               MOVE ZEROS TO WS-CPF-SOMA
+               PERFORM VARYING WS-CPF-IDX FROM 1 BY 1
+                       UNTIL WS-CPF-IDX > 9
+                   COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                           WS-CPF-D(WS-CPF-IDX) * (11 - WS-CPF-IDX)
+               END-PERFORM
+
+               DIVIDE WS-CPF-SOMA BY 11 GIVING WS-CPF-QUOC
+                   REMAINDER WS-CPF-RESTO
+
+               IF WS-CPF-RESTO < 2
+                   MOVE 0 TO WS-CPF-DV1
+               ELSE
+                   COMPUTE WS-CPF-DV1 = 11 - WS-CPF-RESTO
+               END-IF
+
+               IF WS-CPF-DV1 NOT EQUAL WS-CPF-D(10)
+                   MOVE 'N' TO WS-CPF-VALIDO
+               ELSE
+                   MOVE ZEROS TO WS-CPF-SOMA
+                   PERFORM VARYING WS-CPF-IDX FROM 1 BY 1
+                           UNTIL WS-CPF-IDX > 10
+                       COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                               WS-CPF-D(WS-CPF-IDX) * (12 - WS-CPF-IDX)
+                   END-PERFORM
+
+                   DIVIDE WS-CPF-SOMA BY 11 GIVING WS-CPF-QUOC
+                       REMAINDER WS-CPF-RESTO
+
+                   IF WS-CPF-RESTO < 2
+                       MOVE 0 TO WS-CPF-DV2
+                   ELSE
+                       COMPUTE WS-CPF-DV2 = 11 - WS-CPF-RESTO
+                   END-IF
+
+                   IF WS-CPF-DV2 NOT EQUAL WS-CPF-D(11)
+                       MOVE 'N' TO WS-CPF-VALIDO
+                   END-IF
+               END-IF
+           END-IF
+           .
+       2150-VALIDAR-CPF-FIM.
+           EXIT.
+
        2100-CADASTRAR-CLIENTE              SECTION.
 
            DISPLAY "NOME: "
            ACCEPT LINDET01-REL-NOME
            DISPLAY "CPF: "
            ACCEPT LINDET01-REL-CPF
+           PERFORM 2150-VALIDAR-CPF
+           PERFORM UNTIL WS-CPF-VALIDO = 'S'
+               DISPLAY "CPF INVALIDO. INFORME UM CPF VALIDO: "
+               ACCEPT LINDET01-REL-CPF
+               PERFORM 2150-VALIDAR-CPF
+           END-PERFORM
            DISPLAY "ENDERECO: "
            ACCEPT LINDET01-REL-ENDERECO
            DISPLAY "TELEFONE: "
@@ -344,9 +460,18 @@
 
            MOVE LINDET01-REL TO ARQ-RELATO-LINHA
            WRITE ARQ-RELATO-LINHA
-
-           MOVE WS-LINDET-SPACES TO ARQ-RELATO-LINHA
-           WRITE ARQ-RELATO-LINHA
+               INVALID KEY
+                   DISPLAY 'JA EXISTE UM CLIENTE COM ESSE CPF'
+               NOT INVALID KEY
+                   MOVE 'INCLUSAO' TO WS-AUD-OPERACAO
+                   MOVE LINDET01-REL-CPF TO WS-AUD-CHAVE
+                   MOVE SPACES TO WS-AUD-VALOR-ANTIGO
+                   MOVE LINDET01-REL TO WS-AUD-VALOR-NOVO
+                   CALL 'AUDITORIA' USING WS-AUD-MODULO,
+                               WS-AUD-OPERACAO,
+                               WS-AUD-CHAVE, WS-AUD-VALOR-ANTIGO,
+                               WS-AUD-VALOR-NOVO
+           END-WRITE
 
            DISPLAY "Deseja cadastrar outro cliente? (S/N)"
            ACCEPT WS-AUX
@@ -360,6 +485,7 @@
 
        2200-CONSULTAR-CLIENTE              SECTION.
 
+           MOVE 'S' TO WS-CLOSE-FILE
            PERFORM 1050-VERIFICAR-DADOS
 
            IF WS-EXISTE-DADOS = 'S'
@@ -368,7 +494,7 @@
                PERFORM 1125-VERIFICAR-ABERTURA
 
                PERFORM UNTIL WS-CLOSE-FILE = 'N'
-                   READ RELATO INTO WS-DADOS
+                   READ RELATO NEXT RECORD INTO WS-DADOS
                        AT END
                            MOVE 'N' TO WS-CLOSE-FILE
                        NOT AT END
@@ -384,8 +510,80 @@
        2200-CONSULTAR-CLIENTE-FIM.
        EXIT.
 
+      * SECAO PARA LOCALIZAR CLIENTES POR PARTE DO NOME, SEM PRECISAR
+      * DO CPF EXATO
+       2250-BUSCAR-POR-NOME                SECTION.
+
+           DISPLAY "Informe parte do nome do cliente: "
+           ACCEPT WS-BUSCA-NOME
+           INSPECT WS-BUSCA-NOME TALLYING WS-BUSCA-NOME-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           MOVE 'S' TO WS-CLOSE-FILE
+           MOVE 'N' TO WS-NOME-ENCONTRADO
+
+           PERFORM 1050-VERIFICAR-DADOS
+           IF WS-EXISTE-DADOS = 'S' AND WS-BUSCA-NOME-LEN > 0
+               OPEN INPUT RELATO
+               PERFORM 1125-VERIFICAR-ABERTURA
+
+               PERFORM UNTIL WS-CLOSE-FILE = 'N'
+                   READ RELATO NEXT RECORD INTO WS-DADOS
+                       AT END
+                           MOVE 'N' TO WS-CLOSE-FILE
+                       NOT AT END
+                           UNSTRING WS-DADOS DELIMITED BY '|' INTO
+                                               LINDET01-REL-NOME
+                                               LINDET01-REL-CPF
+                                               LINDET01-REL-ENDERECO
+                                               LINDET01-REL-TELEFONE
+                           PERFORM 2260-COMPARAR-NOME
+                           IF WS-NOME-CONTIDO = 'S'
+                               DISPLAY WS-DADOS
+                               MOVE 'S' TO WS-NOME-ENCONTRADO
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE RELATO
+
+               IF WS-NOME-ENCONTRADO = 'N'
+                   DISPLAY 'NENHUM CLIENTE ENCONTRADO COM ESSE NOME'
+               END-IF
+           ELSE
+               DISPLAY 'NAO HA CLIENTES CADASTRADOS'
+           END-IF
+
+           MOVE 'S' TO AS-FIM
+           .
+       2250-BUSCAR-POR-NOME-FIM.
+           EXIT.
+
+      * SECAO AUXILIAR: VERIFICA SE O NOME BUSCADO ESTA CONTIDO NO
+      * NOME DO REGISTRO LIDO, EM QUALQUER POSICAO
+       2260-COMPARAR-NOME                  SECTION.
+
+           MOVE 'N' TO WS-NOME-CONTIDO
+           IF WS-BUSCA-NOME-LEN > 0
+               COMPUTE WS-BUSCA-MAXPOS = 11 - WS-BUSCA-NOME-LEN
+               PERFORM VARYING WS-BUSCA-POS FROM 1 BY 1
+                       UNTIL WS-BUSCA-POS > WS-BUSCA-MAXPOS
+                   IF LINDET01-REL-NOME(WS-BUSCA-POS:
+                       WS-BUSCA-NOME-LEN) =
+                       WS-BUSCA-NOME(1:WS-BUSCA-NOME-LEN)
+                       MOVE 'S' TO WS-NOME-CONTIDO
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+       2260-COMPARAR-NOME-FIM.
+           EXIT.
+
+      * SECAO PARA ATUALIZAR UM CLIENTE, LOCALIZANDO-O DIRETAMENTE PELA
+      * CHAVE (CPF) EM VEZ DE PERCORRER O ARQUIVO INTEIRO.
        2300-ATUALIZAR-CLIENTE              SECTION.
 
+           MOVE 'S' TO WS-CONTINUE-UPDATE
            PERFORM 1050-VERIFICAR-DADOS
            IF WS-EXISTE-DADOS = 'S'
                OPEN I-O RELATO
@@ -394,56 +592,102 @@
 
                    DISPLAY "Informe o CPF do cliente a ser atualizado: "
                    ACCEPT WS-CPF-BUSCA
+                   MOVE WS-CPF-BUSCA TO ARQ-RELATO-CPF
 
-                   PERFORM UNTIL WS-CLOSE-FILE = 'N'
-
-                       READ RELATO INTO WS-DADOS
-                           AT END
-                               MOVE 'N' TO WS-CLOSE-FILE
-                           NOT AT END
-                               UNSTRING WS-DADOS DELIMITED BY '|' INTO
-                                                   LINDET01-REL-NOME
-                                                   LINDET01-REL-CPF
-                                                   LINDET01-REL-ENDERECO
-                                                   LINDET01-REL-TELEFONE
-
-
-                               IF LINDET01-REL-CPF = WS-CPF-BUSCA
-                                   DISPLAY "CLIENTE ENCONTRADO!"
-                                   DISPLAY
-                                   "-------------------------------"
-                                   DISPLAY "Novos dados do cliente:"
-                                   DISPLAY "Nome: "
-                                   ACCEPT LINDET01-REL-NOME
-                                   DISPLAY "CPF: "
-                                   ACCEPT LINDET01-REL-CPF
-                                   DISPLAY "Endereco: "
-                                   ACCEPT LINDET01-REL-ENDERECO
-                                   DISPLAY "Telefone: "
-                                   ACCEPT LINDET01-REL-TELEFONE
-
-                                   STRING LINDET01-REL-NOME DELIMITED
-                                   BY SIZE
-                                   ' | ' DELIMITED BY SIZE
-                                   LINDET01-REL-CPF DELIMITED BY SIZE
-                                   ' | ' DELIMITED BY SIZE
-                                   LINDET01-REL-ENDERECO DELIMITED BY
-                                   SIZE
-                                   '| ' DELIMITED BY SIZE
-                                   LINDET01-REL-TELEFONE DELIMITED BY
-                                   SIZE
-                                   INTO LINDET01-REL
-
-                                   MOVE LINDET01-REL TO ARQ-RELATO-LINHA
-                                   REWRITE ARQ-RELATO-LINHA
-                                   EXIT PERFORM
-                               END-IF
-                       END-READ
-                   END-PERFORM
+                   READ RELATO INTO WS-DADOS
+                       INVALID KEY
+                           DISPLAY "CLIENTE NAO ENCONTRADO"
+                       NOT INVALID KEY
+                           UNSTRING WS-DADOS DELIMITED BY '|' INTO
+                                               LINDET01-REL-NOME
+                                               LINDET01-REL-CPF
+                                               LINDET01-REL-ENDERECO
+                                               LINDET01-REL-TELEFONE
+                           MOVE WS-DADOS TO WS-AUD-VALOR-ANTIGO
+
+                           DISPLAY "CLIENTE ENCONTRADO!"
+                           DISPLAY
+                           "-------------------------------"
+                           DISPLAY "Novos dados do cliente:"
+                           DISPLAY "Nome: "
+                           ACCEPT LINDET01-REL-NOME
+                           DISPLAY "CPF: "
+                           ACCEPT LINDET01-REL-CPF
+                           PERFORM 2150-VALIDAR-CPF
+                           PERFORM UNTIL WS-CPF-VALIDO = 'S'
+                               DISPLAY
+                               "CPF INVALIDO. INFORME OUTRO: "
+                               ACCEPT LINDET01-REL-CPF
+                               PERFORM 2150-VALIDAR-CPF
+                           END-PERFORM
+                           DISPLAY "Endereco: "
+                           ACCEPT LINDET01-REL-ENDERECO
+                           DISPLAY "Telefone: "
+                           ACCEPT LINDET01-REL-TELEFONE
+
+                           STRING LINDET01-REL-NOME DELIMITED
+                           BY SIZE
+                           ' | ' DELIMITED BY SIZE
+                           LINDET01-REL-CPF DELIMITED BY SIZE
+                           ' | ' DELIMITED BY SIZE
+                           LINDET01-REL-ENDERECO DELIMITED BY
+                           SIZE
+                           '| ' DELIMITED BY SIZE
+                           LINDET01-REL-TELEFONE DELIMITED BY
+                           SIZE
+                           INTO LINDET01-REL
+
+                           IF LINDET01-REL-CPF = WS-CPF-BUSCA
+                               MOVE LINDET01-REL TO ARQ-RELATO-LINHA
+                               REWRITE ARQ-RELATO-LINHA
+                               MOVE 'ALTERACAO' TO WS-AUD-OPERACAO
+                               MOVE WS-CPF-BUSCA TO WS-AUD-CHAVE
+                               MOVE LINDET01-REL TO WS-AUD-VALOR-NOVO
+                               CALL 'AUDITORIA' USING
+                                   WS-AUD-MODULO,
+                                   WS-AUD-OPERACAO,
+                                   WS-AUD-CHAVE,
+                                   WS-AUD-VALOR-ANTIGO,
+                                   WS-AUD-VALOR-NOVO
+                           ELSE
+                               MOVE LINDET01-REL-CPF TO ARQ-RELATO-CPF
+                               READ RELATO
+                                   INVALID KEY
+                                       MOVE WS-CPF-BUSCA TO
+                                           ARQ-RELATO-CPF
+                                       DELETE RELATO
+                                       MOVE LINDET01-REL TO
+                                           ARQ-RELATO-LINHA
+                                       WRITE ARQ-RELATO-LINHA
+                                           INVALID KEY
+                                               DISPLAY
+                                       'ERRO AO GRAVAR O NOVO CPF'
+                                           NOT INVALID KEY
+                                               MOVE 'ALTERACAO' TO
+                                                   WS-AUD-OPERACAO
+                                               MOVE WS-CPF-BUSCA TO
+                                                   WS-AUD-CHAVE
+                                               MOVE LINDET01-REL TO
+                                                   WS-AUD-VALOR-NOVO
+                                               CALL 'AUDITORIA' USING
+                                                   WS-AUD-MODULO,
+                                                   WS-AUD-OPERACAO,
+                                                   WS-AUD-CHAVE,
+                                                   WS-AUD-VALOR-ANTIGO,
+                                                   WS-AUD-VALOR-NOVO
+                                       END-WRITE
+                                   NOT INVALID KEY
+                                       DISPLAY
+                                 'JA EXISTE UM CLIENTE COM ESSE CPF'
+                               END-READ
+                           END-IF
+                   END-READ
 
                    DISPLAY "Deseja atualizar outro cliente? (S/N)"
                    ACCEPT WS-CONTINUE-UPDATE
                END-PERFORM
+
+               CLOSE RELATO
            ELSE
                DISPLAY 'NAO HA CLIENTES CADASTRADOS'
            END-IF
@@ -455,7 +699,9 @@
        2300-ATUALIZAR-CLIENTE-FIM.
            EXIT.
 
-
+      * SECAO PARA EXCLUIR UM CLIENTE, LOCALIZANDO-O DIRETAMENTE PELA
+      * CHAVE (CPF) E EMITINDO UM DELETE, EM VEZ DE REGRAVAR O ARQUIVO
+      * INTEIRO SEM O REGISTRO REMOVIDO.
        2400-EXCLUIR-CLIENTE SECTION.
 
            DISPLAY "Informe o CPF do cliente a ser excluido: "
@@ -463,27 +709,30 @@
 
            PERFORM 1050-VERIFICAR-DADOS
            IF WS-EXISTE-DADOS = 'S'
-               OPEN INPUT RELATO
+               OPEN I-O RELATO
                PERFORM 1125-VERIFICAR-ABERTURA
 
-               PERFORM UNTIL WS-CLOSE-FILE = 'N'
-                   READ RELATO INTO WS-DADOS
-                       AT END
-                           MOVE 'N' TO WS-CLOSE-FILE
-                       NOT AT END
-                           UNSTRING WS-DADOS DELIMITED BY '|' INTO
-                                               LINDET01-REL-NOME
-                                               LINDET01-REL-CPF
-                                               LINDET01-REL-ENDERECO
-                                               LINDET01-REL-TELEFONE
-                           IF LINDET01-REL-CPF = WS-CPF-BUSCA
-                               CONTINUE
-                           ELSE
-                               STRING WS-DADOS DELIMITED BY SIZE
-                                   INTO ARQ-RELATO-NOVO
-                               WRITE ARQ-RELATO-NOVO
-                           END-IF
-               END-PERFORM
+               MOVE WS-CPF-BUSCA TO ARQ-RELATO-CPF
+               READ RELATO INTO WS-DADOS
+                   INVALID KEY
+                       DISPLAY 'CLIENTE NAO ENCONTRADO'
+                   NOT INVALID KEY
+                       MOVE 'EXCLUSAO' TO WS-AUD-OPERACAO
+                       MOVE WS-CPF-BUSCA TO WS-AUD-CHAVE
+                       MOVE WS-DADOS TO WS-AUD-VALOR-ANTIGO
+                       MOVE SPACES TO WS-AUD-VALOR-NOVO
+                       CALL 'AUDITORIA' USING WS-AUD-MODULO,
+                           WS-AUD-OPERACAO, WS-AUD-CHAVE,
+                           WS-AUD-VALOR-ANTIGO,
+                           WS-AUD-VALOR-NOVO
+
+                       DELETE RELATO
+                       IF AS-STATUS-S NOT EQUALS ZEROS
+                           DISPLAY 'DEU ERRO NA EXCLUSAO ' AS-STATUS-S
+                       END-IF
+               END-READ
+
+               CLOSE RELATO
            ELSE
                DISPLAY 'NAO HA CLIENTES CADASTRADOS'
            END-IF
@@ -498,36 +747,6 @@
        2400-EXCLUIR-CLIENTE-FIM.
            EXIT.
 
-       2500-SOBESCREVER-ARQ                SECTION.
-
-           CLOSE RELATO
-           PERFORM 1150-VERIFICAR-FECHAMENTO
-
-           PERFORM 1075-EXISTE-DADOS-NOVO
-           IF WS-EXISTE-DADOS = 'S'
-               OPEN INPUT RELATO-NOVO
-               PERFORM 1200-ABERTURA-SEC
-
-               OPEN I-O RELATO
-               PERFORM 1125-VERIFICAR-ABERTURA
-
-               PERFORM UNTIL WS-CLOSE-FILE = 'N'
-                   READ RELATO-NOVO INTO WS-DADOS
-                       AT END
-                           MOVE 'N' TO WS-CLOSE-FILE
-                       NOT AT END
-                           MOVE WS-DADOS TO ARQ-RELATO-LINHA
-                           REWRITE ARQ-RELATO-LINHA
-                   END-READ
-               END-PERFORM
-           END-IF
-
-
-           .
-       2500-SOBESCREVER-ARQ-FIM.
-            EXIT.
-
-
       *-----------------------------------------------------------------
       *                            PROCESSAMENTO
       *-----------------------------------------------------------------
@@ -544,11 +763,6 @@
                 DISPLAY 'DEU ERRO NO FECHAMENTO ' AS-STATUS-S
            END-IF
 
-           CLOSE RELATO-NOVO
-           IF AS-STATUS-S1 NOT EQUALS ZEROS
-               DISPLAY 'DEU ERRO NO FECHAMENTO: ' AS-STATUS-S1
-           END-IF
-
             EXIT PROGRAM
            .
        3000-FINALIZAR-FIM.
@@ -557,4 +771,4 @@
       *-----------------------------------------------------------------
       *                            FINALIZACAO
       *-----------------------------------------------------------------
-       END PROGRAM CLIENTE.
\ No newline at end of file
+       END PROGRAM CLIENTE.
