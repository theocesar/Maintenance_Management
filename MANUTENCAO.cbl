@@ -21,6 +21,54 @@
       *    validations.
       *    07/02/2024 - Costs calculation done.
       *    07/02/2024 - Costs report also done.
+      *    09/08/2026 - Service prices are now read from
+      *    Tabela-precos.txt (created with the current defaults the
+      *    first time the program runs) instead of being hardcoded, so
+      *    prices can be adjusted without a recompile.
+      *    09/08/2026 - Restrict status updates to AGENDADO, ATIVO,
+      *    CONCLUIDO or CANCELADO.
+      *    09/08/2026 - The cost report can now be generated in one
+      *    pass for every ATIVO vehicle, not just one placa at a time.
+      *    09/08/2026 - Reject scheduling a new maintenance for a
+      *    vehicle that already has one AGENDADO or ATIVO.
+      *    09/08/2026 - Decrement the part's stock in Pecas.txt when a
+      *    maintenance that consumes it is scheduled.
+      *    09/08/2026 - History and active-list queries now also export
+      *    their results to Historico-manut.txt and
+      *    ManutencoesAtivas.txt, not just DISPLAY.
+      *    09/08/2026 - Cost report now carries the client's real name
+      *    and phone number (looked up in Clientes.txt by CPF), instead
+      *    of just the raw CPF.
+      *    09/08/2026 - Maintenance records now keep the actual
+      *    completion date, stamped automatically when the status is
+      *    set to CONCLUIDO, and a new turnaround report shows how many
+      *    days each completed maintenance took.
+      *    09/08/2026 - Cost report now breaks the total down into
+      *    labor and parts amounts instead of one lump sum.
+      *    09/08/2026 - The menu now loops back after each option
+      *    instead of returning to PRINCIPAL, so more than one
+      *    maintenance can be handled per visit to this menu.
+      *    09/08/2026 - Agendamento and status updates now call
+      *    AUDITORIA to log the operation, key and old/new values, and
+      *    so does the automatic stock write-down on Pecas.txt.
+      *    09/08/2026 - File paths are now built from the VOLVO_COBOL_DIR
+      *    environment variable (falling back to the old hardcoded
+      *    folder) instead of being wired to one developer's desktop.
+      *    09/08/2026 - Pecas.txt, Veiculos.txt and Clientes.txt are now
+      *    read here the same way their own programs write them: as
+      *    indexed files keyed by part ID, placa and CPF. The lookups
+      *    this program already did against them (stock write-down,
+      *    unit price, owner's CPF, contact info) are now direct keyed
+      *    READs instead of a scan. Manutencao.txt itself stays
+      *    sequential: a vehicle can have more than one maintenance
+      *    record over time, so placa is not a usable unique key for it.
+      *    09/08/2026 - Added an end-of-day sweep (option 7) that flags
+      *    any AGENDADO maintenance whose date has already passed
+      *    without a status update into Manutencoes-atrasadas.txt, and
+      *    moves CONCLUIDO records older than a year out of the live
+      *    file into Historico-anual.txt, so 2100-CONSULTAR-HISTORICO
+      *    and 2300-CONSULTAR-ATIVAS don't have to wade through the
+      *    whole history forever.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -29,21 +77,56 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-       SELECT MAINTENANCE ASSIGN TO
-       'C:/Users/Theo/Desktop/Escola/Volvo/COBOL/Manutencao.txt'
+       SELECT MAINTENANCE ASSIGN TO WS-ARQ-MAINTENANCE-PATH
        ORGANIZATION IS SEQUENTIAL
        FILE STATUS IS AS-STATUS-S.
 
-       SELECT PECAS ASSIGN TO
-       'C:/Users/Theo/Desktop/Escola/Volvo/COBOL/Relatorio-pecas.txt'
-       ORGANIZATION IS SEQUENTIAL
+       SELECT PECAS ASSIGN TO WS-ARQ-PECAS-PATH
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS ARQ-PECAS-ID
        FILE STATUS IS AS-STATUS-E1.
 
-       SELECT VEICULOS ASSIGN TO
-       'C:/Users/Theo/Desktop/Escola/Volvo/COBOL/Relatorio-veiculos.txt'
-       ORGANIZATION IS SEQUENTIAL
+       SELECT VEICULOS ASSIGN TO WS-ARQ-VEICULOS-PATH
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS ARQ-VEICULOS-PLACA
        FILE STATUS IS AS-STATUS-E2.
 
+       SELECT TABELA-PRECOS ASSIGN TO WS-ARQ-TABELA-PRECOS-PATH
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS AS-STATUS-TAB.
+
+       SELECT HISTORICO ASSIGN TO WS-ARQ-HISTORICO-PATH
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS AS-STATUS-HIST.
+
+       SELECT ATIVAS ASSIGN TO WS-ARQ-ATIVAS-PATH
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS AS-STATUS-ATIV.
+
+       SELECT CLIENTES ASSIGN TO WS-ARQ-CLIENTES-PATH
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS ARQ-CLIENTES-CPF
+       FILE STATUS IS AS-STATUS-CLI.
+
+       SELECT TURNAROUND ASSIGN TO WS-ARQ-TURNAROUND-PATH
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS AS-STATUS-TURN.
+
+       SELECT ATRASADAS ASSIGN TO WS-ARQ-ATRASADAS-PATH
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS AS-STATUS-ATRAS.
+
+       SELECT MAINTENANCE-NOVO ASSIGN TO WS-ARQ-MAINTENANCE-NOVO-PATH
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS AS-STATUS-MNOVO.
+
+       SELECT HISTORICO-ANUAL ASSIGN TO WS-ARQ-HISTORICO-ANUAL-PATH
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS AS-STATUS-ANUAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -51,28 +134,116 @@
           RECORDING MODE IS F
           BLOCK CONTAINS 0 RECORDS.
 
-       01 AGENDA-MANUTENCAO-RECORD         PIC X(62).
+       01 AGENDA-MANUTENCAO-RECORD         PIC X(64).
 
 
        FD PECAS
           RECORDING MODE IS F
           BLOCK CONTAINS 0 RECORDS.
 
-       01 ARQ-PECAS                        PIC X(73).
+       01 ARQ-PECAS.
+           05 ARQ-PECAS-ID              PIC X(04).
+           05 ARQ-PECAS-SUFIXO          PIC X(69).
 
 
        FD VEICULOS
           RECORDING MODE IS F
           BLOCK CONTAINS 0 RECORDS.
 
-       01 ARQ-VEICULOS                     PIC X(78).
+       01 ARQ-VEICULOS.
+           05 ARQ-VEICULOS-PLACA        PIC X(08).
+           05 ARQ-VEICULOS-SUFIXO       PIC X(57).
+
+
+       FD TABELA-PRECOS
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-TABELA-PRECOS                PIC X(19).
+
+
+       FD HISTORICO
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-HISTORICO                    PIC X(64).
+
+
+       FD ATIVAS
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-ATIVAS                       PIC X(64).
+
+
+       FD CLIENTES
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-CLIENTES.
+           05 ARQ-CLIENTES-PREFIXO      PIC X(13).
+           05 ARQ-CLIENTES-CPF          PIC X(11).
+           05 ARQ-CLIENTES-SUFIXO       PIC X(38).
+
+
+       FD TURNAROUND
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-TURNAROUND                   PIC X(40).
+
+
+       FD ATRASADAS
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-ATRASADAS                    PIC X(64).
+
+
+       FD MAINTENANCE-NOVO
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-MAINTENANCE-NOVO             PIC X(64).
+
+
+       FD HISTORICO-ANUAL
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-HISTORICO-ANUAL              PIC X(64).
 
 
        WORKING-STORAGE SECTION.
 
        01 AS-STATUS-S                      PIC 9(2)    VALUE ZEROS.
+       01 AS-STATUS-HIST                   PIC 9(2)    VALUE ZEROS.
+       01 AS-STATUS-ATIV                   PIC 9(2)    VALUE ZEROS.
+       01 AS-STATUS-CLI                    PIC 9(2)    VALUE ZEROS.
+       01 AS-STATUS-TURN                   PIC 9(2)    VALUE ZEROS.
        01 AS-STATUS-E1                     PIC 9(2)    VALUE ZEROS.
        01 AS-STATUS-E2                     PIC 9(2)    VALUE ZEROS.
+       01 AS-STATUS-TAB                    PIC 9(2)    VALUE ZEROS.
+       01 AS-STATUS-ATRAS                  PIC 9(2)    VALUE ZEROS.
+       01 AS-STATUS-MNOVO                  PIC 9(2)    VALUE ZEROS.
+       01 AS-STATUS-ANUAL                  PIC 9(2)    VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      *              DIRETORIO DE DADOS (CONFIGURAVEL)
+      *-----------------------------------------------------------------
+       01 WS-CFG-BASE-DIR                  PIC X(60)   VALUE SPACES.
+       01 WS-ARQ-MAINTENANCE-PATH          PIC X(80)   VALUE SPACES.
+       01 WS-ARQ-PECAS-PATH                PIC X(80)   VALUE SPACES.
+       01 WS-ARQ-VEICULOS-PATH             PIC X(80)   VALUE SPACES.
+       01 WS-ARQ-TABELA-PRECOS-PATH        PIC X(80)   VALUE SPACES.
+       01 WS-ARQ-HISTORICO-PATH            PIC X(80)   VALUE SPACES.
+       01 WS-ARQ-ATIVAS-PATH               PIC X(80)   VALUE SPACES.
+       01 WS-ARQ-CLIENTES-PATH             PIC X(80)   VALUE SPACES.
+       01 WS-ARQ-TURNAROUND-PATH           PIC X(80)   VALUE SPACES.
+       01 WS-ARQ-ATRASADAS-PATH            PIC X(80)   VALUE SPACES.
+       01 WS-ARQ-MAINTENANCE-NOVO-PATH     PIC X(80)   VALUE SPACES.
+       01 WS-ARQ-HISTORICO-ANUAL-PATH      PIC X(80)   VALUE SPACES.
+      *-----------------------------------------------------------------
 
       *-----------------------------------------------------------------
       *                    DEFINIÇÃO DE CABEÇALHO
@@ -115,6 +286,8 @@
            05 LINDET01-REL-PECA            PIC X(06)   VALUE SPACES.
            05 LINDET01-REL-SPACE5          PIC X(01)   VALUE '|'.
            05 LINDET01-REL-QTD             PIC 9(04)   VALUE ZEROS.
+           05 LINDET01-REL-SPACE6          PIC X(01)   VALUE '|'.
+           05 LINDET01-REL-DATA-CONCLUSAO  PIC X(10)   VALUE SPACES.
 
        01 WS-LINDET-SPACES                 PIC X(60)   VALUE ALL SPACES.
 
@@ -130,17 +303,45 @@
        01 WS-INPUT-STRING                  PIC X(50)   VALUE SPACES.
        01 WS-EXISTE-DADOS                  PIC X(01)   VALUE SPACES.
        01 WS-CLOSE-FILE                    PIC X(01)   VALUE 'S'.
-       01 WS-CLOSE-PECA                    PIC X(01)   VALUE 'S'.
-       01 WS-CLOSE-VEICULO                 PIC X(01)   VALUE 'S'.
-       01 WS-DADOS                         PIC X(62)   VALUE SPACES.
+       01 WS-DADOS                         PIC X(64)   VALUE SPACES.
        01 WS-OPCAO                         PIC X(01)   VALUE SPACES.
+       01 AS-FIM-LOOP-MAIN                 PIC X(04)   VALUE 'NAO'.
        01 WS-NOVO-STATUS                   PIC X(12)   VALUE SPACES.
+       01 WS-DATA-HOJE                     PIC X(08)   VALUE SPACES.
        01 WS-PLACA                         PIC X(10)   VALUE SPACES.
        01 WS-VALOR-PECAS                   PIC 9(06)   VALUE ZEROS.
        01 WS-VALOR-TOTAL                   PIC 9(06)   VALUE ZEROS.
+       01 WS-VALOR-MAO-OBRA                PIC 9(06)   VALUE ZEROS.
+       01 WS-VALOR-PECAS-TOTAL             PIC 9(06)   VALUE ZEROS.
        01 WS-DADOS-PECAS                   PIC X(73)   VALUE SPACES.
        01 WS-DADOS-VEICULOS                PIC X(78)   VALUE SPACES.
        01 WS-VEICULO-CL                    PIC X(15)   VALUE SPACES.
+       01 WS-VEICULO-TEL                   PIC X(13)   VALUE SPACES.
+
+       01 WS-DADOS-CLIENTES                PIC X(62)   VALUE SPACES.
+       01 WS-CLI-NOME                      PIC X(10)   VALUE SPACES.
+       01 WS-CLI-CPF                       PIC 9(11)   VALUE ZEROS.
+       01 WS-CLI-ENDERECO                  PIC X(15)   VALUE SPACES.
+       01 WS-CLI-TELEFONE                  PIC X(13)   VALUE SPACES.
+       01 WS-CPF-BUSCA                     PIC 9(11)   VALUE ZEROS.
+
+       01 WS-CLOSE-TURNAROUND              PIC X(01)   VALUE 'S'.
+       01 WS-TURN-DIA-INI                  PIC 9(02)   VALUE ZEROS.
+       01 WS-TURN-MES-INI                  PIC 9(02)   VALUE ZEROS.
+       01 WS-TURN-ANO-INI                  PIC 9(04)   VALUE ZEROS.
+       01 WS-TURN-DIA-FIM                  PIC 9(02)   VALUE ZEROS.
+       01 WS-TURN-MES-FIM                  PIC 9(02)   VALUE ZEROS.
+       01 WS-TURN-ANO-FIM                  PIC 9(04)   VALUE ZEROS.
+       01 WS-TURN-DIAS-INI                 PIC 9(07)   VALUE ZEROS.
+       01 WS-TURN-DIAS-FIM                 PIC 9(07)   VALUE ZEROS.
+       01 WS-TURN-DIAS                     PIC S9(07)  VALUE ZEROS.
+
+       01 WS-REC-TURNAROUND.
+           05 WS-REC-TURN-PLACA            PIC X(08)   VALUE SPACES.
+           05 WS-REC-TURN-SP1              PIC X(03)   VALUE ' | '.
+           05 WS-REC-TURN-SERVICO          PIC X(10)   VALUE SPACES.
+           05 WS-REC-TURN-SP2              PIC X(03)   VALUE ' | '.
+           05 WS-REC-TURN-DIAS             PIC ---9(06) VALUE ZEROS.
 
 
        01 WS-PECA1                         PIC X(06)   VALUE SPACES.
@@ -153,10 +354,85 @@
        01 ARQ-R-MARCA                      PIC X(15)   VALUE SPACES.
        01 ARQ-R-MODELO                     PIC X(15)   VALUE SPACES.
        01 ARQ-R-ANO                        PIC X(15)   VALUE SPACES.
-       01 ARQ-R-PROPRIETARIO               PIC X(15)   VALUE SPACES.
+       01 ARQ-R-CPF-PROP                   PIC 9(11)   VALUE ZEROS.
 
        01 WS-PREV-VALOR                    PIC 9(06) VALUE 300.
        01 WS-CORR-VALOR                    PIC 9(06) VALUE 600.
+       01 WS-DEFAULT-VALOR                 PIC 9(06) VALUE 600.
+
+      *-----------------------------------------------------------------
+      *          TABELA DE PRECOS DOS SERVICOS (CONFIGURAVEL)
+      *-----------------------------------------------------------------
+
+       01 LINDET-TAB.
+           05 LINDET-TAB-TIPO-SERVICO      PIC X(10)   VALUE SPACES.
+           05 LINDET-TAB-SPACE1            PIC X(03)   VALUE ' | '.
+           05 LINDET-TAB-VALOR             PIC 9(06)   VALUE ZEROS.
+
+       01 WS-CLOSE-TAB                     PIC X(01)   VALUE 'S'.
+       01 WS-EXISTE-TABELA                 PIC X(01)   VALUE 'N'.
+
+       01 WS-TABELA-SERVICOS.
+           05 WS-TAB-SERVICO OCCURS 20 TIMES INDEXED BY WS-TAB-IDX.
+               10 WS-TAB-TIPO-SERVICO      PIC X(10)   VALUE SPACES.
+               10 WS-TAB-VALOR             PIC 9(06)   VALUE ZEROS.
+
+       01 WS-QTD-TIPOS-SERVICO             PIC 9(02)   VALUE ZEROS.
+       01 WS-TAB-ACHOU                     PIC X(01)   VALUE 'N'.
+
+       01 WS-STATUS-VALIDO                 PIC X(01)   VALUE 'N'.
+       01 WS-CALCULAR-TODOS                PIC X(01)   VALUE 'N'.
+
+       01 WS-CHK-PLACA                     PIC X(08)   VALUE SPACES.
+       01 WS-CHK-DATA                      PIC X(10)   VALUE SPACES.
+       01 WS-CHK-TIPO-SERVICO              PIC X(10)   VALUE SPACES.
+       01 WS-CHK-STATUS                    PIC X(10)   VALUE SPACES.
+       01 WS-CHK-PECA                      PIC X(06)   VALUE SPACES.
+       01 WS-CHK-QTD                       PIC 9(04)   VALUE ZEROS.
+       01 WS-CONFLITO                      PIC X(01)   VALUE 'N'.
+
+       01 WS-REC-PECA.
+           05 WS-REC-PECA-ID                   PIC X(04) VALUE SPACES.
+           05 WS-REC-PECA-SP1                  PIC X(03) VALUE ' | '.
+           05 WS-REC-PECA-MARCA                PIC X(11) VALUE SPACES.
+           05 WS-REC-PECA-SP2                  PIC X(03) VALUE ' | '.
+           05 WS-REC-PECA-DESC                 PIC X(24) VALUE SPACES.
+           05 WS-REC-PECA-SP3                  PIC X(03) VALUE ' | '.
+           05 WS-REC-PECA-QTD                  PIC 9(04) VALUE ZEROS.
+           05 WS-REC-PECA-SP4                  PIC X(03) VALUE ' | '.
+           05 WS-REC-PECA-VALOR                PIC 9(06) VALUE ZEROS.
+
+       01 WS-ESTOQUE-INSUFICIENTE          PIC X(01)   VALUE 'N'.
+
+      *-----------------------------------------------------------------
+      *              LOG DE AUDITORIA
+      *-----------------------------------------------------------------
+       01 WS-AUD-MODULO                    PIC X(10)   VALUE
+                                                        'MANUTENCAO'.
+       01 WS-AUD-OPERACAO                  PIC X(10)   VALUE SPACES.
+       01 WS-AUD-CHAVE                     PIC X(15)   VALUE SPACES.
+       01 WS-AUD-VALOR-ANTIGO              PIC X(75)   VALUE SPACES.
+       01 WS-AUD-VALOR-NOVO                PIC X(75)   VALUE SPACES.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+      *          ROTINA DE FIM DE DIA (ATRASADAS E ARQUIVAMENTO)
+      *-----------------------------------------------------------------
+       01 WS-CLOSE-MNOVO                   PIC X(01)   VALUE 'S'.
+       01 WS-SWEEP-DIA-HOJE                PIC 9(02)   VALUE ZEROS.
+       01 WS-SWEEP-MES-HOJE                PIC 9(02)   VALUE ZEROS.
+       01 WS-SWEEP-ANO-HOJE                PIC 9(04)   VALUE ZEROS.
+       01 WS-SWEEP-DIAS-HOJE               PIC 9(07)   VALUE ZEROS.
+       01 WS-SWEEP-DIA                     PIC 9(02)   VALUE ZEROS.
+       01 WS-SWEEP-MES                     PIC 9(02)   VALUE ZEROS.
+       01 WS-SWEEP-ANO                     PIC 9(04)   VALUE ZEROS.
+       01 WS-SWEEP-DIAS-DATA               PIC 9(07)   VALUE ZEROS.
+       01 WS-SWEEP-DIAS-DIFF               PIC S9(07)  VALUE ZEROS.
+       01 WS-SWEEP-DIAS-ARQUIVAMENTO       PIC 9(05)   VALUE 365.
+       01 WS-SWEEP-QTD-ATRASADAS           PIC 9(05)   VALUE ZEROS.
+       01 WS-SWEEP-QTD-ARQUIVADAS          PIC 9(05)   VALUE ZEROS.
+       01 WS-SWEEP-ARQUIVAR                PIC X(01)   VALUE 'N'.
+      *-----------------------------------------------------------------
 
 
 
@@ -176,6 +452,7 @@
        MAIN-PROCEDURE.
 
            PERFORM 1000-INICIALIZAR
+           PERFORM 1100-DISPLAY-MENU UNTIL AS-FIM-LOOP-MAIN = 'SIM'
            PERFORM 3000-FINALIZAR
 
            .
@@ -190,6 +467,8 @@
 
        1000-INICIALIZAR                        SECTION.
 
+           PERFORM 1010-CARREGAR-DIRETORIO
+
            PERFORM 1050-VERIFICAR-DADOS
 
            IF WS-EXISTE-DADOS = 'S'
@@ -211,12 +490,71 @@
 
            END-IF
 
-           PERFORM 1100-DISPLAY-MENU
+           PERFORM 1400-CARREGAR-TABELA-PRECOS
 
            .
        1000-INICIALIZAR-FIM.
            EXIT.
 
+      *    SECAO PARA MONTAR OS CAMINHOS DOS ARQUIVOS A PARTIR DE UM
+      *    DIRETORIO CONFIGURAVEL PELA VARIAVEL DE AMBIENTE
+      *    VOLVO_COBOL_DIR, CAINDO PARA O DIRETORIO PADRAO SE ELA NAO
+      *    ESTIVER DEFINIDA.
+       1010-CARREGAR-DIRETORIO                 SECTION.
+
+           ACCEPT WS-CFG-BASE-DIR FROM ENVIRONMENT 'VOLVO_COBOL_DIR'
+           IF WS-CFG-BASE-DIR = SPACES
+               MOVE 'C:/Users/Theo/Desktop/Escola/Volvo/COBOL/' TO
+                   WS-CFG-BASE-DIR
+           END-IF
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'Manutencao.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-MAINTENANCE-PATH
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'Relatorio-pecas.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-PECAS-PATH
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'Relatorio-veiculos.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-VEICULOS-PATH
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'Tabela-precos.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-TABELA-PRECOS-PATH
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'Historico-manut.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-HISTORICO-PATH
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'ManutencoesAtivas.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-ATIVAS-PATH
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'Clientes.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-CLIENTES-PATH
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'Turnaround-manut.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-TURNAROUND-PATH
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'Manutencoes-atrasadas.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-ATRASADAS-PATH
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'Manutencao-novo.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-MAINTENANCE-NOVO-PATH
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'Historico-anual.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-HISTORICO-ANUAL-PATH
+           .
+       1010-CARREGAR-DIRETORIO-FIM.
+           EXIT.
+
        1050-VERIFICAR-DADOS                    SECTION.
 
            OPEN INPUT MAINTENANCE
@@ -271,8 +609,12 @@
            DISPLAY "| 3. Atualizar o status da manutencao . |"
            DISPLAY "| 4. Consultar historico de manutencoes.|"
            DISPLAY "| 5. Gerar relatorio de custos.         |"
+           DISPLAY "| 6. Gerar relatorio de tempo de        |"
+           DISPLAY "|    atendimento (turnaround).          |"
+           DISPLAY "| 7. Rotina de fim de dia (atrasadas e  |"
+           DISPLAY "|    arquivamento de concluidas).       |"
            DISPLAY "|                                       |"
-           DISPLAY "| Press 'S' to exit                     |"
+           DISPLAY "| Press '9' to exit                     |"
            DISPLAY "|---------------------------------------|"
            DISPLAY "Escolha uma opcao:"
            ACCEPT WS-OPCAO
@@ -289,8 +631,12 @@
            WHEN '5'
                PERFORM 2400-CALCULAR-CUSTOS
                DISPLAY "RELATORIO GERADO COM SUCESSO!"
+           WHEN '6'
+               PERFORM 2700-RELATORIO-TURNAROUND
+           WHEN '7'
+               PERFORM 2800-SWEEP-FIM-DIA
            WHEN '9'
-               PERFORM 3000-FINALIZAR
+               MOVE 'SIM' TO AS-FIM-LOOP-MAIN
            WHEN OTHER DISPLAY "Opção invalida. Tente novamente."
            END-EVALUATE
            .
@@ -317,6 +663,86 @@
        1300-VERIFICAR-FECHAMENTO-FIM.
            EXIT.
 
+      * SECAO PARA CARREGAR OS VALORES DOS SERVICOS DA TABELA DE
+      * PRECOS. SE O ARQUIVO NAO EXISTIR, ELE E CRIADO COM OS VALORES
+      * PADRAO ATUAIS, PARA QUE POSSAM SER AJUSTADOS SEM RECOMPILAR.
+       1400-CARREGAR-TABELA-PRECOS             SECTION.
+
+           OPEN INPUT TABELA-PRECOS
+           IF AS-STATUS-TAB = ZEROS
+               MOVE 'S' TO WS-EXISTE-TABELA
+               CLOSE TABELA-PRECOS
+           ELSE
+               MOVE 'N' TO WS-EXISTE-TABELA
+           END-IF
+
+           IF WS-EXISTE-TABELA = 'N'
+               OPEN OUTPUT TABELA-PRECOS
+
+               MOVE 'PREVENTIVO' TO LINDET-TAB-TIPO-SERVICO
+               MOVE WS-PREV-VALOR TO LINDET-TAB-VALOR
+               MOVE LINDET-TAB TO ARQ-TABELA-PRECOS
+               WRITE ARQ-TABELA-PRECOS
+
+               MOVE 'CORRETIVO' TO LINDET-TAB-TIPO-SERVICO
+               MOVE WS-CORR-VALOR TO LINDET-TAB-VALOR
+               MOVE LINDET-TAB TO ARQ-TABELA-PRECOS
+               WRITE ARQ-TABELA-PRECOS
+
+               CLOSE TABELA-PRECOS
+           END-IF
+
+           OPEN INPUT TABELA-PRECOS
+           IF AS-STATUS-TAB NOT EQUALS ZEROS
+               DISPLAY "DEU ERRO NA ABERTURA DA TABELA DE PRECOS "
+                       AS-STATUS-TAB
+           END-IF
+
+           MOVE 'S' TO WS-CLOSE-TAB
+           MOVE ZEROS TO WS-QTD-TIPOS-SERVICO
+           PERFORM UNTIL WS-CLOSE-TAB = 'N'
+               READ TABELA-PRECOS
+                   AT END
+                       MOVE 'N' TO WS-CLOSE-TAB
+                   NOT AT END
+                       MOVE ARQ-TABELA-PRECOS TO LINDET-TAB
+                       PERFORM 1450-ARMAZENAR-PRECO-SERVICO
+               END-READ
+           END-PERFORM
+
+           CLOSE TABELA-PRECOS
+           .
+       1400-CARREGAR-TABELA-PRECOS-FIM.
+           EXIT.
+
+      * SECAO AUXILIAR: GRAVA (OU ATUALIZA, SE JA CADASTRADO) O PRECO
+      * DE UM TIPO DE SERVICO NA TABELA EM MEMORIA. COMO A TABELA E
+      * MONTADA A PARTIR DO QUE FOR LIDO DO ARQUIVO, QUALQUER
+      * QUANTIDADE DE TIPOS DE SERVICO PODE SER CADASTRADA, BASTANDO
+      * INCLUIR UMA LINHA A MAIS EM TABELA-PRECOS.TXT.
+       1450-ARMAZENAR-PRECO-SERVICO            SECTION.
+
+           MOVE 'N' TO WS-TAB-ACHOU
+           PERFORM VARYING WS-TAB-IDX FROM 1 BY 1
+                   UNTIL WS-TAB-IDX > WS-QTD-TIPOS-SERVICO
+               IF WS-TAB-TIPO-SERVICO(WS-TAB-IDX) =
+                   LINDET-TAB-TIPO-SERVICO
+                   MOVE LINDET-TAB-VALOR TO WS-TAB-VALOR(WS-TAB-IDX)
+                   MOVE 'S' TO WS-TAB-ACHOU
+               END-IF
+           END-PERFORM
+
+           IF WS-TAB-ACHOU = 'N' AND WS-QTD-TIPOS-SERVICO < 20
+               ADD 1 TO WS-QTD-TIPOS-SERVICO
+               MOVE LINDET-TAB-TIPO-SERVICO TO
+                   WS-TAB-TIPO-SERVICO(WS-QTD-TIPOS-SERVICO)
+               MOVE LINDET-TAB-VALOR TO
+                   WS-TAB-VALOR(WS-QTD-TIPOS-SERVICO)
+           END-IF
+           .
+       1450-ARMAZENAR-PRECO-SERVICO-FIM.
+           EXIT.
+
       *-----------------------------------------------------------------
       *                        INICIALIZAÇÃO
       *-----------------------------------------------------------------
@@ -330,27 +756,149 @@
 
            DISPLAY "Digite a placa do veiculo: "
            ACCEPT LINDET01-REL-PLACA
-           DISPLAY "Digite a data da manutencao (DD/MM/AAAA): "
-           ACCEPT LINDET01-REL-DATA
-           DISPLAY "Digite o tipo de servico: "
-           ACCEPT LINDET01-REL-TIPO-SERVICO
-           MOVE "AGENDADO" TO LINDET01-REL-STATUS
-           DISPLAY "Digite o ID da peca que vai ser utilizada: "
-           ACCEPT LINDET01-REL-PECA
-           DISPLAY "Digite a quantidade da peca utilizada: "
-           ACCEPT LINDET01-REL-QTD
-
-           MOVE LINDET01-REL TO AGENDA-MANUTENCAO-RECORD
-           WRITE AGENDA-MANUTENCAO-RECORD
-
-           MOVE WS-LINDET-SPACES TO AGENDA-MANUTENCAO-RECORD
-           WRITE AGENDA-MANUTENCAO-RECORD
-
-           DISPLAY "Manutencao agendada com sucesso!"
+
+           PERFORM 2050-VERIFICAR-CONFLITO
+
+           IF WS-CONFLITO = 'S'
+               DISPLAY "Este veiculo ja possui uma manutencao "
+               DISPLAY "AGENDADA ou ATIVA. Atualize ou finalize a "
+               DISPLAY "manutencao existente antes de agendar outra."
+           ELSE
+               DISPLAY "Digite a data da manutencao (DD/MM/AAAA): "
+               ACCEPT LINDET01-REL-DATA
+               DISPLAY "Digite o tipo de servico: "
+               ACCEPT LINDET01-REL-TIPO-SERVICO
+               MOVE "AGENDADO" TO LINDET01-REL-STATUS
+               DISPLAY "Digite o ID da peca que vai ser utilizada: "
+               ACCEPT LINDET01-REL-PECA
+               DISPLAY "Digite a quantidade da peca utilizada: "
+               ACCEPT LINDET01-REL-QTD
+
+               MOVE LINDET01-REL TO AGENDA-MANUTENCAO-RECORD
+               WRITE AGENDA-MANUTENCAO-RECORD
+
+               MOVE WS-LINDET-SPACES TO AGENDA-MANUTENCAO-RECORD
+               WRITE AGENDA-MANUTENCAO-RECORD
+
+               MOVE 'MANUTENCAO' TO WS-AUD-MODULO
+               MOVE 'INCLUSAO' TO WS-AUD-OPERACAO
+               MOVE LINDET01-REL-PLACA TO WS-AUD-CHAVE
+               MOVE SPACES TO WS-AUD-VALOR-ANTIGO
+               MOVE LINDET01-REL TO WS-AUD-VALOR-NOVO
+               CALL 'AUDITORIA' USING WS-AUD-MODULO,
+                   WS-AUD-OPERACAO, WS-AUD-CHAVE,
+                   WS-AUD-VALOR-ANTIGO, WS-AUD-VALOR-NOVO
+
+               DISPLAY "Manutencao agendada com sucesso!"
+
+               PERFORM 2060-BAIXAR-ESTOQUE-PECA
+               IF WS-ESTOQUE-INSUFICIENTE = 'S'
+                   DISPLAY "ATENCAO: estoque da peca ficou negativo. "
+                   DISPLAY "Verifique a reposicao no cadastro de pecas."
+               END-IF
+           END-IF
            .
        2000-AGENDAR-MANUTENCAO-FIM.
            EXIT.
 
+      * BAIXA DO ESTOQUE DA PECA UTILIZADA NA MANUTENCAO RECEM
+      * AGENDADA. NAO IMPEDE O AGENDAMENTO SE O ESTOQUE FICAR
+      * NEGATIVO, APENAS ALERTA, POIS A PECA JA FOI RESERVADA.
+       2060-BAIXAR-ESTOQUE-PECA                SECTION.
+
+           MOVE 'N' TO WS-ESTOQUE-INSUFICIENTE
+
+           OPEN I-O PECAS
+           IF AS-STATUS-E1 NOT EQUALS ZEROS
+               DISPLAY "DEU ERRO NA ABERTURA " AS-STATUS-E1
+           END-IF
+
+           MOVE LINDET01-REL-PECA TO ARQ-PECAS-ID
+           READ PECAS INTO WS-DADOS-PECAS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   UNSTRING WS-DADOS-PECAS DELIMITED BY '|' INTO
+                                           WS-PECA1
+                                           WS-MARCA2
+                                           WS-DESC3
+                                           WS-QTD4
+                                           WS-VALOR5
+
+                   IF WS-QTD4 < LINDET01-REL-QTD
+                       MOVE 'S' TO WS-ESTOQUE-INSUFICIENTE
+                   ELSE
+                       SUBTRACT LINDET01-REL-QTD FROM WS-QTD4
+
+                       MOVE WS-PECA1 TO WS-REC-PECA-ID
+                       MOVE WS-MARCA2 TO WS-REC-PECA-MARCA
+                       MOVE WS-DESC3 TO WS-REC-PECA-DESC
+                       MOVE WS-QTD4 TO WS-REC-PECA-QTD
+                       MOVE WS-VALOR5 TO WS-REC-PECA-VALOR
+
+                       MOVE WS-DADOS-PECAS TO
+                           WS-AUD-VALOR-ANTIGO
+
+                       MOVE WS-REC-PECA TO ARQ-PECAS
+                       REWRITE ARQ-PECAS
+
+                       MOVE 'PECAS' TO WS-AUD-MODULO
+                       MOVE 'ALTERACAO' TO WS-AUD-OPERACAO
+                       MOVE WS-PECA1 TO WS-AUD-CHAVE
+                       MOVE ARQ-PECAS TO WS-AUD-VALOR-NOVO
+                       CALL 'AUDITORIA' USING WS-AUD-MODULO,
+                           WS-AUD-OPERACAO, WS-AUD-CHAVE,
+                           WS-AUD-VALOR-ANTIGO,
+                           WS-AUD-VALOR-NOVO
+                       MOVE 'MANUTENCAO' TO WS-AUD-MODULO
+                   END-IF
+           END-READ
+
+           CLOSE PECAS
+           .
+       2060-BAIXAR-ESTOQUE-PECA-FIM.
+           EXIT.
+
+      * VERIFICA SE O VEICULO INFORMADO JA POSSUI UMA MANUTENCAO
+      * AGENDADA OU ATIVA, PARA EVITAR AGENDAMENTOS DUPLICADOS.
+       2050-VERIFICAR-CONFLITO                 SECTION.
+
+           MOVE 'N' TO WS-CONFLITO
+
+           CLOSE MAINTENANCE
+           PERFORM 1300-VERIFICAR-FECHAMENTO
+
+           OPEN INPUT MAINTENANCE
+           PERFORM 1200-VERIFICAR-ABERTURA
+
+           MOVE 'S' TO WS-CLOSE-FILE
+           PERFORM UNTIL WS-CLOSE-FILE = 'N'
+               READ MAINTENANCE INTO WS-DADOS
+                   AT END
+                       MOVE 'N' TO WS-CLOSE-FILE
+                   NOT AT END
+                       UNSTRING WS-DADOS DELIMITED BY '|' INTO
+                           WS-CHK-PLACA, WS-CHK-DATA,
+                           WS-CHK-TIPO-SERVICO, WS-CHK-STATUS,
+                           WS-CHK-PECA, WS-CHK-QTD
+
+                       IF WS-CHK-PLACA = LINDET01-REL-PLACA AND
+                          (WS-CHK-STATUS = 'AGENDADO' OR
+                           WS-CHK-STATUS = 'ATIVO')
+                           MOVE 'S' TO WS-CONFLITO
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE MAINTENANCE
+           PERFORM 1300-VERIFICAR-FECHAMENTO
+
+           OPEN EXTEND MAINTENANCE
+           PERFORM 1200-VERIFICAR-ABERTURA
+           .
+       2050-VERIFICAR-CONFLITO-FIM.
+           EXIT.
+
        2100-CONSULTAR-HISTORICO                SECTION.
 
            CLOSE MAINTENANCE
@@ -359,14 +907,25 @@
            OPEN INPUT MAINTENANCE
            PERFORM 1200-VERIFICAR-ABERTURA
 
+           OPEN OUTPUT HISTORICO
+           IF AS-STATUS-HIST NOT EQUALS ZEROS
+               DISPLAY "DEU ERRO NA ABERTURA " AS-STATUS-HIST
+           END-IF
+
+           MOVE 'S' TO WS-CLOSE-FILE
            PERFORM UNTIL WS-CLOSE-FILE = 'N'
                READ MAINTENANCE INTO WS-DADOS
                    AT END
                        MOVE 'N' TO WS-CLOSE-FILE
                    NOT AT END
                        DISPLAY WS-DADOS
+                       MOVE WS-DADOS TO ARQ-HISTORICO
+                       WRITE ARQ-HISTORICO
                END-READ
            END-PERFORM
+
+           CLOSE HISTORICO
+           DISPLAY "HISTORICO EXPORTADO PARA HISTORICO-MANUT.TXT"
            .
        2100-CONSULTAR-HISTORICO-FIM.
            EXIT.
@@ -382,6 +941,7 @@
                OPEN I-O MAINTENANCE
                PERFORM 1200-VERIFICAR-ABERTURA
 
+               MOVE 'S' TO WS-CLOSE-FILE
                PERFORM UNTIL WS-CLOSE-FILE = 'N'
                    READ MAINTENANCE INTO WS-DADOS
                        AT END
@@ -394,16 +954,43 @@
                                                LINDET01-REL-STATUS
                                                LINDET01-REL-PECA
                                                LINDET01-REL-QTD
+                                       LINDET01-REL-DATA-CONCLUSAO
 
                            IF LINDET01-REL-PLACA EQUALS WS-PLACA
 
+                               MOVE WS-DADOS TO WS-AUD-VALOR-ANTIGO
+
                                DISPLAY
                                    "Qual o novo status da manutencao?"
+                               DISPLAY
+                                "(AGENDADO/ATIVO/CONCLUIDO/CANCELADO)"
                                ACCEPT WS-NOVO-STATUS
+                               PERFORM 2250-VALIDAR-STATUS
+                               PERFORM UNTIL WS-STATUS-VALIDO = 'S'
+                                   DISPLAY 'STATUS INVALIDO. INFORME'
+                                   DISPLAY 'AGENDADO, ATIVO, CONCLUIDO'
+                                   DISPLAY 'OU CANCELADO: '
+                                   ACCEPT WS-NOVO-STATUS
+                                   PERFORM 2250-VALIDAR-STATUS
+                               END-PERFORM
 
                                MOVE WS-NOVO-STATUS TO
                                                    LINDET01-REL-STATUS
 
+                               IF WS-NOVO-STATUS = 'CONCLUIDO'
+                                   ACCEPT WS-DATA-HOJE FROM DATE
+                                                                YYYYMMDD
+                                   MOVE WS-DATA-HOJE(7:2) TO
+                                       LINDET01-REL-DATA-CONCLUSAO(1:2)
+                                   MOVE WS-DATA-HOJE(5:2) TO
+                                       LINDET01-REL-DATA-CONCLUSAO(4:2)
+                                   MOVE WS-DATA-HOJE(1:4) TO
+                                       LINDET01-REL-DATA-CONCLUSAO(7:4)
+                                   MOVE '/' TO
+                                       LINDET01-REL-DATA-CONCLUSAO(3:1)
+                                       LINDET01-REL-DATA-CONCLUSAO(6:1)
+                               END-IF
+
                                STRING LINDET01-REL-PLACA DELIMITED
                                BY SIZE
                                '|' DELIMITED BY SIZE
@@ -417,11 +1004,27 @@
                                LINDET01-REL-PECA DELIMITED BY SIZE
                                '|' DELIMITED BY SIZE
                                LINDET01-REL-QTD DELIMITED BY SIZE
+                               '|' DELIMITED BY SIZE
+                               LINDET01-REL-DATA-CONCLUSAO DELIMITED BY
+                               SIZE
                                INTO LINDET01-REL
 
                                MOVE LINDET01-REL TO
                                                AGENDA-MANUTENCAO-RECORD
                                REWRITE AGENDA-MANUTENCAO-RECORD
+
+                               MOVE 'MANUTENCAO' TO WS-AUD-MODULO
+                               MOVE 'ALTERACAO' TO WS-AUD-OPERACAO
+                               MOVE WS-PLACA TO WS-AUD-CHAVE
+                               MOVE LINDET01-REL TO
+                                   WS-AUD-VALOR-NOVO
+                               CALL 'AUDITORIA' USING
+                                   WS-AUD-MODULO,
+                                   WS-AUD-OPERACAO,
+                                   WS-AUD-CHAVE,
+                                   WS-AUD-VALOR-ANTIGO,
+                                   WS-AUD-VALOR-NOVO
+
                                MOVE 'N' TO WS-CLOSE-FILE
                             END-IF
                    END-READ
@@ -435,6 +1038,26 @@
        2200-ATUALIZAR-STATUS-FIM.
            EXIT.
 
+      * SECAO PARA VALIDAR SE O STATUS INFORMADO ESTA DENTRE OS
+      * VALORES ACEITOS PARA UMA MANUTENCAO
+       2250-VALIDAR-STATUS                     SECTION.
+
+           EVALUATE WS-NOVO-STATUS
+               WHEN 'AGENDADO'
+                   MOVE 'S' TO WS-STATUS-VALIDO
+               WHEN 'ATIVO'
+                   MOVE 'S' TO WS-STATUS-VALIDO
+               WHEN 'CONCLUIDO'
+                   MOVE 'S' TO WS-STATUS-VALIDO
+               WHEN 'CANCELADO'
+                   MOVE 'S' TO WS-STATUS-VALIDO
+               WHEN OTHER
+                   MOVE 'N' TO WS-STATUS-VALIDO
+           END-EVALUATE
+           .
+       2250-VALIDAR-STATUS-FIM.
+           EXIT.
+
        2300-CONSULTAR-ATIVAS                   SECTION.
 
            CLOSE MAINTENANCE
@@ -443,6 +1066,12 @@
            OPEN INPUT MAINTENANCE
            PERFORM 1200-VERIFICAR-ABERTURA
 
+           OPEN OUTPUT ATIVAS
+           IF AS-STATUS-ATIV NOT EQUALS ZEROS
+               DISPLAY "DEU ERRO NA ABERTURA " AS-STATUS-ATIV
+           END-IF
+
+           MOVE 'S' TO WS-CLOSE-FILE
            PERFORM UNTIL WS-CLOSE-FILE = 'N'
                READ MAINTENANCE INTO WS-DADOS
                    AT END
@@ -456,19 +1085,33 @@
                                                LINDET01-REL-PECA
                                                LINDET01-REL-QTD
 
-                       IF LINDET01-REL-STATUS = 'ATIVO'
+                       IF LINDET01-REL-STATUS = 'ATIVO' AND
+                           LINDET01-REL-PLACA NOT = SPACES
                            DISPLAY WS-DADOS
+                           MOVE WS-DADOS TO ARQ-ATIVAS
+                           WRITE ARQ-ATIVAS
                        END-IF
                END-READ
            END-PERFORM
+
+           CLOSE ATIVAS
+           DISPLAY "LISTA DE ATIVAS EXPORTADA PARA "
+           DISPLAY "MANUTENCOESATIVAS.TXT"
            .
        2300-CONSULTAR-ATIVAS-FIM.
            EXIT.
 
        2400-CALCULAR-CUSTOS                    SECTION.
 
-           DISPLAY "Qual a placa do veiculo em manutencao?"
-           ACCEPT WS-PLACA
+           DISPLAY "Gerar o relatorio para um veiculo especifico ou"
+           DISPLAY "para TODOS os veiculos ativos? (E/T)"
+           ACCEPT WS-CALCULAR-TODOS
+
+           IF WS-CALCULAR-TODOS NOT EQUAL 'T'
+               MOVE 'E' TO WS-CALCULAR-TODOS
+               DISPLAY "Qual a placa do veiculo em manutencao?"
+               ACCEPT WS-PLACA
+           END-IF
 
            CLOSE MAINTENANCE
            PERFORM 1300-VERIFICAR-FECHAMENTO
@@ -476,6 +1119,7 @@
            OPEN INPUT MAINTENANCE
            PERFORM 1200-VERIFICAR-ABERTURA
 
+           MOVE 'S' TO WS-CLOSE-FILE
            PERFORM UNTIL WS-CLOSE-FILE = 'N'
                READ MAINTENANCE INTO WS-DADOS
                    AT END
@@ -490,36 +1134,27 @@
                                                LINDET01-REL-QTD
 
                        IF LINDET01-REL-STATUS = 'ATIVO' AND
-                           LINDET01-REL-PLACA = WS-PLACA
-
-                           IF LINDET01-REL-TIPO-SERVICO = 'PREVENTIVO'
-
-
-                               PERFORM 2500-VALOR-PECAS
-                               COMPUTE WS-VALOR-TOTAL = WS-VALOR-PECAS *
-                                                  LINDET01-REL-QTD +
-                                                  WS-PREV-VALOR
-
-                               PERFORM 2600-VEICULO-PROP
-                               CALL 'RELATORIO' USING
-                               WS-VEICULO-CL,
-                               LINDET01-REL-PLACA,
-                               LINDET01-REL-TIPO-SERVICO,
-                               LINDET01-REL-DATA, WS-VALOR-TOTAL
-                           ELSE
-
-                               PERFORM 2500-VALOR-PECAS
-                               COMPUTE WS-VALOR-TOTAL = WS-VALOR-PECAS *
-                                                  LINDET01-REL-QTD +
-                                                  WS-CORR-VALOR
-
-                               PERFORM 2600-VEICULO-PROP
-                               CALL 'RELATORIO' USING
-                               WS-VEICULO-CL,
-                               LINDET01-REL-PLACA,
-                               LINDET01-REL-TIPO-SERVICO,
-                               LINDET01-REL-DATA, WS-VALOR-TOTAL
-                           END-IF
+                           LINDET01-REL-PLACA NOT = SPACES AND
+                           (WS-CALCULAR-TODOS = 'T' OR
+                            LINDET01-REL-PLACA = WS-PLACA)
+
+                           PERFORM 2410-BUSCAR-PRECO-SERVICO
+                           PERFORM 2500-VALOR-PECAS
+                           COMPUTE WS-VALOR-PECAS-TOTAL =
+                                              WS-VALOR-PECAS *
+                                              LINDET01-REL-QTD
+                           COMPUTE WS-VALOR-TOTAL =
+                                              WS-VALOR-PECAS-TOTAL +
+                                              WS-VALOR-MAO-OBRA
+
+                           PERFORM 2600-VEICULO-PROP
+                           CALL 'RELATORIO' USING
+                           WS-VEICULO-CL,
+                           WS-VEICULO-TEL,
+                           LINDET01-REL-PLACA,
+                           LINDET01-REL-TIPO-SERVICO,
+                           LINDET01-REL-DATA, WS-VALOR-MAO-OBRA,
+                           WS-VALOR-PECAS-TOTAL, WS-VALOR-TOTAL
                        END-IF
                END-READ
            END-PERFORM
@@ -527,6 +1162,27 @@
        2400-CALCULAR-CUSTOS-FIM.
            EXIT.
 
+      * SECAO AUXILIAR: BUSCA NA TABELA DE PRECOS (CARREGADA EM
+      * 1400-CARREGAR-TABELA-PRECOS) O VALOR DE MAO-DE-OBRA DO TIPO
+      * DE SERVICO DO REGISTRO CORRENTE. SE O TIPO NAO ESTIVER
+      * CADASTRADO NA TABELA, ASSUME-SE O VALOR PADRAO.
+       2410-BUSCAR-PRECO-SERVICO               SECTION.
+
+           MOVE 'N' TO WS-TAB-ACHOU
+           MOVE WS-DEFAULT-VALOR TO WS-VALOR-MAO-OBRA
+
+           PERFORM VARYING WS-TAB-IDX FROM 1 BY 1
+                   UNTIL WS-TAB-IDX > WS-QTD-TIPOS-SERVICO
+               IF WS-TAB-TIPO-SERVICO(WS-TAB-IDX) =
+                   LINDET01-REL-TIPO-SERVICO
+                   MOVE WS-TAB-VALOR(WS-TAB-IDX) TO WS-VALOR-MAO-OBRA
+                   MOVE 'S' TO WS-TAB-ACHOU
+               END-IF
+           END-PERFORM
+           .
+       2410-BUSCAR-PRECO-SERVICO-FIM.
+           EXIT.
+
        2500-VALOR-PECAS                        SECTION.
 
            OPEN INPUT PECAS
@@ -534,25 +1190,20 @@
                DISPLAY "DEU ERRO NA ABERTURA " AS-STATUS-E1
            END-IF
 
-           PERFORM UNTIL WS-CLOSE-PECA = 'N'
-               READ PECAS INTO WS-DADOS-PECAS
-                   AT END
-                       MOVE 'N' TO WS-CLOSE-PECA
-                   NOT AT END
-                       UNSTRING WS-DADOS-PECAS DELIMITED BY '|' INTO
-                                               WS-PECA1
-                                               WS-MARCA2
-                                               WS-DESC3
-                                               WS-QTD4
-                                               WS-VALOR5
-
-
-                       IF LINDET01-REL-PECA = WS-PECA1
-                           MOVE WS-VALOR5 TO WS-VALOR-PECAS
-                           MOVE 'N' TO WS-CLOSE-PECA
-                       END-IF
-               END-READ
-           END-PERFORM
+           MOVE LINDET01-REL-PECA TO ARQ-PECAS-ID
+           READ PECAS INTO WS-DADOS-PECAS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   UNSTRING WS-DADOS-PECAS DELIMITED BY '|' INTO
+                                           WS-PECA1
+                                           WS-MARCA2
+                                           WS-DESC3
+                                           WS-QTD4
+                                           WS-VALOR5
+
+                   MOVE WS-VALOR5 TO WS-VALOR-PECAS
+           END-READ
 
            CLOSE PECAS
            IF AS-STATUS-E1 NOT EQUALS ZEROS
@@ -569,31 +1220,360 @@
                DISPLAY "DEU ERRO NA ABERTURA " AS-STATUS-E2
            END-IF
 
-           PERFORM UNTIL WS-CLOSE-VEICULO = 'N'
-               READ VEICULOS INTO WS-DADOS-VEICULOS
+           MOVE LINDET01-REL-PLACA TO ARQ-VEICULOS-PLACA
+           READ VEICULOS INTO WS-DADOS-VEICULOS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   UNSTRING WS-DADOS-VEICULOS DELIMITED BY '|' INTO
+                                           ARQ-R-PLACA
+                                           ARQ-R-MARCA
+                                           ARQ-R-MODELO
+                                           ARQ-R-ANO
+                                           ARQ-R-CPF-PROP
+
+                   MOVE ARQ-R-CPF-PROP TO WS-CPF-BUSCA
+                   MOVE ARQ-R-CPF-PROP TO WS-VEICULO-CL
+           END-READ
+
+           CLOSE VEICULOS
+           IF AS-STATUS-E2 NOT EQUALS ZEROS
+               DISPLAY "DEU ERRO NO FECHAMENTO " AS-STATUS-E2
+           END-IF
+
+           PERFORM 2650-CONSULTAR-CLIENTE
+           .
+       2600-VEICULO-PROP-FIM.
+           EXIT.
+
+      * BUSCA O NOME E O TELEFONE DO CLIENTE PROPRIETARIO DO VEICULO
+      * EM CLIENTES.TXT, PARA LEVAR OS DADOS DE CONTATO REAIS PARA O
+      * RELATORIO DE CUSTOS, EM VEZ DE SO O CPF.
+       2650-CONSULTAR-CLIENTE                  SECTION.
+
+           MOVE SPACES TO WS-VEICULO-CL
+           MOVE SPACES TO WS-VEICULO-TEL
+
+           OPEN INPUT CLIENTES
+           IF AS-STATUS-CLI NOT EQUALS ZEROS
+               DISPLAY "DEU ERRO NA ABERTURA " AS-STATUS-CLI
+           END-IF
+
+           MOVE WS-CPF-BUSCA TO ARQ-CLIENTES-CPF
+           READ CLIENTES INTO WS-DADOS-CLIENTES
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   UNSTRING WS-DADOS-CLIENTES DELIMITED BY '|' INTO
+                                           WS-CLI-NOME
+                                           WS-CLI-CPF
+                                           WS-CLI-ENDERECO
+                                           WS-CLI-TELEFONE
+
+                   MOVE WS-CLI-NOME TO WS-VEICULO-CL
+                   MOVE WS-CLI-TELEFONE TO WS-VEICULO-TEL
+           END-READ
+
+           CLOSE CLIENTES
+           IF AS-STATUS-CLI NOT EQUALS ZEROS
+               DISPLAY "DEU ERRO NO FECHAMENTO " AS-STATUS-CLI
+           END-IF
+           .
+       2650-CONSULTAR-CLIENTE-FIM.
+           EXIT.
+
+      * RELATORIO DE TEMPO DE ATENDIMENTO (TURNAROUND) DAS MANUTENCOES
+      * JA CONCLUIDAS: DIAS CORRIDOS ENTRE O AGENDAMENTO E A DATA DE
+      * CONCLUSAO. O CALCULO USA UM ANO COMERCIAL DE 360 DIAS (12 MESES
+      * DE 30 DIAS), SUFICIENTE PARA UMA ESTIMATIVA DE PRAZO DE OFICINA.
+       2700-RELATORIO-TURNAROUND               SECTION.
+
+           CLOSE MAINTENANCE
+           PERFORM 1300-VERIFICAR-FECHAMENTO
+
+           OPEN INPUT MAINTENANCE
+           PERFORM 1200-VERIFICAR-ABERTURA
+
+           OPEN OUTPUT TURNAROUND
+           IF AS-STATUS-TURN NOT EQUALS ZEROS
+               DISPLAY "DEU ERRO NA ABERTURA " AS-STATUS-TURN
+           END-IF
+
+           MOVE 'S' TO WS-CLOSE-TURNAROUND
+           PERFORM UNTIL WS-CLOSE-TURNAROUND = 'N'
+               READ MAINTENANCE INTO WS-DADOS
                    AT END
-                       MOVE 'N' TO WS-CLOSE-VEICULO
+                       MOVE 'N' TO WS-CLOSE-TURNAROUND
                    NOT AT END
-                       UNSTRING WS-DADOS-VEICULOS DELIMITED BY '|' INTO
-                                               ARQ-R-PLACA
-                                               ARQ-R-MARCA
-                                               ARQ-R-MODELO
-                                               ARQ-R-ANO
-                                               ARQ-R-PROPRIETARIO
-
-                       IF LINDET01-REL-PLACA = ARQ-R-PLACA
-                           MOVE ARQ-R-PROPRIETARIO TO WS-VEICULO-CL
-                           MOVE 'N' TO WS-CLOSE-VEICULO
+                       UNSTRING WS-DADOS DELIMITED BY '|' INTO
+                                           LINDET01-REL-PLACA
+                                           LINDET01-REL-DATA
+                                           LINDET01-REL-TIPO-SERVICO
+                                           LINDET01-REL-STATUS
+                                           LINDET01-REL-PECA
+                                           LINDET01-REL-QTD
+                                           LINDET01-REL-DATA-CONCLUSAO
+
+                       IF LINDET01-REL-STATUS = 'CONCLUIDO' AND
+                           LINDET01-REL-PLACA NOT = SPACES AND
+                           LINDET01-REL-DATA-CONCLUSAO NOT = SPACES
+
+                           MOVE LINDET01-REL-DATA(1:2) TO
+                                                     WS-TURN-DIA-INI
+                           MOVE LINDET01-REL-DATA(4:2) TO
+                                                     WS-TURN-MES-INI
+                           MOVE LINDET01-REL-DATA(7:4) TO
+                                                     WS-TURN-ANO-INI
+
+                           MOVE LINDET01-REL-DATA-CONCLUSAO(1:2) TO
+                                                     WS-TURN-DIA-FIM
+                           MOVE LINDET01-REL-DATA-CONCLUSAO(4:2) TO
+                                                     WS-TURN-MES-FIM
+                           MOVE LINDET01-REL-DATA-CONCLUSAO(7:4) TO
+                                                     WS-TURN-ANO-FIM
+
+                           COMPUTE WS-TURN-DIAS-INI =
+                               (WS-TURN-ANO-INI * 360) +
+                               (WS-TURN-MES-INI * 30) + WS-TURN-DIA-INI
+
+                           COMPUTE WS-TURN-DIAS-FIM =
+                               (WS-TURN-ANO-FIM * 360) +
+                               (WS-TURN-MES-FIM * 30) + WS-TURN-DIA-FIM
+
+                           COMPUTE WS-TURN-DIAS =
+                               WS-TURN-DIAS-FIM - WS-TURN-DIAS-INI
+
+                           DISPLAY LINDET01-REL-PLACA " - "
+                               LINDET01-REL-TIPO-SERVICO " - "
+                               WS-TURN-DIAS " DIA(S)"
+
+                           MOVE LINDET01-REL-PLACA TO WS-REC-TURN-PLACA
+                           MOVE LINDET01-REL-TIPO-SERVICO TO
+                                                   WS-REC-TURN-SERVICO
+                           MOVE WS-TURN-DIAS TO WS-REC-TURN-DIAS
+
+                           MOVE WS-REC-TURNAROUND TO ARQ-TURNAROUND
+                           WRITE ARQ-TURNAROUND
                        END-IF
                END-READ
            END-PERFORM
 
-           CLOSE VEICULOS
-           IF AS-STATUS-E2 NOT EQUALS ZEROS
-               DISPLAY "DEU ERRO NO FECHAMENTO " AS-STATUS-E2
+           CLOSE TURNAROUND
+           DISPLAY "RELATORIO EXPORTADO PARA TURNAROUND-MANUT.TXT"
+           .
+       2700-RELATORIO-TURNAROUND-FIM.
+           EXIT.
+
+      * ROTINA DE FIM DE DIA: PERCORRE MANUTENCAO.TXT UMA UNICA VEZ E,
+      * PARA CADA REGISTRO, (1) SINALIZA EM MANUTENCOES-ATRASADAS.TXT
+      * TODA MANUTENCAO AGENDADA CUJA DATA JA PASSOU SEM ATUALIZACAO DE
+      * STATUS, E (2) MOVE PARA HISTORICO-ANUAL.TXT AS MANUTENCOES
+      * CONCLUIDAS HA MAIS DE WS-SWEEP-DIAS-ARQUIVAMENTO DIAS, PARA QUE
+      * O ARQUIVO AO VIVO NAO CRESCA PARA SEMPRE.
+       2800-SWEEP-FIM-DIA                      SECTION.
+
+           MOVE ZEROS TO WS-SWEEP-QTD-ATRASADAS
+           MOVE ZEROS TO WS-SWEEP-QTD-ARQUIVADAS
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           MOVE WS-DATA-HOJE(1:4) TO WS-SWEEP-ANO-HOJE
+           MOVE WS-DATA-HOJE(5:2) TO WS-SWEEP-MES-HOJE
+           MOVE WS-DATA-HOJE(7:2) TO WS-SWEEP-DIA-HOJE
+
+           COMPUTE WS-SWEEP-DIAS-HOJE =
+               (WS-SWEEP-ANO-HOJE * 360) + (WS-SWEEP-MES-HOJE * 30) +
+               WS-SWEEP-DIA-HOJE
+
+           CLOSE MAINTENANCE
+           PERFORM 1300-VERIFICAR-FECHAMENTO
+
+           OPEN INPUT MAINTENANCE
+           PERFORM 1200-VERIFICAR-ABERTURA
+
+           OPEN OUTPUT ATRASADAS
+           IF AS-STATUS-ATRAS NOT EQUALS ZEROS
+               DISPLAY "DEU ERRO NA ABERTURA " AS-STATUS-ATRAS
+           END-IF
+
+           OPEN OUTPUT MAINTENANCE-NOVO
+           IF AS-STATUS-MNOVO NOT EQUALS ZEROS
+               DISPLAY "DEU ERRO NA ABERTURA " AS-STATUS-MNOVO
            END-IF
+
+           PERFORM 2830-ABRIR-HISTORICO-ANUAL
+
+           MOVE 'S' TO WS-CLOSE-FILE
+           PERFORM UNTIL WS-CLOSE-FILE = 'N'
+               READ MAINTENANCE INTO WS-DADOS
+                   AT END
+                       MOVE 'N' TO WS-CLOSE-FILE
+                   NOT AT END
+                       PERFORM 2810-PROCESSAR-REGISTRO-SWEEP
+               END-READ
+           END-PERFORM
+
+           CLOSE MAINTENANCE
+           CLOSE ATRASADAS
+           CLOSE MAINTENANCE-NOVO
+           CLOSE HISTORICO-ANUAL
+
+           PERFORM 2850-SOBRESCREVER-MANUTENCAO
+
+           OPEN EXTEND MAINTENANCE
+           PERFORM 1200-VERIFICAR-ABERTURA
+
+           DISPLAY "ROTINA DE FIM DE DIA CONCLUIDA."
+           DISPLAY WS-SWEEP-QTD-ATRASADAS " MANUTENCAO(OES) AGENDADA(S)"
+               " EM ATRASO (VER MANUTENCOES-ATRASADAS.TXT)"
+           DISPLAY WS-SWEEP-QTD-ARQUIVADAS " MANUTENCAO(OES) CONCLUIDA"
+               "(S) ARQUIVADA(S) EM HISTORICO-ANUAL.TXT"
            .
-       2600-VEICULO-PROP-FIM.
+       2800-SWEEP-FIM-DIA-FIM.
+           EXIT.
+
+      * DECIDE O QUE FAZER COM UM UNICO REGISTRO LIDO DE MANUTENCAO.TXT
+      * DURANTE A ROTINA DE FIM DE DIA: SINALIZAR ATRASO, ARQUIVAR, OU
+      * SIMPLESMENTE MANTER O REGISTRO NO ARQUIVO AO VIVO.
+       2810-PROCESSAR-REGISTRO-SWEEP           SECTION.
+
+           MOVE 'N' TO WS-SWEEP-ARQUIVAR
+
+           UNSTRING WS-DADOS DELIMITED BY '|' INTO
+                               LINDET01-REL-PLACA
+                               LINDET01-REL-DATA
+                               LINDET01-REL-TIPO-SERVICO
+                               LINDET01-REL-STATUS
+                               LINDET01-REL-PECA
+                               LINDET01-REL-QTD
+                               LINDET01-REL-DATA-CONCLUSAO
+
+           IF LINDET01-REL-PLACA NOT = SPACES
+               IF LINDET01-REL-STATUS = 'AGENDADO' AND
+                  LINDET01-REL-DATA NOT = SPACES
+
+                   MOVE LINDET01-REL-DATA(1:2) TO WS-SWEEP-DIA
+                   MOVE LINDET01-REL-DATA(4:2) TO WS-SWEEP-MES
+                   MOVE LINDET01-REL-DATA(7:4) TO WS-SWEEP-ANO
+
+                   COMPUTE WS-SWEEP-DIAS-DATA =
+                       (WS-SWEEP-ANO * 360) + (WS-SWEEP-MES * 30) +
+                       WS-SWEEP-DIA
+
+                   IF WS-SWEEP-DIAS-DATA < WS-SWEEP-DIAS-HOJE
+                       MOVE WS-DADOS TO ARQ-ATRASADAS
+                       WRITE ARQ-ATRASADAS
+                       ADD 1 TO WS-SWEEP-QTD-ATRASADAS
+                   END-IF
+               END-IF
+
+               IF LINDET01-REL-STATUS = 'CONCLUIDO' AND
+                  LINDET01-REL-DATA-CONCLUSAO NOT = SPACES
+
+                   MOVE LINDET01-REL-DATA-CONCLUSAO(1:2) TO WS-SWEEP-DIA
+                   MOVE LINDET01-REL-DATA-CONCLUSAO(4:2) TO WS-SWEEP-MES
+                   MOVE LINDET01-REL-DATA-CONCLUSAO(7:4) TO WS-SWEEP-ANO
+
+                   COMPUTE WS-SWEEP-DIAS-DATA =
+                       (WS-SWEEP-ANO * 360) + (WS-SWEEP-MES * 30) +
+                       WS-SWEEP-DIA
+
+                   COMPUTE WS-SWEEP-DIAS-DIFF =
+                       WS-SWEEP-DIAS-HOJE - WS-SWEEP-DIAS-DATA
+
+                   IF WS-SWEEP-DIAS-DIFF >= WS-SWEEP-DIAS-ARQUIVAMENTO
+                       MOVE WS-DADOS TO ARQ-HISTORICO-ANUAL
+                       WRITE ARQ-HISTORICO-ANUAL
+                       ADD 1 TO WS-SWEEP-QTD-ARQUIVADAS
+
+                       MOVE 'MANUTENCAO' TO WS-AUD-MODULO
+                       MOVE 'EXCLUSAO' TO WS-AUD-OPERACAO
+                       MOVE LINDET01-REL-PLACA TO WS-AUD-CHAVE
+                       MOVE WS-DADOS TO WS-AUD-VALOR-ANTIGO
+                       MOVE SPACES TO WS-AUD-VALOR-NOVO
+                       CALL 'AUDITORIA' USING WS-AUD-MODULO,
+                           WS-AUD-OPERACAO, WS-AUD-CHAVE,
+                           WS-AUD-VALOR-ANTIGO, WS-AUD-VALOR-NOVO
+
+                       MOVE 'S' TO WS-SWEEP-ARQUIVAR
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-SWEEP-ARQUIVAR NOT = 'S'
+               MOVE WS-DADOS TO ARQ-MAINTENANCE-NOVO
+               WRITE ARQ-MAINTENANCE-NOVO
+           END-IF
+           .
+       2810-PROCESSAR-REGISTRO-SWEEP-FIM.
+           EXIT.
+
+      * ABRE HISTORICO-ANUAL.TXT PARA ACRESCENTAR AS MANUTENCOES
+      * ARQUIVADAS NESTA EXECUCAO, CRIANDO O ARQUIVO NA PRIMEIRA VEZ.
+       2830-ABRIR-HISTORICO-ANUAL              SECTION.
+
+           OPEN INPUT HISTORICO-ANUAL
+           IF AS-STATUS-ANUAL = ZEROS
+               MOVE 'S' TO WS-EXISTE-DADOS
+               CLOSE HISTORICO-ANUAL
+           ELSE
+               MOVE 'N' TO WS-EXISTE-DADOS
+           END-IF
+
+           IF WS-EXISTE-DADOS = 'S'
+               OPEN EXTEND HISTORICO-ANUAL
+           ELSE
+               OPEN OUTPUT HISTORICO-ANUAL
+           END-IF
+
+           IF AS-STATUS-ANUAL NOT EQUALS ZEROS
+               DISPLAY "DEU ERRO NA ABERTURA " AS-STATUS-ANUAL
+           END-IF
+           .
+       2830-ABRIR-HISTORICO-ANUAL-FIM.
+           EXIT.
+
+      * GRAVA OS SOBREVIVENTES DE VOLTA EM MANUTENCAO.TXT, DA MESMA
+      * FORMA QUE PECAS.CBL JA FAZIA COM RELATORIO-PECAS-NOVO ANTES DA
+      * CONVERSAO DAQUELE ARQUIVO PARA ACESSO INDEXADO.
+       2850-SOBRESCREVER-MANUTENCAO            SECTION.
+
+           OPEN INPUT MAINTENANCE-NOVO
+           IF AS-STATUS-MNOVO NOT EQUALS ZEROS
+               DISPLAY "DEU ERRO NA ABERTURA " AS-STATUS-MNOVO
+           END-IF
+
+           READ MAINTENANCE-NOVO INTO WS-DADOS
+               AT END
+                   MOVE 'N' TO WS-EXISTE-DADOS
+               NOT AT END
+                   MOVE 'S' TO WS-EXISTE-DADOS
+           END-READ
+
+           CLOSE MAINTENANCE-NOVO
+
+           IF WS-EXISTE-DADOS = 'S'
+               OPEN INPUT MAINTENANCE-NOVO
+               OPEN OUTPUT MAINTENANCE
+
+               MOVE 'S' TO WS-CLOSE-MNOVO
+               PERFORM UNTIL WS-CLOSE-MNOVO = 'N'
+                   READ MAINTENANCE-NOVO INTO WS-DADOS
+                       AT END
+                           MOVE 'N' TO WS-CLOSE-MNOVO
+                       NOT AT END
+                           MOVE WS-DADOS TO AGENDA-MANUTENCAO-RECORD
+                           WRITE AGENDA-MANUTENCAO-RECORD
+                   END-READ
+               END-PERFORM
+
+               CLOSE MAINTENANCE-NOVO
+               CLOSE MAINTENANCE
+           ELSE
+               OPEN OUTPUT MAINTENANCE
+               CLOSE MAINTENANCE
+           END-IF
+           .
+       2850-SOBRESCREVER-MANUTENCAO-FIM.
            EXIT.
 
       *-----------------------------------------------------------------
