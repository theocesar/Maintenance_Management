@@ -15,17 +15,55 @@
       *    of the sequential files. Now all of them will be generated
       *    and stored in a other folder in order to improve the
       *    project's organization.
+      *    09/08/2026 - RELATO-PECAS now points at the real
+      *    Relatorio-pecas.txt file (the same one MANUTENCAO already
+      *    reads) instead of the placeholder 'ADDRESS'.
+      *    09/08/2026 - Added an option to delete a part by ID. Warns
+      *    (with an override) if the part is referenced by a
+      *    maintenance record that is still ATIVO.
+      *    09/08/2026 - Added a low-stock reorder report.
+      *    09/08/2026 - Added an inventory valuation report.
+      *    09/08/2026 - Cadastro, alteracao and exclusao now each call
+      *    AUDITORIA to log the operation, key and old/new values.
+      *    09/08/2026 - File paths are now built from the
+      *    VOLVO_COBOL_DIR environment variable (falling back to the
+      *    old hardcoded
+      *    folder) instead of being wired to one developer's desktop.
+      *    09/08/2026 - The low-stock report now opens a purchase order
+      *    against a new supplier file (Pedidos-compra.txt) for any part
+      *    that doesn't already have one pending, and a new menu option
+      *    receives a pending order back into the matching part's stock.
+      *    09/08/2026 - Relatorio-pecas.txt is now an indexed file keyed
+      *    by ID instead of a flat sequential ledger. Alteracao,
+      *    exclusao and the stock write-down on a received purchase
+      *    order now READ the record straight by ID instead of scanning
+      *    the whole file, and exclusao issues a direct DELETE, so
+      *    Relatorio-pecas1.txt and the delete-via-copy dance it existed
+      *    for are gone.
       *
       * Tectonics: CBL
       ******************************************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-       SELECT RELATO-PECAS ASSIGN TO
-       'ADDRESS'
+       SELECT RELATO-PECAS ASSIGN TO WS-ARQ-RELATO-PECAS-PATH
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS ARQ-RELATO-PECAS-ID
        FILE STATUS IS AS-STATUS-S.
 
+       SELECT MAINTENANCE ASSIGN TO WS-ARQ-MAINTENANCE-PATH
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS AS-STATUS-MAN.
+
+       SELECT PEDIDOS ASSIGN TO WS-ARQ-PEDIDOS-PATH
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS AS-STATUS-PED.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -36,14 +74,40 @@
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
 
-       01 ARQ-RELATO1-PECAS        PIC X(73).
+       01 ARQ-RELATO1-PECAS.
+           05 ARQ-RELATO-PECAS-ID       PIC X(04).
+           05 ARQ-RELATO-PECAS-SUFIXO   PIC X(69).
+
+      *-----------------------------------------------------------------
+       FD MAINTENANCE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-MAINTENANCE-PECAS    PIC X(64).
+
+      *-----------------------------------------------------------------
+       FD PEDIDOS
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-PEDIDOS              PIC X(84).
 
       *----------------------------------------------------------------
 
        WORKING-STORAGE SECTION.
 
        01 AS-STATUS-S                   PIC 9(02)  VALUE ZEROS.
+       01 AS-STATUS-MAN                 PIC 9(02)  VALUE ZEROS.
+       01 AS-STATUS-PED                 PIC 9(02)  VALUE ZEROS.
 
+      *-----------------------------------------------------------------
+      *              DIRETORIO DE DADOS (CONFIGURAVEL)
+      *-----------------------------------------------------------------
+       01 WS-CFG-BASE-DIR                     PIC X(60)  VALUE SPACES.
+       01 WS-ARQ-RELATO-PECAS-PATH            PIC X(80)  VALUE SPACES.
+       01 WS-ARQ-MAINTENANCE-PATH             PIC X(80)  VALUE SPACES.
+       01 WS-ARQ-PEDIDOS-PATH                 PIC X(80)  VALUE SPACES.
+      *-----------------------------------------------------------------
 
       *-----------------------------------------------------------------
 
@@ -75,6 +139,59 @@
        01 OPERACAO-UPDATE              PIC X(02)    VALUE ZEROS.
        01 WS-EXISTE-ARQUIVO            PIC X(01)  VALUE 'N'.
 
+       01 WS-EXCLUIR-ID                PIC X(04)    VALUE SPACES.
+       01 WS-PECA-EM-USO               PIC X(01)    VALUE 'N'.
+       01 WS-CLOSE-MAN                 PIC X(01)    VALUE 'S'.
+       01 WS-MAN-PLACA                 PIC X(08)    VALUE SPACES.
+       01 WS-MAN-DATA                  PIC X(10)    VALUE SPACES.
+       01 WS-MAN-TIPO-SERVICO          PIC X(10)    VALUE SPACES.
+       01 WS-MAN-STATUS                PIC X(10)    VALUE SPACES.
+       01 WS-MAN-PECA                  PIC X(06)    VALUE SPACES.
+       01 WS-MAN-QTD                   PIC 9(04)    VALUE ZEROS.
+       01 WS-CONFIRMA-EXCLUSAO         PIC X(01)    VALUE SPACES.
+
+       01 WS-ESTOQUE-MINIMO            PIC 9(04)    VALUE 0010.
+       01 WS-VALOR-TOTAL-ITEM          PIC 9(10)    VALUE ZEROS.
+       01 WS-VALOR-TOTAL-ESTOQUE       PIC 9(10)    VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      *              PEDIDOS DE COMPRA AO FORNECEDOR
+      *-----------------------------------------------------------------
+       01 LINDET-PEDIDO.
+           05 LINDET-PED-ID             PIC 9(05) VALUE ZEROS.
+           05 LINDET-PED-SPACE1         PIC X(03) VALUE ' | '.
+           05 LINDET-PED-ID-PECA        PIC X(04) VALUE SPACES.
+           05 LINDET-PED-SPACE2         PIC X(03) VALUE ' | '.
+           05 LINDET-PED-DESC           PIC X(24) VALUE SPACES.
+           05 LINDET-PED-SPACE3         PIC X(03) VALUE ' | '.
+           05 LINDET-PED-QTD            PIC 9(04) VALUE ZEROS.
+           05 LINDET-PED-SPACE4         PIC X(03) VALUE ' | '.
+           05 LINDET-PED-STATUS         PIC X(09) VALUE SPACES.
+           05 LINDET-PED-SPACE5         PIC X(03) VALUE ' | '.
+           05 LINDET-PED-DATA-PEDIDO    PIC X(10) VALUE SPACES.
+           05 LINDET-PED-SPACE6         PIC X(03) VALUE ' | '.
+           05 LINDET-PED-DATA-RECEB     PIC X(10) VALUE SPACES.
+
+       01 ARMAZENA-PEDIDO              PIC X(84)    VALUE SPACES.
+       01 AS-FIM-PED                   PIC X(04)    VALUE 'NAO'.
+       01 WS-EXISTE-ARQUIVO-PED        PIC X(01)    VALUE 'N'.
+       01 WS-PROXIMO-ID-PEDIDO         PIC 9(05)    VALUE ZEROS.
+       01 WS-PED-QTD-PEDIR             PIC 9(04)    VALUE ZEROS.
+       01 WS-PED-ACHOU-PENDENTE        PIC X(01)    VALUE 'N'.
+       01 WS-RECEBER-ID-PED            PIC 9(05)    VALUE ZEROS.
+       01 WS-ESTOQUE-QTD-NUM           PIC 9(04)    VALUE ZEROS.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+      *              LOG DE AUDITORIA
+      *-----------------------------------------------------------------
+       01 WS-AUD-MODULO                PIC X(10)    VALUE 'PECAS'.
+       01 WS-AUD-OPERACAO              PIC X(10)    VALUE SPACES.
+       01 WS-AUD-CHAVE                 PIC X(15)    VALUE SPACES.
+       01 WS-AUD-VALOR-ANTIGO          PIC X(75)    VALUE SPACES.
+       01 WS-AUD-VALOR-NOVO            PIC X(75)    VALUE SPACES.
+      *-----------------------------------------------------------------
+
 
        LINKAGE SECTION.
        01 WS-SUB-OPTION                PIC X(01)   VALUE SPACES.
@@ -99,6 +216,8 @@
 
       *-----------------------------------------------------------------
 
+           PERFORM 1010-CARREGAR-DIRETORIO.
+
            PERFORM 1100-CHECAR-ARQUIVO-EXISTE.
 
            OPEN I-O RELATO-PECAS.
@@ -119,13 +238,40 @@
                PERFORM 1300-ABRIR-ARQUIVO-EXTEND
            END-IF.
 
-
+           PERFORM 1150-CHECAR-ARQUIVO-PEDIDOS.
 
       *-----------------------------------------------------------------
 
        1000-INICIALIZAR-EXIT.
            EXIT.
 
+      *    SECAO PARA MONTAR OS CAMINHOS DOS ARQUIVOS A PARTIR DE UM
+      *    DIRETORIO CONFIGURAVEL PELA VARIAVEL DE AMBIENTE
+      *    VOLVO_COBOL_DIR, CAINDO PARA O DIRETORIO PADRAO SE ELA NAO
+      *    ESTIVER DEFINIDA.
+       1010-CARREGAR-DIRETORIO         SECTION.
+
+           ACCEPT WS-CFG-BASE-DIR FROM ENVIRONMENT 'VOLVO_COBOL_DIR'
+           IF WS-CFG-BASE-DIR = SPACES
+               MOVE 'C:/Users/Theo/Desktop/Escola/Volvo/COBOL/' TO
+                   WS-CFG-BASE-DIR
+           END-IF
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'Relatorio-pecas.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-RELATO-PECAS-PATH
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'Manutencao.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-MAINTENANCE-PATH
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'Pedidos-compra.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-PEDIDOS-PATH
+           .
+       1010-CARREGAR-DIRETORIO-EXIT.
+           EXIT.
+
        1100-CHECAR-ARQUIVO-EXISTE SECTION.
            OPEN INPUT RELATO-PECAS
                IF AS-STATUS-S = 0
@@ -147,15 +293,37 @@
            EXIT.
 
        1300-ABRIR-ARQUIVO-EXTEND SECTION.
-           OPEN EXTEND RELATO-PECAS.
+           OPEN I-O RELATO-PECAS.
 
            IF AS-STATUS-S NOT EQUAL ZEROS
-            DISPLAY 'ERRO AO ABRIR RELATO PECAS PARA EXTEND' AS-STATUS-S
+            DISPLAY 'ERRO AO ABRIR RELATO PECAS' AS-STATUS-S
            END-IF.
 
        1300-ABRIR-ARQUIVO-EXTEND-EXIT.
            EXIT.
 
+      * SECAO PARA CRIAR O ARQUIVO DE PEDIDOS DE COMPRA CASO ELE AINDA
+      * NAO EXISTA
+       1150-CHECAR-ARQUIVO-PEDIDOS SECTION.
+           OPEN INPUT PEDIDOS
+               IF AS-STATUS-PED = 0
+                   MOVE 'S' TO WS-EXISTE-ARQUIVO-PED
+                   CLOSE PEDIDOS
+               ELSE
+                   MOVE 'N' TO WS-EXISTE-ARQUIVO-PED
+               END-IF
+
+           IF WS-EXISTE-ARQUIVO-PED = 'N'
+               OPEN OUTPUT PEDIDOS
+               IF AS-STATUS-PED NOT EQUAL ZEROS
+                DISPLAY 'ERRO AO CRIAR PEDIDOS DE COMPRA' AS-STATUS-PED
+               END-IF
+               CLOSE PEDIDOS
+           END-IF.
+
+       1150-CHECAR-ARQUIVO-PEDIDOS-EXIT.
+           EXIT.
+
 
        2000-PROCESSAR              SECTION.
 
@@ -164,7 +332,11 @@
            DISPLAY '(1) - CADASTRAR NOVA PECA'
            DISPLAY '(2) - ALTERAR CADASTRO DE PECA'
            DISPLAY '(3) - APRESENTAR TODOS OS CADASTROS'
-           DISPLAY '(4) - ENCERRAR SISTEMA'
+           DISPLAY '(4) - EXCLUIR PECA'
+           DISPLAY '(5) - RELATORIO DE PECAS COM ESTOQUE BAIXO'
+           DISPLAY '(6) - RELATORIO DE VALORIZACAO DO ESTOQUE'
+           DISPLAY '(7) - RECEBER PEDIDO DE COMPRA'
+           DISPLAY '(8) - ENCERRAR SISTEMA'
            ACCEPT OPERACAO
 
            EVALUATE OPERACAO
@@ -193,6 +365,50 @@
       *-----------------------------------------------------------------
            WHEN 4
 
+               CLOSE RELATO-PECAS
+
+               IF AS-STATUS-S NOT EQUAL ZEROS
+                   DISPLAY 'DEU ERRO NO FECHAR RELATO PECAS' AS-STATUS-S
+               END-IF
+
+               PERFORM 2400-DELETE-PECA
+
+      *-----------------------------------------------------------------
+           WHEN 5
+
+               CLOSE RELATO-PECAS
+
+               IF AS-STATUS-S NOT EQUAL ZEROS
+                   DISPLAY 'DEU ERRO NO FECHAR RELATO PECAS' AS-STATUS-S
+               END-IF
+
+               PERFORM 2600-RELATORIO-ESTOQUE-BAIXO
+
+      *-----------------------------------------------------------------
+           WHEN 6
+
+               CLOSE RELATO-PECAS
+
+               IF AS-STATUS-S NOT EQUAL ZEROS
+                   DISPLAY 'DEU ERRO NO FECHAR RELATO PECAS' AS-STATUS-S
+               END-IF
+
+               PERFORM 2700-RELATORIO-VALORIZACAO
+
+      *-----------------------------------------------------------------
+           WHEN 7
+
+               CLOSE RELATO-PECAS
+
+               IF AS-STATUS-S NOT EQUAL ZEROS
+                   DISPLAY 'DEU ERRO NO FECHAR RELATO PECAS' AS-STATUS-S
+               END-IF
+
+               PERFORM 2900-RECEBER-PEDIDO
+
+      *-----------------------------------------------------------------
+           WHEN 8
+
             CLOSE RELATO-PECAS
 
             DISPLAY 'PROGRAMA ENCERRADO'
@@ -231,7 +447,7 @@
 
 
            PERFORM UNTIL AS-FIM = 'SIM'
-               READ RELATO-PECAS INTO ARMAZENA-RELATO
+               READ RELATO-PECAS NEXT RECORD INTO ARMAZENA-RELATO
                    AT END
                        MOVE 'SIM' TO AS-FIM
                    NOT AT END
@@ -253,7 +469,7 @@
 
            END-IF
 
-           OPEN EXTEND RELATO-PECAS
+           OPEN I-O RELATO-PECAS
 
            IF AS-STATUS-S  NOT EQUAL ZEROS
 
@@ -278,25 +494,33 @@
 
            MOVE LINDET02-REL TO ARQ-RELATO1-PECAS
            WRITE ARQ-RELATO1-PECAS
-
-
-           DISPLAY ' CADASTRO REALIZADO COM SUCESSO!!'
-           DISPLAY ''
-
-
-            .
+               INVALID KEY
+                   DISPLAY 'JA EXISTE UMA PECA COM ESSE ID'
+               NOT INVALID KEY
+                   MOVE 'INCLUSAO' TO WS-AUD-OPERACAO
+                   MOVE LINDET02-REL-ID-P TO WS-AUD-CHAVE
+                   MOVE SPACES TO WS-AUD-VALOR-ANTIGO
+                   MOVE ARQ-RELATO1-PECAS TO WS-AUD-VALOR-NOVO
+                   CALL 'AUDITORIA' USING WS-AUD-MODULO,
+                       WS-AUD-OPERACAO, WS-AUD-CHAVE,
+                       WS-AUD-VALOR-ANTIGO, WS-AUD-VALOR-NOVO
+
+                   DISPLAY ' CADASTRO REALIZADO COM SUCESSO!!'
+                   DISPLAY ''
+           END-WRITE
+           .
 
        2100-CREATE-PECA-EXIT.
            EXIT.
       *-----------------------------------------------------------------
+      * SECAO PARA ATUALIZAR UMA PECA, LOCALIZANDO-A DIRETAMENTE PELA
+      * CHAVE (ID) EM VEZ DE PERCORRER O ARQUIVO INTEIRO.
        2200-UPDATE-PECA            SECTION.
 
            DISPLAY 'INFORME O ID DA PECA: '
 
            ACCEPT BUSCAR
 
-           MOVE 'NAO' TO AS-FIM
-
            OPEN I-O RELATO-PECAS
 
            IF AS-STATUS-S NOT EQUAL ZEROS
@@ -305,81 +529,88 @@
 
            END-IF
 
-           PERFORM UNTIL AS-FIM = 'SIM'
-
-
-               READ RELATO-PECAS INTO ARMAZENA-RELATO
-                   AT END
-                       MOVE 'SIM' TO AS-FIM
-                       DISPLAY 'ID NAO ENCONTRADO, INFORME UM NOVO ID'
+           MOVE BUSCAR TO ARQ-RELATO-PECAS-ID
+           READ RELATO-PECAS INTO ARMAZENA-RELATO
+               INVALID KEY
+                   DISPLAY 'ID NAO ENCONTRADO, INFORME UM NOVO ID'
+                   CLOSE RELATO-PECAS
+                   PERFORM 2200-UPDATE-PECA
+               NOT INVALID KEY
+
+                   UNSTRING ARMAZENA-RELATO DELIMITED BY SPACES INTO
+                   ARMAZENA-ID
+                   ARMAZENA-MARCA
+                   ARMAZENA-DESC
+                   ARMAZENA-QTD
+                   ARMAZENA-VALOR
+
+                   MOVE ARMAZENA-RELATO TO
+                   WS-AUD-VALOR-ANTIGO
+                   DISPLAY 'NOVOS DADOS DA PECA: '
+                   DISPLAY 'MARCA:'
+                   ACCEPT ARMAZENA-MARCA
+                   DISPLAY 'DESCRICAO:'
+                   ACCEPT ARMAZENA-DESC
+                   DISPLAY 'QUANTIDADE:'
+                   ACCEPT ARMAZENA-QTD
+                   DISPLAY 'VALOR:'
+                   ACCEPT ARMAZENA-VALOR
+
+                   MOVE ARMAZENA-ID TO
+                   LINDET02-REL-ID-P
+
+                   MOVE ARMAZENA-MARCA TO
+                   LINDET02-REL-MARCA-P
+
+                   MOVE ARMAZENA-DESC TO
+                   LINDET02-REL-DESC-P
+
+                   MOVE ARMAZENA-QTD TO
+                   LINDET02-REL-QTD-P
+
+                   MOVE ARMAZENA-VALOR TO
+                   LINDET02-REL-VALOR-P
+
+
+                   MOVE LINDET02-REL TO ARQ-RELATO1-PECAS
+                   REWRITE ARQ-RELATO1-PECAS
+
+                   MOVE 'ALTERACAO' TO
+                   WS-AUD-OPERACAO
+                   MOVE BUSCAR TO
+                   WS-AUD-CHAVE
+                   MOVE ARQ-RELATO1-PECAS TO
+                   WS-AUD-VALOR-NOVO
+                   CALL 'AUDITORIA' USING
+                   WS-AUD-MODULO,
+                   WS-AUD-OPERACAO,
+                   WS-AUD-CHAVE,
+                   WS-AUD-VALOR-ANTIGO,
+                   WS-AUD-VALOR-NOVO
+
+                   DISPLAY 'ALTERACAO FEITA COM SUCESSO'
+                   DISPLAY 'DESEJA FAZER MAIS ALTERACOES?'
+                   DISPLAY 'DIGITE: '
+                   DISPLAY '(1) SIM, FAZER MAIS ALTERACOES'
+                   DISPLAY '(2) NAO, ENCERRAR PROGRAMA'
+                   ACCEPT OPERACAO-UPDATE
+
+                   EVALUATE OPERACAO-UPDATE
+
+                   WHEN 1
                        CLOSE RELATO-PECAS
                        PERFORM 2200-UPDATE-PECA
-                   NOT AT END
-
-
-                       UNSTRING ARMAZENA-RELATO DELIMITED BY SPACES INTO
-                       ARMAZENA-ID
-                       ARMAZENA-MARCA
-                       ARMAZENA-DESC
-                       ARMAZENA-QTD
-                       ARMAZENA-VALOR
-
-
-                       IF ARMAZENA-ID = BUSCAR
-                               DISPLAY 'NOVOS DADOS DA PECA: '
-                               DISPLAY 'MARCA:'
-                               ACCEPT ARMAZENA-MARCA
-                               DISPLAY 'DESCRICAO:'
-                               ACCEPT ARMAZENA-DESC
-                               DISPLAY 'QUANTIDADE:'
-                               ACCEPT ARMAZENA-QTD
-                               DISPLAY 'VALOR:'
-                               ACCEPT ARMAZENA-VALOR
-
-                               MOVE ARMAZENA-ID TO
-                               LINDET02-REL-ID-P
-
-                               MOVE ARMAZENA-MARCA TO
-                               LINDET02-REL-MARCA-P
-
-                               MOVE ARMAZENA-DESC TO
-                               LINDET02-REL-DESC-P
-
-                               MOVE ARMAZENA-QTD TO
-                               LINDET02-REL-QTD-P
-
-                               MOVE ARMAZENA-VALOR TO
-                               LINDET02-REL-VALOR-P
-
-
-                               MOVE LINDET02-REL TO ARQ-RELATO1-PECAS
-                               REWRITE ARQ-RELATO1-PECAS
-                               DISPLAY 'ALTERACAO FEITA COM SUCESSO'
-                               DISPLAY 'DESEJA FAZER MAIS ALTERACOES?'
-                               DISPLAY 'DIGITE: '
-                               DISPLAY '(1) SIM, FAZER MAIS ALTERACOES'
-                               DISPLAY '(2) NAO, ENCERRAR PROGRAMA'
-                               ACCEPT OPERACAO-UPDATE
-
-                               EVALUATE OPERACAO-UPDATE
-
-                               WHEN 1
-                                   CLOSE RELATO-PECAS
-                                   PERFORM 2200-UPDATE-PECA
-                               WHEN 2
-                                   MOVE 'SIM' TO AS-FIM-LOOP-MAIN
-                                   DISPLAY 'PROGRAMA ENCERRADO'
-                                   MOVE 'SIM' TO AS-FIM
-                                   CLOSE RELATO-PECAS
-                               WHEN OTHER
-                                   MOVE 'SIM' TO AS-FIM-LOOP-MAIN
-                                   DISPLAY 'CARACTERE INVALIDO'
-                                   DISPLAY 'PROGRAMA ENCERRADO'
-                                   MOVE 'SIM' TO AS-FIM
-                                   CLOSE RELATO-PECAS
-                       END-IF
-                END-READ
-           END-PERFORM
+                   WHEN 2
+                       MOVE 'SIM' TO AS-FIM-LOOP-MAIN
+                       DISPLAY 'PROGRAMA ENCERRADO'
+                       CLOSE RELATO-PECAS
+                   WHEN OTHER
+                       MOVE 'SIM' TO AS-FIM-LOOP-MAIN
+                       DISPLAY 'CARACTERE INVALIDO'
+                       DISPLAY 'PROGRAMA ENCERRADO'
+                       CLOSE RELATO-PECAS
+                   END-EVALUATE
+           END-READ
 
 
            .
@@ -402,7 +633,7 @@
 
            PERFORM UNTIL AS-FIM = 'SIM'
 
-               READ RELATO-PECAS INTO ARMAZENA-RELATO
+               READ RELATO-PECAS NEXT RECORD INTO ARMAZENA-RELATO
 
                    AT END
                           MOVE 'SIM' TO AS-FIM
@@ -426,6 +657,432 @@
        2300-APRESENTAR-LINHAS-EXIT.
            EXIT.
 
+      * SECAO PARA EXCLUIR UMA PECA PELO ID, LOCALIZANDO-A DIRETAMENTE
+      * PELA CHAVE E EMITINDO UM DELETE.
+       2400-DELETE-PECA            SECTION.
+
+           DISPLAY 'INFORME O ID DA PECA A SER EXCLUIDA: '
+           ACCEPT WS-EXCLUIR-ID
+
+           MOVE 'N' TO WS-PECA-EM-USO
+           PERFORM 2450-VERIFICAR-PECA-EM-USO
+
+           MOVE 'S' TO WS-CONFIRMA-EXCLUSAO
+           IF WS-PECA-EM-USO = 'S'
+               DISPLAY 'ATENCAO: ESTA PECA ESTA VINCULADA A UMA'
+               DISPLAY 'MANUTENCAO ATIVA. DESEJA EXCLUIR MESMO ASSIM?'
+               DISPLAY '(S/N): '
+               ACCEPT WS-CONFIRMA-EXCLUSAO
+           END-IF
+
+           IF WS-CONFIRMA-EXCLUSAO NOT EQUAL 'S'
+               DISPLAY 'EXCLUSAO CANCELADA'
+           ELSE
+               OPEN I-O RELATO-PECAS
+               IF AS-STATUS-S NOT EQUAL ZEROS
+                   DISPLAY 'ERRO NA ABERTURA RELATO PECAS EXCLUIR'
+                   AS-STATUS-S
+               END-IF
+
+               MOVE WS-EXCLUIR-ID TO ARQ-RELATO-PECAS-ID
+               READ RELATO-PECAS INTO ARMAZENA-RELATO
+                   INVALID KEY
+                       DISPLAY 'PECA NAO ENCONTRADA'
+                   NOT INVALID KEY
+                       MOVE 'EXCLUSAO' TO WS-AUD-OPERACAO
+                       MOVE WS-EXCLUIR-ID TO WS-AUD-CHAVE
+                       MOVE ARMAZENA-RELATO TO
+                           WS-AUD-VALOR-ANTIGO
+                       MOVE SPACES TO WS-AUD-VALOR-NOVO
+                       CALL 'AUDITORIA' USING WS-AUD-MODULO,
+                           WS-AUD-OPERACAO, WS-AUD-CHAVE,
+                           WS-AUD-VALOR-ANTIGO,
+                           WS-AUD-VALOR-NOVO
+
+                       DELETE RELATO-PECAS
+               END-READ
+
+               CLOSE RELATO-PECAS
+
+               DISPLAY 'PECA EXCLUIDA COM SUCESSO'
+           END-IF
+           .
+       2400-DELETE-PECA-EXIT.
+           EXIT.
+
+      * SECAO PARA VERIFICAR SE A PECA INFORMADA ESTA VINCULADA A UMA
+      * MANUTENCAO COM STATUS ATIVO
+       2450-VERIFICAR-PECA-EM-USO  SECTION.
+
+           MOVE 'S' TO WS-CLOSE-MAN
+           OPEN INPUT MAINTENANCE
+           IF AS-STATUS-MAN NOT EQUAL ZEROS
+               DISPLAY 'NENHUMA MANUTENCAO CADASTRADA AINDA'
+               AS-STATUS-MAN
+               MOVE 'N' TO WS-CLOSE-MAN
+           END-IF
+
+           PERFORM UNTIL WS-CLOSE-MAN = 'N'
+               READ MAINTENANCE
+                   AT END
+                       MOVE 'N' TO WS-CLOSE-MAN
+                   NOT AT END
+                       UNSTRING ARQ-MAINTENANCE-PECAS DELIMITED BY '|'
+                                               INTO
+                                               WS-MAN-PLACA
+                                               WS-MAN-DATA
+                                               WS-MAN-TIPO-SERVICO
+                                               WS-MAN-STATUS
+                                               WS-MAN-PECA
+                                               WS-MAN-QTD
+
+                       IF WS-MAN-STATUS = 'ATIVO' AND
+                          WS-MAN-PECA = WS-EXCLUIR-ID
+                           MOVE 'S' TO WS-PECA-EM-USO
+                           MOVE 'N' TO WS-CLOSE-MAN
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF AS-STATUS-MAN = ZEROS
+               CLOSE MAINTENANCE
+           END-IF
+           .
+       2450-VERIFICAR-PECA-EM-USO-EXIT.
+           EXIT.
+
+      * SECAO PARA LISTAR AS PECAS COM ESTOQUE ABAIXO DO MINIMO
+       2600-RELATORIO-ESTOQUE-BAIXO SECTION.
+
+           MOVE 'NAO' TO AS-FIM
+
+           OPEN INPUT RELATO-PECAS
+           IF AS-STATUS-S NOT EQUAL ZEROS
+               DISPLAY 'DEU ERRO NA ABERTURA RELATO' AS-STATUS-S
+           END-IF
+
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'PECAS COM ESTOQUE ABAIXO DO MINIMO: '
+                   WS-ESTOQUE-MINIMO
+           DISPLAY '---------------------------------------------'
+
+           PERFORM UNTIL AS-FIM = 'SIM'
+               READ RELATO-PECAS NEXT RECORD INTO ARMAZENA-RELATO
+                   AT END
+                       MOVE 'SIM' TO AS-FIM
+                   NOT AT END
+                       UNSTRING ARMAZENA-RELATO DELIMITED BY '|' INTO
+                                           LINDET02-REL-ID-P
+                                           LINDET02-REL-MARCA-P
+                                           LINDET02-REL-DESC-P
+                                           LINDET02-REL-QTD-P
+                                           LINDET02-REL-VALOR-P
+
+                       IF LINDET02-REL-QTD-P < WS-ESTOQUE-MINIMO
+                           DISPLAY ARMAZENA-RELATO
+                           PERFORM 2800-GERAR-PEDIDO-COMPRA
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE RELATO-PECAS
+           .
+       2600-RELATORIO-ESTOQUE-BAIXO-EXIT.
+           EXIT.
+
+      * SECAO PARA GERAR UM PEDIDO DE COMPRA PARA UMA PECA COM ESTOQUE
+      * ABAIXO DO MINIMO, SE JA NAO HOUVER UM PEDIDO PENDENTE PARA ELA
+       2800-GERAR-PEDIDO-COMPRA    SECTION.
+
+           COMPUTE WS-PED-QTD-PEDIR =
+                   WS-ESTOQUE-MINIMO - LINDET02-REL-QTD-P
+
+           MOVE 'N' TO WS-PED-ACHOU-PENDENTE
+           MOVE 'NAO' TO AS-FIM-PED
+
+           OPEN INPUT PEDIDOS
+           IF AS-STATUS-PED NOT EQUAL ZEROS
+               DISPLAY 'ERRO NA ABERTURA DE PEDIDOS' AS-STATUS-PED
+           END-IF
+
+           PERFORM UNTIL AS-FIM-PED = 'SIM'
+               READ PEDIDOS INTO ARMAZENA-PEDIDO
+                   AT END
+                       MOVE 'SIM' TO AS-FIM-PED
+                   NOT AT END
+                       UNSTRING ARMAZENA-PEDIDO DELIMITED BY '|' INTO
+                                           LINDET-PED-ID
+                                           LINDET-PED-ID-PECA
+                                           LINDET-PED-DESC
+                                           LINDET-PED-QTD
+                                           LINDET-PED-STATUS
+                                           LINDET-PED-DATA-PEDIDO
+                                           LINDET-PED-DATA-RECEB
+
+                       IF LINDET-PED-ID-PECA = LINDET02-REL-ID-P AND
+                          LINDET-PED-STATUS = 'PENDENTE'
+                           MOVE 'S' TO WS-PED-ACHOU-PENDENTE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE PEDIDOS
+
+           IF WS-PED-ACHOU-PENDENTE = 'N'
+
+               MOVE ZEROS TO WS-PROXIMO-ID-PEDIDO
+               MOVE 'NAO' TO AS-FIM-PED
+
+               OPEN INPUT PEDIDOS
+               PERFORM UNTIL AS-FIM-PED = 'SIM'
+                   READ PEDIDOS INTO ARMAZENA-PEDIDO
+                       AT END
+                           MOVE 'SIM' TO AS-FIM-PED
+                       NOT AT END
+                           UNSTRING ARMAZENA-PEDIDO DELIMITED BY '|'
+                                   INTO LINDET-PED-ID
+                           IF LINDET-PED-ID > WS-PROXIMO-ID-PEDIDO
+                               MOVE LINDET-PED-ID TO
+                                   WS-PROXIMO-ID-PEDIDO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PEDIDOS
+
+               ADD 1 TO WS-PROXIMO-ID-PEDIDO
+
+               MOVE WS-PROXIMO-ID-PEDIDO TO LINDET-PED-ID
+               MOVE LINDET02-REL-ID-P    TO LINDET-PED-ID-PECA
+               MOVE LINDET02-REL-DESC-P  TO LINDET-PED-DESC
+               MOVE WS-PED-QTD-PEDIR     TO LINDET-PED-QTD
+               MOVE 'PENDENTE'           TO LINDET-PED-STATUS
+
+               MOVE AS-DATA(1:4) TO LINDET-PED-DATA-PEDIDO(7:4)
+               MOVE AS-DATA(5:2) TO LINDET-PED-DATA-PEDIDO(4:2)
+               MOVE AS-DATA(7:2) TO LINDET-PED-DATA-PEDIDO(1:2)
+               MOVE '/'          TO LINDET-PED-DATA-PEDIDO(3:1)
+                                     LINDET-PED-DATA-PEDIDO(6:1)
+
+               MOVE SPACES TO LINDET-PED-DATA-RECEB
+
+               OPEN EXTEND PEDIDOS
+               MOVE LINDET-PEDIDO TO ARQ-PEDIDOS
+               WRITE ARQ-PEDIDOS
+               CLOSE PEDIDOS
+
+               MOVE 'INCLUSAO' TO WS-AUD-OPERACAO
+               MOVE LINDET-PED-ID TO WS-AUD-CHAVE
+               MOVE SPACES TO WS-AUD-VALOR-ANTIGO
+               MOVE ARQ-PEDIDOS TO WS-AUD-VALOR-NOVO
+               CALL 'AUDITORIA' USING WS-AUD-MODULO,
+                   WS-AUD-OPERACAO, WS-AUD-CHAVE,
+                   WS-AUD-VALOR-ANTIGO, WS-AUD-VALOR-NOVO
+
+               DISPLAY 'PEDIDO DE COMPRA GERADO - ID: '
+                       LINDET-PED-ID ' PECA: ' LINDET02-REL-ID-P
+                       ' QTD: ' WS-PED-QTD-PEDIR
+           END-IF
+           .
+       2800-GERAR-PEDIDO-COMPRA-EXIT.
+           EXIT.
+
+      * SECAO PARA RECEBER UM PEDIDO DE COMPRA PENDENTE E DEVOLVER A
+      * QUANTIDADE RECEBIDA AO ESTOQUE DA PECA CORRESPONDENTE
+       2900-RECEBER-PEDIDO         SECTION.
+
+           MOVE 'NAO' TO AS-FIM-PED
+
+           OPEN INPUT PEDIDOS
+           IF AS-STATUS-PED NOT EQUAL ZEROS
+               DISPLAY 'ERRO NA ABERTURA DE PEDIDOS' AS-STATUS-PED
+           END-IF
+
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'PEDIDOS DE COMPRA PENDENTES:'
+           DISPLAY '---------------------------------------------'
+
+           PERFORM UNTIL AS-FIM-PED = 'SIM'
+               READ PEDIDOS INTO ARMAZENA-PEDIDO
+                   AT END
+                       MOVE 'SIM' TO AS-FIM-PED
+                   NOT AT END
+                       UNSTRING ARMAZENA-PEDIDO DELIMITED BY '|' INTO
+                                           LINDET-PED-ID
+                                           LINDET-PED-ID-PECA
+                                           LINDET-PED-DESC
+                                           LINDET-PED-QTD
+                                           LINDET-PED-STATUS
+                                           LINDET-PED-DATA-PEDIDO
+                                           LINDET-PED-DATA-RECEB
+
+                       IF LINDET-PED-STATUS = 'PENDENTE'
+                           DISPLAY ARMAZENA-PEDIDO
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE PEDIDOS
+
+           DISPLAY 'INFORME O ID DO PEDIDO RECEBIDO: '
+           ACCEPT WS-RECEBER-ID-PED
+
+           MOVE 'NAO' TO AS-FIM-PED
+
+           OPEN I-O PEDIDOS
+           IF AS-STATUS-PED NOT EQUAL ZEROS
+               DISPLAY 'ERRO NA ABERTURA DE PEDIDOS' AS-STATUS-PED
+           END-IF
+
+           PERFORM UNTIL AS-FIM-PED = 'SIM'
+               READ PEDIDOS INTO ARMAZENA-PEDIDO
+                   AT END
+                       MOVE 'SIM' TO AS-FIM-PED
+                       DISPLAY 'PEDIDO NAO ENCONTRADO'
+                   NOT AT END
+                       UNSTRING ARMAZENA-PEDIDO DELIMITED BY '|' INTO
+                                           LINDET-PED-ID
+                                           LINDET-PED-ID-PECA
+                                           LINDET-PED-DESC
+                                           LINDET-PED-QTD
+                                           LINDET-PED-STATUS
+                                           LINDET-PED-DATA-PEDIDO
+                                           LINDET-PED-DATA-RECEB
+
+                       IF LINDET-PED-ID = WS-RECEBER-ID-PED AND
+                          LINDET-PED-STATUS = 'PENDENTE'
+
+                           MOVE ARMAZENA-PEDIDO TO WS-AUD-VALOR-ANTIGO
+                           MOVE 'RECEBIDO' TO LINDET-PED-STATUS
+
+                           MOVE AS-DATA(1:4) TO
+                               LINDET-PED-DATA-RECEB(7:4)
+                           MOVE AS-DATA(5:2) TO
+                               LINDET-PED-DATA-RECEB(4:2)
+                           MOVE AS-DATA(7:2) TO
+                               LINDET-PED-DATA-RECEB(1:2)
+                           MOVE '/' TO
+                               LINDET-PED-DATA-RECEB(3:1)
+                               LINDET-PED-DATA-RECEB(6:1)
+
+                           MOVE LINDET-PEDIDO TO ARQ-PEDIDOS
+                           REWRITE ARQ-PEDIDOS
+
+                           MOVE 'ALTERACAO' TO WS-AUD-OPERACAO
+                           MOVE WS-RECEBER-ID-PED TO WS-AUD-CHAVE
+                           MOVE ARQ-PEDIDOS TO WS-AUD-VALOR-NOVO
+                           CALL 'AUDITORIA' USING WS-AUD-MODULO,
+                               WS-AUD-OPERACAO, WS-AUD-CHAVE,
+                               WS-AUD-VALOR-ANTIGO, WS-AUD-VALOR-NOVO
+
+                           PERFORM 2950-ATUALIZAR-ESTOQUE-RECEBIDO
+
+                           DISPLAY 'PEDIDO RECEBIDO, ESTOQUE ATUALIZADO'
+                           MOVE 'SIM' TO AS-FIM-PED
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE PEDIDOS
+           .
+       2900-RECEBER-PEDIDO-EXIT.
+           EXIT.
+
+      * SECAO PARA SOMAR A QUANTIDADE RECEBIDA AO ESTOQUE DA PECA
+      * CORRESPONDENTE AO PEDIDO, LOCALIZANDO-A DIRETAMENTE PELA CHAVE
+      * (ID) EM VEZ DE PERCORRER O ARQUIVO INTEIRO.
+       2950-ATUALIZAR-ESTOQUE-RECEBIDO SECTION.
+
+           OPEN I-O RELATO-PECAS
+           IF AS-STATUS-S NOT EQUAL ZEROS
+               DISPLAY 'ERRO NA ABERTURA RELATO PECAS' AS-STATUS-S
+           END-IF
+
+           MOVE LINDET-PED-ID-PECA TO ARQ-RELATO-PECAS-ID
+           READ RELATO-PECAS INTO ARMAZENA-RELATO
+               INVALID KEY
+                   DISPLAY 'PECA DO PEDIDO NAO ENCONTRADA NO ESTOQUE'
+               NOT INVALID KEY
+                   UNSTRING ARMAZENA-RELATO DELIMITED BY SPACES
+                           INTO ARMAZENA-ID
+                                ARMAZENA-MARCA
+                                ARMAZENA-DESC
+                                ARMAZENA-QTD
+                                ARMAZENA-VALOR
+
+                   MOVE ARMAZENA-QTD TO WS-ESTOQUE-QTD-NUM
+                   ADD LINDET-PED-QTD TO WS-ESTOQUE-QTD-NUM
+
+                   MOVE ARMAZENA-ID    TO LINDET02-REL-ID-P
+                   MOVE ARMAZENA-MARCA TO LINDET02-REL-MARCA-P
+                   MOVE ARMAZENA-DESC  TO LINDET02-REL-DESC-P
+                   MOVE WS-ESTOQUE-QTD-NUM TO
+                       LINDET02-REL-QTD-P
+                   MOVE ARMAZENA-VALOR TO
+                       LINDET02-REL-VALOR-P
+
+                   MOVE LINDET02-REL TO ARQ-RELATO1-PECAS
+                   REWRITE ARQ-RELATO1-PECAS
+
+                   MOVE 'ALTERACAO' TO WS-AUD-OPERACAO
+                   MOVE ARMAZENA-ID TO WS-AUD-CHAVE
+                   MOVE ARMAZENA-RELATO TO WS-AUD-VALOR-ANTIGO
+                   MOVE ARQ-RELATO1-PECAS TO WS-AUD-VALOR-NOVO
+                   CALL 'AUDITORIA' USING WS-AUD-MODULO,
+                       WS-AUD-OPERACAO, WS-AUD-CHAVE,
+                       WS-AUD-VALOR-ANTIGO, WS-AUD-VALOR-NOVO
+           END-READ
+
+           CLOSE RELATO-PECAS
+           .
+       2950-ATUALIZAR-ESTOQUE-RECEBIDO-EXIT.
+           EXIT.
+
+      * SECAO PARA CALCULAR O VALOR TOTAL DO ESTOQUE DE PECAS
+       2700-RELATORIO-VALORIZACAO  SECTION.
+
+           MOVE 'NAO' TO AS-FIM
+           MOVE ZEROS TO WS-VALOR-TOTAL-ESTOQUE
+
+           OPEN INPUT RELATO-PECAS
+           IF AS-STATUS-S NOT EQUAL ZEROS
+               DISPLAY 'DEU ERRO NA ABERTURA RELATO' AS-STATUS-S
+           END-IF
+
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'RELATORIO DE VALORIZACAO DO ESTOQUE'
+           DISPLAY '---------------------------------------------'
+
+           PERFORM UNTIL AS-FIM = 'SIM'
+               READ RELATO-PECAS NEXT RECORD INTO ARMAZENA-RELATO
+                   AT END
+                       MOVE 'SIM' TO AS-FIM
+                   NOT AT END
+                       UNSTRING ARMAZENA-RELATO DELIMITED BY '|' INTO
+                                           LINDET02-REL-ID-P
+                                           LINDET02-REL-MARCA-P
+                                           LINDET02-REL-DESC-P
+                                           LINDET02-REL-QTD-P
+                                           LINDET02-REL-VALOR-P
+
+                       COMPUTE WS-VALOR-TOTAL-ITEM =
+                               LINDET02-REL-QTD-P * LINDET02-REL-VALOR-P
+
+                       DISPLAY LINDET02-REL-DESC-P ' - QTD: '
+                               LINDET02-REL-QTD-P ' - SUBTOTAL: '
+                               WS-VALOR-TOTAL-ITEM
+
+                       ADD WS-VALOR-TOTAL-ITEM TO WS-VALOR-TOTAL-ESTOQUE
+               END-READ
+           END-PERFORM
+
+           CLOSE RELATO-PECAS
+
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'VALOR TOTAL DO ESTOQUE: ' WS-VALOR-TOTAL-ESTOQUE
+           .
+       2700-RELATORIO-VALORIZACAO-EXIT.
+           EXIT.
+
        2000-PROCESSAR-EXIT.
            EXIT.
 
