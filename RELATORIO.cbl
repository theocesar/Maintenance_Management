@@ -6,6 +6,24 @@
       * Purpose: Relatorio final com os custos
       * Modifications:
       *    06/02/2024 - Relatorio's structure finished.
+      *    09/08/2026 - Append to RelatorioFinal.txt instead of
+      *    truncating it on every call, so a batch of several vehicles
+      *    ends up as one consolidated report instead of only the last
+      *    line written.
+      *    09/08/2026 - Added a TELEFONE column so the client's contact
+      *    number travels with the report, not just their name.
+      *    09/08/2026 - Also export each line to RelatorioFinal.csv so
+      *    accounting can import the cost report straight into a
+      *    spreadsheet, without parsing the pipe-delimited layout.
+      *    09/08/2026 - Archive the previous day's report (txt and csv)
+      *    to a dated file before starting a new one, so old totals
+      *    aren't lost once a new day's batch begins appending.
+      *    09/08/2026 - Broke the TOTAL column into MAO-OBRA and PECAS
+      *    columns so the report shows how much of the total is labor
+      *    versus parts.
+      *    09/08/2026 - File paths are now built from the VOLVO_COBOL_DIR
+      *    environment variable (falling back to the old hardcoded
+      *    folder) instead of being wired to one developer's desktop.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -14,10 +32,18 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-       SELECT RELATO ASSIGN TO
-       'C:/Users/Theo/Desktop/Escola/Volvo/COBOL/RelatorioFinal.txt'
+       SELECT RELATO ASSIGN TO WS-ARQ-RELATO-NOME
        FILE STATUS IS AS-STATUS-S.
 
+       SELECT RELATO-CSV ASSIGN TO WS-ARQ-RELATO-NOME-CSV
+       FILE STATUS IS AS-STATUS-CSV.
+
+       SELECT RELATO-HIST ASSIGN TO WS-ARQ-HIST-NOME
+       FILE STATUS IS AS-STATUS-HIST.
+
+       SELECT RELATO-HIST-CSV ASSIGN TO WS-ARQ-HIST-NOME-CSV
+       FILE STATUS IS AS-STATUS-HISTCSV.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -25,12 +51,33 @@
           RECORDING MODE IS F
           BLOCK CONTAINS 0 RECORDS.
 
-       01 ARQ-RELATO                    PIC X(62).
+       01 ARQ-RELATO                    PIC X(93).
+
+       FD RELATO-CSV
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-RELATO-CSV                PIC X(93).
+
+       FD RELATO-HIST
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-RELATO-HIST               PIC X(93).
+
+       FD RELATO-HIST-CSV
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-RELATO-HIST-CSV           PIC X(93).
 
 
        WORKING-STORAGE SECTION.
 
        01 AS-STATUS-S                   PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-CSV                 PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-HIST                PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-HISTCSV             PIC 9(02) VALUE ZEROS.
 
       *-----------------------------------------------------------------
       *         DEFINIÇÃO DE CABEÇALHO
@@ -63,6 +110,9 @@
        01 LINDET01-REL.
            05 LINDET01-REL-SPACE0          PIC X(06) VALUE SPACES.
            05 LINDET01-REL-CLIENTE         PIC X(07) VALUE 'CLIENTE'.
+           05 LINDET01-REL-SPACE1A         PIC X(06) VALUE SPACES.
+           05 LINDET01-REL-TELEFONE        PIC X(08) VALUE
+                                                   'TELEFONE'.
            05 LINDET01-REL-SPACE1          PIC X(06) VALUE SPACES.
            05 LINDET01-REL-PLACA           PIC X(05) VALUE 'PLACA'.
            05 LINDET01-REL-SPACE2          PIC X(06) VALUE SPACES.
@@ -70,19 +120,29 @@
                                                    'SERVICO'.
            05 LINDET01-REL-SPACE3        PIC X(06) VALUE SPACES.
            05 LINDET01-REL-DATA          PIC X(04) VALUE 'DATA'.
-           05 LINDET01-REL-SPACE4        PIC X(07) VALUE SPACES.
+           05 LINDET01-REL-SPACE4A       PIC X(03) VALUE SPACES.
+           05 LINDET01-REL-MAO-OBRA      PIC X(08) VALUE 'MAO-OBRA'.
+           05 LINDET01-REL-SPACE4B       PIC X(03) VALUE SPACES.
+           05 LINDET01-REL-PECAS         PIC X(05) VALUE 'PECAS'.
+           05 LINDET01-REL-SPACE4        PIC X(05) VALUE SPACES.
            05 LINDET01-REL-VALOR         PIC X(08) VALUE 'TOTAL R$'.
 
 
        01 LINDET02-REL.
            05 LINDET01-REL-SPACE0          PIC X(03) VALUE SPACES.
            05 LINDET02-REL-CLIENTE       PIC X(10) VALUE SPACES.
+           05 LINDET02-REL-SPACE1A       PIC X(03) VALUE ' | '.
+           05 LINDET02-REL-TELEFONE      PIC X(13) VALUE SPACES.
            05 LINDET02-REL-SPACE1        PIC X(03) VALUE ' | '.
            05 LINDET02-REL-PLACA         PIC X(08) VALUE SPACES.
            05 LINDET02-REL-SPACE2        PIC X(03) VALUE ' | '.
            05 LINDET02-REL-TIPO-SERVICO  PIC X(10) VALUE SPACES.
            05 LINDET02-REL-SPACE3        PIC X(03) VALUE ' | '.
            05 LINDET02-REL-DATA          PIC X(10) VALUE SPACES.
+           05 LINDET02-REL-SPACE5        PIC X(03) VALUE ' | '.
+           05 LINDET02-REL-MAO-OBRA      PIC 9(06) VALUE ZEROS.
+           05 LINDET02-REL-SPACE6        PIC X(03) VALUE ' | '.
+           05 LINDET02-REL-PECAS         PIC 9(06) VALUE ZEROS.
            05 LINDET02-REL-SPACE4        PIC X(03) VALUE ' | '.
            05 LINDET02-REL-VALOR         PIC 9(06) VALUE ZEROS.
 
@@ -99,6 +159,31 @@
 
        01 WS-DATA                        PIC X(08) VALUE SPACES.
        01 WS-HORA                        PIC X(06) VALUE SPACES.
+       01 WS-EXISTE-ARQUIVO              PIC X(01) VALUE 'N'.
+       01 WS-EXISTE-CSV                  PIC X(01) VALUE 'N'.
+
+       01 WS-CABEC-CSV                   PIC X(93) VALUE
+           'CLIENTE,TELEFONE,PLACA,SERVICO,DATA,MAO-OBRA,PECAS,TOTAL'.
+
+       01 WS-VALOR-CSV                   PIC ZZZZZ9.
+       01 WS-MAO-OBRA-CSV                PIC ZZZZZ9.
+       01 WS-PECAS-CSV                   PIC ZZZZZ9.
+
+       01 WS-ARQ-HIST-NOME               PIC X(80) VALUE SPACES.
+       01 WS-ARQ-HIST-NOME-CSV           PIC X(80) VALUE SPACES.
+       01 WS-HIST-DATA-ANTIGA            PIC X(10) VALUE SPACES.
+       01 WS-HIST-DATA-COMPACTA          PIC X(08) VALUE SPACES.
+       01 WS-ARQUIVAR-HISTORICO          PIC X(01) VALUE 'N'.
+       01 WS-COPIA-LINHA                 PIC X(93) VALUE SPACES.
+       01 WS-COPIA-FIM                   PIC X(01) VALUE 'N'.
+
+      *-----------------------------------------------------------------
+      *              DIRETORIO DE DADOS (CONFIGURAVEL)
+      *-----------------------------------------------------------------
+       01 WS-CFG-BASE-DIR                PIC X(60) VALUE SPACES.
+       01 WS-ARQ-RELATO-NOME             PIC X(80) VALUE SPACES.
+       01 WS-ARQ-RELATO-NOME-CSV         PIC X(80) VALUE SPACES.
+      *-----------------------------------------------------------------
 
 
        LINKAGE SECTION.
@@ -108,14 +193,18 @@
        01 WS-SUB-DATA                      PIC X(10) VALUE SPACES.
        01 WS-SUB-VALOR                     PIC 9(06) VALUE ZEROS.
        01 WS-SUB-CLIENTE                   PIC X(10) VALUE SPACES.
+       01 WS-SUB-TELEFONE                  PIC X(13) VALUE SPACES.
+       01 WS-SUB-MAO-OBRA                  PIC 9(06) VALUE ZEROS.
+       01 WS-SUB-PECAS                     PIC 9(06) VALUE ZEROS.
 
       *-----------------------------------------------------------------
       *                    DEFINIÇÃO DAS VARIAVEIS
       *-----------------------------------------------------------------
 
 
-       PROCEDURE DIVISION USING WS-SUB-CLIENTE, WS-SUB-PLACA,
-                       WS-SUB-TIPO-SERVICO, WS-SUB-DATA, WS-SUB-VALOR.
+       PROCEDURE DIVISION USING WS-SUB-CLIENTE, WS-SUB-TELEFONE,
+                       WS-SUB-PLACA, WS-SUB-TIPO-SERVICO, WS-SUB-DATA,
+                       WS-SUB-MAO-OBRA, WS-SUB-PECAS, WS-SUB-VALOR.
        MAIN-PROCEDURE.
 
            PERFORM 1000-INICIALIZAR.
@@ -131,6 +220,8 @@
 
        1000-INICIALIZAR                SECTION.
 
+           PERFORM 1010-CARREGAR-DIRETORIO
+
            ACCEPT WS-DATA FROM DATE YYYYMMDD
            ACCEPT WS-HORA FROM TIME
 
@@ -147,32 +238,186 @@
            MOVE ':'          TO WS-CABEC-REL3-HR(3:1)
                                 WS-CABEC-REL3-HR(6:1)
 
-           OPEN OUTPUT RELATO
-           IF AS-STATUS-S NOT EQUALS ZEROS
-               DISPLAY 'DEU ERRO NA ABERTURA ' AS-STATUS-S
+           OPEN INPUT RELATO
+           IF AS-STATUS-S = ZEROS
+               MOVE 'S' TO WS-EXISTE-ARQUIVO
+               READ RELATO INTO WS-COPIA-LINHA
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       CONTINUE
+               END-READ
+               READ RELATO INTO WS-COPIA-LINHA
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE WS-COPIA-LINHA(51:10) TO
+                                                   WS-HIST-DATA-ANTIGA
+               END-READ
+               CLOSE RELATO
+           ELSE
+               MOVE 'N' TO WS-EXISTE-ARQUIVO
            END-IF
 
+           OPEN INPUT RELATO-CSV
+           IF AS-STATUS-CSV = ZEROS
+               MOVE 'S' TO WS-EXISTE-CSV
+               CLOSE RELATO-CSV
+           ELSE
+               MOVE 'N' TO WS-EXISTE-CSV
+           END-IF
 
+           MOVE 'N' TO WS-ARQUIVAR-HISTORICO
+           IF WS-EXISTE-ARQUIVO = 'S' AND
+              WS-HIST-DATA-ANTIGA NOT = SPACES AND
+              WS-HIST-DATA-ANTIGA NOT = WS-CABEC-REL2-DT
+               MOVE 'S' TO WS-ARQUIVAR-HISTORICO
+           END-IF
 
-           MOVE WS-CABEC-REL1 TO ARQ-RELATO
-           WRITE ARQ-RELATO
+           IF WS-ARQUIVAR-HISTORICO = 'S'
+               PERFORM 1050-ARQUIVAR-RELATORIO-ANTERIOR
+               MOVE 'N' TO WS-EXISTE-ARQUIVO
+               MOVE 'N' TO WS-EXISTE-CSV
+           END-IF
 
-           MOVE WS-CABEC-REL2 TO ARQ-RELATO
-           WRITE ARQ-RELATO
+           IF WS-EXISTE-ARQUIVO = 'S'
+               OPEN EXTEND RELATO
+               IF AS-STATUS-S NOT EQUALS ZEROS
+                   DISPLAY 'DEU ERRO NA ABERTURA ' AS-STATUS-S
+               END-IF
+           ELSE
+               OPEN OUTPUT RELATO
+               IF AS-STATUS-S NOT EQUALS ZEROS
+                   DISPLAY 'DEU ERRO NA ABERTURA ' AS-STATUS-S
+               END-IF
 
-           MOVE WS-CABEC-REL3 TO ARQ-RELATO
-           WRITE ARQ-RELATO
+               MOVE WS-CABEC-REL1 TO ARQ-RELATO
+               WRITE ARQ-RELATO
 
-           MOVE WS-CABEC-REL1 TO ARQ-RELATO
-           WRITE ARQ-RELATO
+               MOVE WS-CABEC-REL2 TO ARQ-RELATO
+               WRITE ARQ-RELATO
 
-           MOVE LINDET01-REL TO ARQ-RELATO
-           WRITE ARQ-RELATO
+               MOVE WS-CABEC-REL3 TO ARQ-RELATO
+               WRITE ARQ-RELATO
+
+               MOVE WS-CABEC-REL1 TO ARQ-RELATO
+               WRITE ARQ-RELATO
+
+               MOVE LINDET01-REL TO ARQ-RELATO
+               WRITE ARQ-RELATO
+           END-IF
+
+           IF WS-EXISTE-CSV = 'S'
+               OPEN EXTEND RELATO-CSV
+               IF AS-STATUS-CSV NOT EQUALS ZEROS
+                   DISPLAY 'DEU ERRO NA ABERTURA ' AS-STATUS-CSV
+               END-IF
+           ELSE
+               OPEN OUTPUT RELATO-CSV
+               IF AS-STATUS-CSV NOT EQUALS ZEROS
+                   DISPLAY 'DEU ERRO NA ABERTURA ' AS-STATUS-CSV
+               END-IF
+
+               MOVE WS-CABEC-CSV TO ARQ-RELATO-CSV
+               WRITE ARQ-RELATO-CSV
+           END-IF
 
            .
        1000-INICIALIZAR-FIM.
            EXIT.
 
+      *    SECAO PARA MONTAR OS CAMINHOS DOS ARQUIVOS A PARTIR DE UM
+      *    DIRETORIO CONFIGURAVEL PELA VARIAVEL DE AMBIENTE
+      *    VOLVO_COBOL_DIR, CAINDO PARA O DIRETORIO PADRAO SE ELA NAO
+      *    ESTIVER DEFINIDA.
+       1010-CARREGAR-DIRETORIO         SECTION.
+
+           ACCEPT WS-CFG-BASE-DIR FROM ENVIRONMENT 'VOLVO_COBOL_DIR'
+           IF WS-CFG-BASE-DIR = SPACES
+               MOVE 'C:/Users/Theo/Desktop/Escola/Volvo/COBOL/' TO
+                   WS-CFG-BASE-DIR
+           END-IF
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'RelatorioFinal.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-RELATO-NOME
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'RelatorioFinal.csv' DELIMITED BY SIZE
+                  INTO WS-ARQ-RELATO-NOME-CSV
+           .
+       1010-CARREGAR-DIRETORIO-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *         ARQUIVAMENTO DO RELATORIO DE UM DIA ANTERIOR
+      *-----------------------------------------------------------------
+
+       1050-ARQUIVAR-RELATORIO-ANTERIOR SECTION.
+
+           MOVE WS-HIST-DATA-ANTIGA(1:2) TO WS-HIST-DATA-COMPACTA(1:2)
+           MOVE WS-HIST-DATA-ANTIGA(4:2) TO WS-HIST-DATA-COMPACTA(3:2)
+           MOVE WS-HIST-DATA-ANTIGA(7:4) TO WS-HIST-DATA-COMPACTA(5:4)
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'RelatorioFinal_' DELIMITED BY SIZE
+                  WS-HIST-DATA-COMPACTA DELIMITED BY SIZE
+                  '.txt' DELIMITED BY SIZE
+                  INTO WS-ARQ-HIST-NOME
+
+           STRING WS-CFG-BASE-DIR DELIMITED BY SPACE
+                  'RelatorioFinal_' DELIMITED BY SIZE
+                  WS-HIST-DATA-COMPACTA DELIMITED BY SIZE
+                  '.csv' DELIMITED BY SIZE
+                  INTO WS-ARQ-HIST-NOME-CSV
+
+           OPEN INPUT RELATO
+           OPEN OUTPUT RELATO-HIST
+           MOVE 'N' TO WS-COPIA-FIM
+           PERFORM 1060-COPIAR-LINHA-TXT UNTIL WS-COPIA-FIM = 'S'
+           CLOSE RELATO
+           CLOSE RELATO-HIST
+
+           IF WS-EXISTE-CSV = 'S'
+               OPEN INPUT RELATO-CSV
+               OPEN OUTPUT RELATO-HIST-CSV
+               MOVE 'N' TO WS-COPIA-FIM
+               PERFORM 1070-COPIAR-LINHA-CSV UNTIL WS-COPIA-FIM = 'S'
+               CLOSE RELATO-CSV
+               CLOSE RELATO-HIST-CSV
+           END-IF
+
+           DISPLAY 'RELATORIO ANTERIOR ARQUIVADO EM ' WS-ARQ-HIST-NOME
+           .
+       1050-ARQUIVAR-RELATORIO-ANTERIOR-FIM.
+           EXIT.
+
+       1060-COPIAR-LINHA-TXT SECTION.
+
+           READ RELATO INTO WS-COPIA-LINHA
+               AT END
+                   MOVE 'S' TO WS-COPIA-FIM
+               NOT AT END
+                   MOVE WS-COPIA-LINHA TO ARQ-RELATO-HIST
+                   WRITE ARQ-RELATO-HIST
+           END-READ
+           .
+       1060-COPIAR-LINHA-TXT-FIM.
+           EXIT.
+
+       1070-COPIAR-LINHA-CSV SECTION.
+
+           READ RELATO-CSV INTO WS-COPIA-LINHA
+               AT END
+                   MOVE 'S' TO WS-COPIA-FIM
+               NOT AT END
+                   MOVE WS-COPIA-LINHA TO ARQ-RELATO-HIST-CSV
+                   WRITE ARQ-RELATO-HIST-CSV
+           END-READ
+           .
+       1070-COPIAR-LINHA-CSV-FIM.
+           EXIT.
+
       *-----------------------------------------------------------------
       *         PROCESSAMENTO
       *-----------------------------------------------------------------
@@ -181,15 +426,33 @@
        2000-PROCESSAR                  SECTION.
 
            MOVE WS-SUB-CLIENTE TO LINDET02-REL-CLIENTE
+           MOVE WS-SUB-TELEFONE TO LINDET02-REL-TELEFONE
            MOVE WS-SUB-PLACA TO LINDET02-REL-PLACA
            MOVE WS-SUB-TIPO-SERVICO TO LINDET02-REL-TIPO-SERVICO
            MOVE WS-SUB-DATA TO LINDET02-REL-DATA
+           MOVE WS-SUB-MAO-OBRA TO LINDET02-REL-MAO-OBRA
+           MOVE WS-SUB-PECAS TO LINDET02-REL-PECAS
            MOVE WS-SUB-VALOR TO LINDET02-REL-VALOR
 
 
            MOVE LINDET02-REL TO ARQ-RELATO
            WRITE ARQ-RELATO
 
+           MOVE WS-SUB-VALOR TO WS-VALOR-CSV
+           MOVE WS-SUB-MAO-OBRA TO WS-MAO-OBRA-CSV
+           MOVE WS-SUB-PECAS TO WS-PECAS-CSV
+
+           STRING WS-SUB-CLIENTE   DELIMITED BY SPACE ','
+                  WS-SUB-TELEFONE  DELIMITED BY SPACE ','
+                  WS-SUB-PLACA     DELIMITED BY SPACE ','
+                  WS-SUB-TIPO-SERVICO DELIMITED BY SPACE ','
+                  WS-SUB-DATA      DELIMITED BY SPACE ','
+                  WS-MAO-OBRA-CSV  DELIMITED BY SIZE ','
+                  WS-PECAS-CSV     DELIMITED BY SIZE ','
+                  WS-VALOR-CSV     DELIMITED BY SIZE
+                  INTO ARQ-RELATO-CSV
+           WRITE ARQ-RELATO-CSV
+
            MOVE 'S' TO AS-FIM
            .
        2000-PROCESSAR-FIM.
@@ -204,6 +467,11 @@
                DISPLAY 'DEU ERRO NO FECHAMENTO ' AS-STATUS-S
            END-IF
 
+           CLOSE RELATO-CSV
+           IF AS-STATUS-CSV NOT EQUALS ZEROS
+               DISPLAY 'DEU ERRO NO FECHAMENTO ' AS-STATUS-CSV
+           END-IF
+
             EXIT PROGRAM
            .
        3000-FINALIZAR-FIM.
